@@ -5,64 +5,409 @@
       * AUTHOR = FELIPE
       * OBJETIVO: RECEBER DADOS DE FUNCIONARIO E CALCULAR AUMENTO
       * DATA   = 13/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA/ATUALIZA OS DADOS DO FUNCIONARIO NO
+      *                 MASTER (FUNCIONARIOS), PARA QUE O REAJUSTE
+      *                 NOTURNO EM LOTE POSSA REAPROVEITAR O CADASTRO
+      * 09/08/2026 FM - GRAVA O AUMENTO CALCULADO NO HISTORICO DE
+      *                 REAJUSTES (HIST-REAJUSTES)
+      * 09/08/2026 FM - PASSA A CAPTURAR A DATA DE ADMISSAO COMPLETA E
+      *                 A COMPARAR COM A DATA CHEIA DO SISTEMA, EM VEZ
+      *                 DE SUBTRAIR SO O ANO-CALENDARIO
+      * 09/08/2026 FM - OS PERCENTUAIS DE AUMENTO (5%/10%/15%) DEIXAM
+      *                 DE SER FIXOS NO PROGRAMA E PASSAM A VIR DA
+      *                 TABELA EXTERNA DE FAIXAS (FAIXASAUM), CARREGADA
+      *                 EM MEMORIA NO INICIO DO PROCESSAMENTO
+      * 09/08/2026 FM - A BUSCA NA TABELA DE FAIXAS PASSA A CONSIDERAR
+      *                 O DEPARTAMENTO DO FUNCIONARIO, PERMITINDO
+      *                 PERCENTUAIS DIFERENTES POR DEPARTAMENTO; QUANDO
+      *                 NAO HA FAIXA ESPECIFICA PARA O DEPARTAMENTO, E
+      *                 USADA A FAIXA GENERICA (FAIXA-DEPARTAMENTO=ALL)
+      * 09/08/2026 FM - SE O SALARIO PROJETADO ULTRAPASSAR O TETO
+      *                 CONTRATUAL (FUNC-SALARIO-MAXIMO), O REAJUSTE
+      *                 NAO E MAIS APLICADO AUTOMATICAMENTE; FICA
+      *                 REGISTRADO NO HISTORICO PARA REVISAO MANUAL DO
+      *                 RH, E O SALARIO ATUAL E MANTIDO
+      * 09/08/2026 FM - GRAVA O EXTRATO DE FOLHA DE PAGAMENTO (FOLHAEXT)
+      *                 PARA CADA REAJUSTE EFETIVAMENTE APLICADO, PARA
+      *                 ALIMENTAR O PROCESSAMENTO DE FOLHA, EM VEZ DO
+      *                 NOVO SALARIO EXISTIR SO NA TELA
+      * 09/08/2026 FM - AUMENTO E SALARIO EXIBIDOS NO CONSOLE POR CAMPOS
+      *                 EDITADOS ($ Z.ZZ9,99), EM VEZ DOS CAMPOS
+      *                 NUMERICOS CRUS USADOS NO CALCULO
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - RETURN-CODE PASSA A REFLETIR O RESULTADO (4 =
+      *                 REAJUSTE ENVIADO PARA REVISAO DO RH, 16 = DATA
+      *                 DE ADMISSAO INVALIDA, NADA GRAVADO), EM VEZ DE
+      *                 SEMPRE TERMINAR COM O MESMO STOP RUN
+      * 09/08/2026 FM - A DATA DO SISTEMA PASSA PELA ROTINA COMPARTI-
+      *                 LHADA DE CALENDARIO (PROGCOBF) ANTES DO TEMPO
+      *                 DE CASA SER CALCULADO, PARA O REAJUSTE NAO SER
+      *                 DISPARADO NUM FIM DE SEMANA OU FERIADO
+      * 09/08/2026 FM - A DATA DE ADMISSAO TAMBEM PASSA A TER UM LIMITE
+      *                 INFERIOR (ANO DE FUNDACAO DA EMPRESA), ALEM DO
+      *                 LIMITE SUPERIOR JA EXISTENTE, PARA UM ANO
+      *                 ABSURDO (1800, 0001) NAO PASSAR SEM AVISO
+      * 09/08/2026 FM - NOVO MODO SIMULACAO: QUANDO ACIONADO, CALCULA E
+      *                 EXIBE O AUMENTO E O NOVO SALARIO NORMALMENTE E
+      *                 GRAVA O HISTORICO MARCADO COMO SIMULACAO, MAS
+      *                 NAO ATUALIZA O MASTER DE FUNCIONARIOS NEM GERA
+      *                 EXTRATO DE FOLHA, PARA O RH CONFERIR O IMPACTO
+      *                 DO REAJUSTE ANTES DE CONFIRMAR
+      * 09/08/2026 FM - STOP RUN TROCADO POR GOBACK, PARA O PROGRAMA
+      *                 PODER SER CHAMADO PELO MENU (PROGCOBM) SEM
+      *                 ENCERRAR O RUN UNIT INTEIRO E IMPEDIR O MENU
+      *                 DE VOLTAR A SER EXIBIDO
+      * 09/08/2026 FM - O LIMITE SUPERIOR DA ADMISSAO TAMBEM PASSA A
+      *                 COMPARAR A DATA COMPLETA (WRK-ADMISSAO-NUM
+      *                 CONTRA WRK-DATASISTEMA-NUM), E NAO SO O ANO;
+      *                 UMA ADMISSAO NO ANO CORRENTE MAS COM MES/DIA
+      *                 FUTURO ANTES CAIA NO CALCULO DE TEMPO DE CASA
+      *                 E VIRAVA UM NUMERO NEGATIVO, QUE POR SER CAMPO
+      *                 SEM SINAL ACABAVA "EMBRULHANDO" PARA UM TEMPO
+      *                 DE CASA POSITIVO QUALQUER; AGORA CAI DIRETO NA
+      *                 MESMA REJEICAO DE DATA INVALIDA
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNC-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+           SELECT HIST-REAJUSTES ASSIGN TO 'HISTREAJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST.
+           SELECT FAIXAS-AUMENTO ASSIGN TO 'FAIXASAUM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FAIXA.
+           SELECT FOLHA-EXTRATO ASSIGN TO 'FOLHAEXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+           COPY CPFUNC.
+       FD  HIST-REAJUSTES.
+           COPY CPRAISEH.
+       FD  FAIXAS-AUMENTO.
+           COPY CPFAIXA.
+       FD  FOLHA-EXTRATO.
+           COPY CPFOLHA.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-FS-FUNC               PIC X(02) VALUE '00'.
+       77  WRK-FS-HIST               PIC X(02) VALUE '00'.
+       77  WRK-FS-FAIXA              PIC X(02) VALUE '00'.
+       77  WRK-FS-FOLHA              PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FAIXAS            VALUE 'S'.
+       77  WRK-MATRICULA             PIC 9(06) VALUE ZEROS.
+       77  WRK-DEPARTAMENTO          PIC X(04) VALUE SPACES.
        77  WRK-NOME                 PIC X(20)    VALUE SPACES.
-       77  WRK-ANOENTRADA           PIC 9(04)    VALUE ZEROS.
+       01  WRK-ADMISSAO.
+           05  WRK-ADMISSAO-ANO     PIC 9(04) VALUE ZEROS.
+           05  WRK-ADMISSAO-MES     PIC 9(02) VALUE ZEROS.
+           05  WRK-ADMISSAO-DIA     PIC 9(02) VALUE ZEROS.
+       01  WRK-ADMISSAO-NUM REDEFINES WRK-ADMISSAO PIC 9(08).
        77  WRK-TEMPOTRABALHO        PIC 9(02)    VALUE ZEROS.
+       77  WRK-TEMPOTRABALHO-MESES  PIC 9(03)    VALUE ZEROS.
        77  WRK-SALARIO              PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SALARIO-ANTERIOR     PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SALARIO-MAXIMO       PIC 9(04)V99 VALUE ZEROS.
        77  WRK-AUMENTO              PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SALARIO-ED           PIC $Z.ZZ9,99 VALUE ZEROS.
+       77  WRK-AUMENTO-ED           PIC $Z.ZZ9,99 VALUE ZEROS.
+       77  WRK-PERCENTUAL           PIC 9V9(04) VALUE ZEROS.
+       77  WRK-QTDE-FAIXAS          PIC 9(03) VALUE ZERO.
+       77  WRK-FX-IDX               PIC 9(03) VALUE ZERO.
+       77  WRK-FX-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FX-ACHOU             VALUE 'S'.
+       77  WRK-FX-DEPTO-BUSCA       PIC X(04) VALUE SPACES.
+       77  WRK-SALARIO-PROJETADO    PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-REAJUSTE-STATUS      PIC X(01) VALUE 'A'.
+           88  WRK-REAJUSTE-APLICADO    VALUE 'A'.
+           88  WRK-REAJUSTE-REVISAO     VALUE 'R'.
+       01  WRK-TABELA-FAIXAS.
+           05  WRK-FAIXA OCCURS 1 TO 20 TIMES
+                             DEPENDING ON WRK-QTDE-FAIXAS
+                             INDEXED BY WRK-FX-TAB.
+               10  WRK-FAIXA-DEPARTAMENTO  PIC X(04).
+               10  WRK-FAIXA-MESES-DE      PIC 9(03).
+               10  WRK-FAIXA-MESES-ATE     PIC 9(03).
+               10  WRK-FAIXA-PERCENTUAL    PIC 9V9(04).
        01  WRK-DATASISTEMA.
            02 WRK-DATAANO PIC 9(04).
            02 WRK-DATAMES PIC 9(02).
            02 WRK-DATADIA PIC 9(02).
+       01  WRK-DATASISTEMA-NUM REDEFINES WRK-DATASISTEMA PIC 9(08).
+       77  WRK-DIA-UTIL-SW          PIC X(01) VALUE 'S'.
+           88  WRK-DIA-UTIL             VALUE 'S'.
+       77  WRK-ANOFUNDACAO          PIC 9(04) VALUE 1990.
+       77  WRK-MODO-SIMULACAO-SW    PIC X(01) VALUE 'N'.
+           88  WRK-MODO-SIMULACAO       VALUE 'S'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
            ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           CALL 'PROGCOBF' USING WRK-DATASISTEMA-NUM WRK-DIA-UTIL-SW.
+
+           DISPLAY 'MATRICULA..'
+           ACCEPT WRK-MATRICULA.
 
            DISPLAY 'NOME..'
            ACCEPT WRK-NOME.
 
-           DISPLAY 'ANO DE ENTRADA NA EMPRESA..'
-           ACCEPT WRK-ANOENTRADA.
+           DISPLAY 'DEPARTAMENTO..'
+           ACCEPT WRK-DEPARTAMENTO.
+
+           DISPLAY 'DATA DE ADMISSAO (AAAAMMDD)..'
+           ACCEPT WRK-ADMISSAO.
 
            DISPLAY 'SALARIO ATUAL..'
            ACCEPT WRK-SALARIO.
 
+           DISPLAY 'SALARIO MAXIMO (TETO CONTRATUAL)..'
+           ACCEPT WRK-SALARIO-MAXIMO.
+
+           DISPLAY 'MODO SIMULACAO - NAO GRAVA NO MASTER (S/N)..'
+           ACCEPT WRK-MODO-SIMULACAO-SW.
+
+           PERFORM 0120-CARREGAR-FAIXAS.
+
+      ******************************* CARGA DA TABELA DE FAIXAS
+       0120-CARREGAR-FAIXAS.
+           OPEN INPUT FAIXAS-AUMENTO.
+           PERFORM 0121-LER-FAIXA.
+           PERFORM 0122-GUARDAR-FAIXA
+               UNTIL WRK-FIM-FAIXAS.
+           CLOSE FAIXAS-AUMENTO.
+
+       0121-LER-FAIXA.
+           READ FAIXAS-AUMENTO
+               AT END SET WRK-FIM-FAIXAS TO TRUE
+           END-READ.
+
+       0122-GUARDAR-FAIXA.
+           ADD 1 TO WRK-QTDE-FAIXAS.
+           MOVE FAIXA-DEPARTAMENTO TO
+               WRK-FAIXA-DEPARTAMENTO (WRK-QTDE-FAIXAS).
+           MOVE FAIXA-MESES-DE     TO
+               WRK-FAIXA-MESES-DE (WRK-QTDE-FAIXAS).
+           MOVE FAIXA-MESES-ATE    TO
+               WRK-FAIXA-MESES-ATE (WRK-QTDE-FAIXAS).
+           MOVE FAIXA-PERCENTUAL   TO
+               WRK-FAIXA-PERCENTUAL (WRK-QTDE-FAIXAS).
+           PERFORM 0121-LER-FAIXA.
+
        0200-PROCESSAR.
-           IF WRK-ANOENTRADA <= WRK-DATAANO
-               COMPUTE WRK-TEMPOTRABALHO = WRK-DATAANO - WRK-ANOENTRADA
+           IF NOT WRK-DIA-UTIL
+               DISPLAY 'DATA DO SISTEMA NAO E DIA UTIL (FIM DE '
+                   'SEMANA OU FERIADO) - REAJUSTE NAO EXECUTADO'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WRK-ADMISSAO-NUM <= WRK-DATASISTEMA-NUM
+                  AND WRK-ADMISSAO-ANO >= WRK-ANOFUNDACAO
+               MOVE WRK-SALARIO TO WRK-SALARIO-ANTERIOR
+               COMPUTE WRK-TEMPOTRABALHO =
+                   WRK-DATAANO - WRK-ADMISSAO-ANO
+               COMPUTE WRK-TEMPOTRABALHO-MESES =
+                   ((WRK-DATAANO - WRK-ADMISSAO-ANO) * 12)
+                   + (WRK-DATAMES - WRK-ADMISSAO-MES)
+               IF WRK-DATAMES < WRK-ADMISSAO-MES
+                  OR (WRK-DATAMES = WRK-ADMISSAO-MES
+                      AND WRK-DATADIA < WRK-ADMISSAO-DIA)
+                   SUBTRACT 1 FROM WRK-TEMPOTRABALHO
+                   SUBTRACT 1 FROM WRK-TEMPOTRABALHO-MESES
+               END-IF
                DISPLAY 'TEMPO DE CASA..' WRK-TEMPOTRABALHO ' ANOS'
 
-               EVALUATE WRK-TEMPOTRABALHO
-                   WHEN 0 THRU 1
-                       COMPUTE WRK-AUMENTO = 0
-                   WHEN 2 THRU 5
-                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
-                   WHEN 6 THRU 15
-                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-                   WHEN OTHER
-                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
-               END-EVALUATE
-
-               DISPLAY 'AUMENTO..' WRK-AUMENTO
-               COMPUTE WRK-SALARIO = WRK-SALARIO + WRK-AUMENTO
-               DISPLAY 'NOVO SALARIO..' WRK-SALARIO
+               PERFORM 0215-BUSCAR-FAIXA
+               COMPUTE WRK-AUMENTO = WRK-SALARIO * WRK-PERCENTUAL
+               COMPUTE WRK-SALARIO-PROJETADO = WRK-SALARIO + WRK-AUMENTO
+
+               MOVE WRK-AUMENTO TO WRK-AUMENTO-ED
+               DISPLAY 'AUMENTO..' WRK-AUMENTO-ED
+               IF WRK-SALARIO-PROJETADO > WRK-SALARIO-MAXIMO
+                   SET WRK-REAJUSTE-REVISAO TO TRUE
+                   DISPLAY 'SALARIO PROJETADO EXCEDE O TETO '
+                       'CONTRATUAL - REAJUSTE ENVIADO PARA '
+                       'REVISAO MANUAL DO RH'
+                   MOVE 4 TO RETURN-CODE
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ED
+                   DISPLAY 'SALARIO MANTIDO..' WRK-SALARIO-ED
+               ELSE
+                   SET WRK-REAJUSTE-APLICADO TO TRUE
+                   MOVE WRK-SALARIO-PROJETADO TO WRK-SALARIO
+                   MOVE WRK-SALARIO TO WRK-SALARIO-ED
+                   DISPLAY 'NOVO SALARIO..' WRK-SALARIO-ED
+               END-IF
+               IF WRK-MODO-SIMULACAO
+                   DISPLAY '(SIMULACAO) NENHUM DADO GRAVADO NO '
+                       'MASTER DE FUNCIONARIOS'
+               ELSE
+                   PERFORM 0210-GRAVAR-FUNCIONARIO
+               END-IF
+               PERFORM 0220-GRAVAR-HISTORICO
+               IF WRK-REAJUSTE-APLICADO AND NOT WRK-MODO-SIMULACAO
+                   PERFORM 0225-GRAVAR-EXTRATO-FOLHA
+               END-IF
+               ELSE
+                   DISPLAY 'DIGITE DATAS VALIDAS'
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      ******************************* BUSCA O PERCENTUAL NA TABELA DE
+      ******************************* FAIXAS, PRIMEIRO PELO DEPARTAMENTO
+      ******************************* DO FUNCIONARIO E, SE NAO ACHAR,
+      ******************************* PELA FAIXA GENERICA (ALL)
+       0215-BUSCAR-FAIXA.
+           MOVE 0,0000 TO WRK-PERCENTUAL.
+           MOVE 'N' TO WRK-FX-SW.
+           MOVE WRK-DEPARTAMENTO TO WRK-FX-DEPTO-BUSCA.
+           PERFORM 0216-COMPARAR-FAIXA
+               VARYING WRK-FX-IDX FROM 1 BY 1
+               UNTIL WRK-FX-IDX > WRK-QTDE-FAIXAS OR WRK-FX-ACHOU.
+           IF NOT WRK-FX-ACHOU
+               MOVE 'ALL ' TO WRK-FX-DEPTO-BUSCA
+               PERFORM 0216-COMPARAR-FAIXA
+                   VARYING WRK-FX-IDX FROM 1 BY 1
+                   UNTIL WRK-FX-IDX > WRK-QTDE-FAIXAS OR WRK-FX-ACHOU
+           END-IF.
+
+       0216-COMPARAR-FAIXA.
+           IF WRK-FAIXA-DEPARTAMENTO (WRK-FX-IDX) = WRK-FX-DEPTO-BUSCA
+              AND WRK-TEMPOTRABALHO-MESES >=
+                  WRK-FAIXA-MESES-DE (WRK-FX-IDX)
+              AND WRK-TEMPOTRABALHO-MESES <=
+                  WRK-FAIXA-MESES-ATE (WRK-FX-IDX)
+               MOVE WRK-FAIXA-PERCENTUAL (WRK-FX-IDX) TO WRK-PERCENTUAL
+               SET WRK-FX-ACHOU TO TRUE
+           END-IF.
+
+      ******************************* GRAVA/ATUALIZA FUNCIONARIOS
+       0210-GRAVAR-FUNCIONARIO.
+           OPEN I-O FUNCIONARIOS.
+           IF WRK-FS-FUNC = '35'
+               OPEN OUTPUT FUNCIONARIOS
+               CLOSE FUNCIONARIOS
+               OPEN I-O FUNCIONARIOS
+           END-IF.
+           MOVE WRK-MATRICULA        TO FUNC-MATRICULA.
+           MOVE WRK-NOME             TO FUNC-NOME.
+           MOVE WRK-DEPARTAMENTO     TO FUNC-DEPARTAMENTO.
+           MOVE WRK-ADMISSAO-ANO     TO FUNC-ADMISSAO-ANO.
+           MOVE WRK-ADMISSAO-MES     TO FUNC-ADMISSAO-MES.
+           MOVE WRK-ADMISSAO-DIA     TO FUNC-ADMISSAO-DIA.
+           MOVE WRK-SALARIO          TO FUNC-SALARIO.
+           MOVE WRK-SALARIO-MAXIMO   TO FUNC-SALARIO-MAXIMO.
+           IF WRK-REAJUSTE-APLICADO
+               MOVE WRK-DATAANO          TO FUNC-REAJUSTE-ANO
+               MOVE WRK-DATAMES          TO FUNC-REAJUSTE-MES
+               MOVE WRK-DATADIA          TO FUNC-REAJUSTE-DIA
+           END-IF.
+           SET FUNC-STATUS-ATIVO TO TRUE.
+           WRITE FUNC-REGISTRO
+               INVALID KEY
+                   REWRITE FUNC-REGISTRO
+           END-WRITE.
+           CLOSE FUNCIONARIOS.
+
+      ******************************* GRAVA O HISTORICO DO REAJUSTE
+       0220-GRAVAR-HISTORICO.
+           OPEN EXTEND HIST-REAJUSTES.
+           IF WRK-FS-HIST = '35'
+               OPEN OUTPUT HIST-REAJUSTES
+               CLOSE HIST-REAJUSTES
+               OPEN EXTEND HIST-REAJUSTES
+           END-IF.
+           INITIALIZE RAISEH-REGISTRO.
+           MOVE WRK-MATRICULA        TO RAISEH-MATRICULA.
+           MOVE WRK-DATAANO          TO RAISEH-DATAEF-ANO.
+           MOVE WRK-DATAMES          TO RAISEH-DATAEF-MES.
+           MOVE WRK-DATADIA          TO RAISEH-DATAEF-DIA.
+           MOVE WRK-SALARIO-ANTERIOR TO RAISEH-SALARIO-ANTERIOR.
+           MOVE WRK-SALARIO          TO RAISEH-SALARIO-NOVO.
+           MOVE WRK-AUMENTO          TO RAISEH-VALOR-AUMENTO.
+           MOVE WRK-TEMPOTRABALHO-MESES TO RAISEH-FAIXA-MESES.
+           MOVE WRK-PERCENTUAL       TO RAISEH-PERCENTUAL.
+           IF WRK-MODO-SIMULACAO
+               SET RAISEH-SIMULACAO-SIM TO TRUE
+           ELSE
+               SET RAISEH-SIMULACAO-NAO TO TRUE
+           END-IF.
+           IF WRK-REAJUSTE-APLICADO
+               SET RAISEH-STATUS-APLICADO TO TRUE
            ELSE
-               DISPLAY 'DIGITE DATAS VALIDAS'
+               SET RAISEH-STATUS-REVISAO  TO TRUE
+           END-IF.
+           WRITE RAISEH-REGISTRO.
+           CLOSE HIST-REAJUSTES.
+
+      ******************************* GRAVA O EXTRATO PARA A FOLHA
+       0225-GRAVAR-EXTRATO-FOLHA.
+           OPEN EXTEND FOLHA-EXTRATO.
+           IF WRK-FS-FOLHA = '35'
+               OPEN OUTPUT FOLHA-EXTRATO
+               CLOSE FOLHA-EXTRATO
+               OPEN EXTEND FOLHA-EXTRATO
            END-IF.
+           INITIALIZE FOLHA-REGISTRO.
+           MOVE WRK-MATRICULA        TO FOLHA-MATRICULA.
+           MOVE WRK-NOME             TO FOLHA-NOME.
+           MOVE WRK-DEPARTAMENTO     TO FOLHA-DEPARTAMENTO.
+           MOVE WRK-DATAANO          TO FOLHA-DATAEF-ANO.
+           MOVE WRK-DATAMES          TO FOLHA-DATAEF-MES.
+           MOVE WRK-DATADIA          TO FOLHA-DATAEF-DIA.
+           MOVE WRK-SALARIO          TO FOLHA-SALARIO-NOVO.
+           MOVE WRK-AUMENTO          TO FOLHA-VALOR-AUMENTO.
+           WRITE FOLHA-REGISTRO.
+           CLOSE FOLHA-EXTRATO.
 
        0300-FINALIZAR.
+           PERFORM 0310-GRAVAR-AUDITORIA.
            DISPLAY '----------------'.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
\ No newline at end of file
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB17' TO AUDIT-PROGRAMA.
+           MOVE WRK-MATRICULA TO AUDIT-ENTRADA-CHAVE (01:06).
+           IF WRK-MODO-SIMULACAO
+               MOVE 'SIMULACAO DE REAJUSTE' TO AUDIT-RESULTADO
+           ELSE
+               IF WRK-REAJUSTE-APLICADO
+                   MOVE 'REAJUSTE APLICADO' TO AUDIT-RESULTADO
+               ELSE
+                   MOVE 'REAJUSTE ENVIADO PARA REVISAO'
+                       TO AUDIT-RESULTADO
+               END-IF
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
