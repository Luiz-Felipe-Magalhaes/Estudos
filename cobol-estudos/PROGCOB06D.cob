@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06D.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: JOB NOTURNO QUE LE O HISTORICO DE CAPTURAS DE CPF
+      *           (CLIENTE-CAPTURAS) EM SEQUENCIA DE CPF E RELATA
+      *           TODO CPF QUE APARECA MAIS DE UMA VEZ
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-CAPTURAS ASSIGN TO 'CLICAPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAPTURAS-ORDENADAS ASSIGN TO 'CLIORD'.
+           SELECT RELATORIO-DUPLIC ASSIGN TO 'CPFDUPRL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-CAPTURAS.
+       01  CAPT-REGISTRO.
+           05  CAPT-CPF            PIC X(11).
+           05  CAPT-NOME           PIC X(40).
+           05  CAPT-DATACAPTURA    PIC 9(08).
+       SD  CAPTURAS-ORDENADAS.
+       01  ORD-REGISTRO.
+           05  ORD-CPF             PIC X(11).
+           05  ORD-NOME            PIC X(40).
+           05  ORD-DATACAPTURA     PIC 9(08).
+       FD  RELATORIO-DUPLIC.
+       01  REL-LINHA               PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT             PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW              PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO         VALUE 'S'.
+       77  WRK-CPF-ANTERIOR         PIC X(11) VALUE SPACES.
+       77  WRK-NOME-ANTERIOR        PIC X(40) VALUE SPACES.
+       77  WRK-QTDE-OCORRENCIAS     PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-DUPLICADOS      PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-LIDOS           PIC 9(07) VALUE ZERO.
+       01  REL-CABECALHO.
+           05  FILLER               PIC X(80) VALUE
+               'RELATORIO DE CPF DUPLICADO NO HISTORICO DE CAPTURAS'.
+       01  REL-DETALHE.
+           05  FILLER               PIC X(06) VALUE 'CPF = '.
+           05  REL-DET-CPF          PIC X(11).
+           05  FILLER               PIC X(10) VALUE '  NOME = '.
+           05  REL-DET-NOME         PIC X(40).
+           05  FILLER               PIC X(05) VALUE ' QTD='.
+           05  REL-DET-QTDE         PIC ZZ9.
+       01  REL-TOTAL.
+           05  FILLER               PIC X(30) VALUE
+               'TOTAL DE CPF DUPLICADOS..... '.
+           05  REL-TOT-QTDE         PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT RELATORIO-DUPLIC.
+           MOVE REL-CABECALHO TO REL-LINHA.
+           WRITE REL-LINHA.
+           SORT CAPTURAS-ORDENADAS
+               ON ASCENDING KEY ORD-CPF
+               USING CLIENTE-CAPTURAS
+               GIVING CLIENTE-CAPTURAS.
+           OPEN INPUT CLIENTE-CAPTURAS.
+           READ CLIENTE-CAPTURAS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           PERFORM 0210-LER-PROXIMO
+               UNTIL WRK-FIM-ARQUIVO.
+
+       0210-LER-PROXIMO.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           IF CAPT-CPF = WRK-CPF-ANTERIOR
+               ADD 1 TO WRK-QTDE-OCORRENCIAS
+           ELSE
+               PERFORM 0220-REPORTAR-SE-DUPLICADO
+               MOVE CAPT-CPF  TO WRK-CPF-ANTERIOR
+               MOVE CAPT-NOME TO WRK-NOME-ANTERIOR
+               MOVE 1         TO WRK-QTDE-OCORRENCIAS
+           END-IF.
+           READ CLIENTE-CAPTURAS
+               AT END
+                   SET WRK-FIM-ARQUIVO TO TRUE
+                   PERFORM 0220-REPORTAR-SE-DUPLICADO
+           END-READ.
+
+       0220-REPORTAR-SE-DUPLICADO.
+           IF WRK-QTDE-OCORRENCIAS > 1
+               ADD 1 TO WRK-QTDE-DUPLICADOS
+               MOVE WRK-CPF-ANTERIOR   TO REL-DET-CPF
+               MOVE WRK-NOME-ANTERIOR  TO REL-DET-NOME
+               MOVE WRK-QTDE-OCORRENCIAS TO REL-DET-QTDE
+               MOVE REL-DETALHE TO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
+
+       0300-FINALIZAR.
+           MOVE WRK-QTDE-DUPLICADOS TO REL-TOT-QTDE.
+           MOVE REL-TOTAL TO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE CLIENTE-CAPTURAS.
+           CLOSE RELATORIO-DUPLIC.
+           IF WRK-QTDE-DUPLICADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - CPF LIDOS: '
+                   WRK-QTDE-LIDOS ' DUPLICADOS: ' WRK-QTDE-DUPLICADOS.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB06D' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE CLICAPT' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'RELATORIO DE DUPLICADOS GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
