@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: VALIDAR EM LOTE UM ARQUIVO DE CPF (CPFTRAN), GERANDO
+      *           UMA LISTAGEM DE ACEITOS/REJEITADOS COM O CPF
+      *           FORMATADO, SEM PRECISAR DIGITAR CADA UM NO CONSOLE
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - CPF REJEITADO PASSA A SER GRAVADO NO ARQUIVO
+      *                 DE REJEITADOS (REJEITOS) COM CODIGO DE MOTIVO,
+      *                 EM VEZ DE SO APARECER NA LISTAGEM
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-TRANSACOES ASSIGN TO 'CPFTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LISTAGEM-CPF ASSIGN TO 'CPFLIST'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJEITOS-LOG ASSIGN TO 'REJEITOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPF-TRANSACOES.
+       01  TRAN-REGISTRO.
+           05  TRAN-CPF             PIC X(11).
+       FD  LISTAGEM-CPF.
+       01  LIST-LINHA               PIC X(80).
+       FD  REJEITOS-LOG.
+           COPY CPREJEIT.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT             PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO          VALUE 'S'.
+       01  WRK-CPF-GRUPO.
+           05  WRK-CPF              PIC X(11) VALUE ZEROS.
+       01  WRK-CPF-DIGITOS REDEFINES WRK-CPF-GRUPO.
+           05  WRK-CPF-DIG          PIC 9(01) OCCURS 11 TIMES.
+       77  WRK-CPF-ED               PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-CPF-DV1-CALC         PIC 9(01) VALUE ZERO.
+       77  WRK-CPF-DV2-CALC         PIC 9(01) VALUE ZERO.
+       77  WRK-SOMA                 PIC 9(04) VALUE ZERO.
+       77  WRK-QUOC                 PIC 9(04) VALUE ZERO.
+       77  WRK-RESTO                PIC 9(02) VALUE ZERO.
+       77  WRK-IDX                  PIC 9(02) VALUE ZERO.
+       77  WRK-QTDE-LIDOS           PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-ACEITOS         PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-REJEITADOS      PIC 9(07) VALUE ZERO.
+       01  LIST-DETALHE.
+           05  LIST-DET-CPF-ED      PIC ZZZ.ZZZ.ZZ9/99.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  LIST-DET-SITUACAO    PIC X(10).
+       01  LIST-TOTAIS.
+           05  FILLER               PIC X(20) VALUE
+               'LIDOS......'.
+           05  LIST-TOT-LIDOS       PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT CPF-TRANSACOES.
+           OPEN OUTPUT LISTAGEM-CPF.
+           OPEN OUTPUT REJEITOS-LOG.
+           READ CPF-TRANSACOES
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           MOVE TRAN-CPF TO WRK-CPF.
+           PERFORM 0210-VALIDAR-CPF.
+           READ CPF-TRANSACOES
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************* VALIDACAO MODULO 11 DO CPF
+       0210-VALIDAR-CPF.
+           MOVE 0 TO WRK-SOMA.
+           PERFORM 0211-SOMAR-DIGITO-DV1
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV1-CALC
+           ELSE
+               COMPUTE WRK-CPF-DV1-CALC = 11 - WRK-RESTO
+           END-IF.
+
+           MOVE 0 TO WRK-SOMA.
+           PERFORM 0212-SOMAR-DIGITO-DV2
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV2-CALC
+           ELSE
+               COMPUTE WRK-CPF-DV2-CALC = 11 - WRK-RESTO
+           END-IF.
+
+           MOVE WRK-CPF TO WRK-CPF-ED.
+           MOVE WRK-CPF-ED TO LIST-DET-CPF-ED.
+           IF WRK-CPF-DV1-CALC = WRK-CPF-DIG (10)
+              AND WRK-CPF-DV2-CALC = WRK-CPF-DIG (11)
+               ADD 1 TO WRK-QTDE-ACEITOS
+               MOVE 'ACEITO'    TO LIST-DET-SITUACAO
+           ELSE
+               ADD 1 TO WRK-QTDE-REJEITADOS
+               MOVE 'REJEITADO' TO LIST-DET-SITUACAO
+               PERFORM 0213-GRAVAR-REJEITO
+           END-IF.
+           MOVE LIST-DETALHE TO LIST-LINHA.
+           WRITE LIST-LINHA.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0213-GRAVAR-REJEITO.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE WRK-CPF TO REJEIT-CHAVE (01:11).
+           MOVE 'PROGCOB06B' TO REJEIT-PROGRAMA.
+           MOVE 101 TO REJEIT-CODMOTIVO.
+           MOVE 'CPF INVALIDO - DIGITO VERIFICADOR'
+               TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+       0211-SOMAR-DIGITO-DV1.
+           COMPUTE WRK-SOMA =
+               WRK-SOMA + (WRK-CPF-DIG (WRK-IDX) * (11 - WRK-IDX)).
+
+       0212-SOMAR-DIGITO-DV2.
+           COMPUTE WRK-SOMA =
+               WRK-SOMA + (WRK-CPF-DIG (WRK-IDX) * (12 - WRK-IDX)).
+
+       0300-FINALIZAR.
+           MOVE WRK-QTDE-LIDOS TO LIST-TOT-LIDOS.
+           MOVE LIST-TOTAIS TO LIST-LINHA.
+           WRITE LIST-LINHA.
+           CLOSE CPF-TRANSACOES.
+           CLOSE LISTAGEM-CPF.
+           CLOSE REJEITOS-LOG.
+           IF WRK-QTDE-REJEITADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - LIDOS: ' WRK-QTDE-LIDOS
+                   ' ACEITOS: ' WRK-QTDE-ACEITOS
+                   ' REJEITADOS: ' WRK-QTDE-REJEITADOS.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB06B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE CPFTRAN' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'LISTAGEM DE CPF GRAVADA' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
