@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CPRAISEH - LAYOUT DO REGISTRO DO HISTORICO DE REAJUSTES
+      *            (HIST-REAJUSTES) GRAVADO PELO PROGCOB17 PARA CADA
+      *            FUNCIONARIO PROCESSADO NO LOTE NOTURNO
+      *****************************************************************
+       01  RAISEH-REGISTRO.
+           05  RAISEH-MATRICULA          PIC 9(06).
+           05  RAISEH-DATAEFETIVA.
+               10  RAISEH-DATAEF-ANO     PIC 9(04).
+               10  RAISEH-DATAEF-MES     PIC 9(02).
+               10  RAISEH-DATAEF-DIA     PIC 9(02).
+           05  RAISEH-SALARIO-ANTERIOR   PIC 9(06)V99.
+           05  RAISEH-SALARIO-NOVO       PIC 9(06)V99.
+           05  RAISEH-VALOR-AUMENTO      PIC 9(06)V99.
+           05  RAISEH-FAIXA-MESES        PIC 9(03).
+           05  RAISEH-PERCENTUAL         PIC 9V9(04).
+           05  RAISEH-SIMULACAO          PIC X(01).
+               88  RAISEH-SIMULACAO-SIM      VALUE 'S'.
+               88  RAISEH-SIMULACAO-NAO      VALUE 'N'.
+           05  RAISEH-STATUS              PIC X(01).
+               88  RAISEH-STATUS-APLICADO    VALUE 'A'.
+               88  RAISEH-STATUS-REVISAO     VALUE 'R'.
