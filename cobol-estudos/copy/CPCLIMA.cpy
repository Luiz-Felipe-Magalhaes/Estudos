@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CPCLIMA - LAYOUT DO REGISTRO DO CLIENTE-MASTER (CADASTRO DE
+      *           CLIENTES VALIDADOS PELO MODULO DE CPF)
+      * CHAVE    = CLIMA-CPF
+      *****************************************************************
+       01  CLIMA-REGISTRO.
+           05  CLIMA-CPF             PIC X(11).
+           05  CLIMA-NOME            PIC X(40).
+           05  CLIMA-DATACAPTURA.
+               10  CLIMA-DATACAPTURA-ANO  PIC 9(04).
+               10  CLIMA-DATACAPTURA-MES  PIC 9(02).
+               10  CLIMA-DATACAPTURA-DIA  PIC 9(02).
+           05  CLIMA-STATUS          PIC X(01).
+               88  CLIMA-STATUS-ATIVO      VALUE 'A'.
+               88  CLIMA-STATUS-INATIVO    VALUE 'I'.
