@@ -0,0 +1,11 @@
+      *****************************************************************
+      * CPFERIADO - LAYOUT DO REGISTRO DA TABELA DE FERIADOS (FERIADOS)
+      *             USADA PELA ROTINA DE VERIFICACAO DE DIA UTIL
+      *             (PROGCOBF) - UMA LINHA POR DATA DE FERIADO
+      * CHAVE    = FERIADO-ANO + FERIADO-MES + FERIADO-DIA
+      *****************************************************************
+       01  FERIADO-REGISTRO.
+           05  FERIADO-ANO            PIC 9(04).
+           05  FERIADO-MES            PIC 9(02).
+           05  FERIADO-DIA            PIC 9(02).
+           05  FERIADO-DESCRICAO      PIC X(30).
