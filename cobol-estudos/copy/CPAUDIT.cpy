@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CPAUDIT - LAYOUT DO REGISTRO DO ARQUIVO DE TRILHA DE AUDITORIA
+      *           (AUDIT-LOG) GRAVADO PELO PARAGRAFO XX00-FINALIZAR DE
+      *           CADA PROGRAMA
+      *****************************************************************
+       01  AUDIT-REGISTRO.
+           05  AUDIT-DATAHORA.
+               10  AUDIT-DATA            PIC 9(08).
+               10  AUDIT-HORA            PIC 9(08).
+           05  AUDIT-PROGRAMA            PIC X(10).
+           05  AUDIT-OPERADOR            PIC X(08).
+           05  AUDIT-ENTRADA-CHAVE       PIC X(20).
+           05  AUDIT-RESULTADO           PIC X(30).
