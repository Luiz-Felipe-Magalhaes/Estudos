@@ -0,0 +1,23 @@
+      *****************************************************************
+      * CPFUNC  - LAYOUT DO REGISTRO DO MASTER DE FUNCIONARIOS
+      *           (FUNCIONARIOS) USADO PELA CAPTURA (PROGCOB15) E PELO
+      *           REAJUSTE NOTURNO EM LOTE (PROGCOB17)
+      * CHAVE    = FUNC-MATRICULA
+      *****************************************************************
+       01  FUNC-REGISTRO.
+           05  FUNC-MATRICULA           PIC 9(06).
+           05  FUNC-NOME                PIC X(20).
+           05  FUNC-DEPARTAMENTO        PIC X(04).
+           05  FUNC-DATAADMISSAO.
+               10  FUNC-ADMISSAO-ANO    PIC 9(04).
+               10  FUNC-ADMISSAO-MES    PIC 9(02).
+               10  FUNC-ADMISSAO-DIA    PIC 9(02).
+           05  FUNC-SALARIO             PIC 9(06)V99.
+           05  FUNC-SALARIO-MAXIMO      PIC 9(06)V99.
+           05  FUNC-ULTIMO-REAJUSTE.
+               10  FUNC-REAJUSTE-ANO    PIC 9(04).
+               10  FUNC-REAJUSTE-MES    PIC 9(02).
+               10  FUNC-REAJUSTE-DIA    PIC 9(02).
+           05  FUNC-STATUS               PIC X(01).
+               88  FUNC-STATUS-ATIVO         VALUE 'A'.
+               88  FUNC-STATUS-INATIVO       VALUE 'I'.
