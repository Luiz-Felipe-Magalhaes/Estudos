@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CPFOLHA - LAYOUT DO REGISTRO DO EXTRATO DE FOLHA DE PAGAMENTO
+      *           (FOLHAEXT) GRAVADO PELO PROGCOB17 A CADA REAJUSTE
+      *           APLICADO, PARA ALIMENTAR O PROCESSAMENTO DE FOLHA
+      *****************************************************************
+       01  FOLHA-REGISTRO.
+           05  FOLHA-MATRICULA           PIC 9(06).
+           05  FOLHA-NOME                PIC X(20).
+           05  FOLHA-DEPARTAMENTO        PIC X(04).
+           05  FOLHA-DATAEFETIVA.
+               10  FOLHA-DATAEF-ANO      PIC 9(04).
+               10  FOLHA-DATAEF-MES      PIC 9(02).
+               10  FOLHA-DATAEF-DIA      PIC 9(02).
+           05  FOLHA-SALARIO-NOVO        PIC 9(06)V99.
+           05  FOLHA-VALOR-AUMENTO       PIC 9(06)V99.
