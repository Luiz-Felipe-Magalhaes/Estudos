@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CPFRETE - LAYOUT DO REGISTRO DA TABELA DE FRETE (FRETE-TABELA)
+      *           UMA LINHA POR UF, COM ATE 3 TRANSPORTADORAS PARA
+      *           COMPARACAO DE PRECO E FAIXA DE DISTANCIA MEDIA
+      * CHAVE    = FRETE-UF
+      *****************************************************************
+       01  FRETE-REGISTRO.
+           05  FRETE-UF                  PIC X(02).
+           05  FRETE-DISTANCIA-KM        PIC 9(05).
+           05  FRETE-TRANSPORTADORA OCCURS 3 TIMES
+                                    INDEXED BY FRETE-IDX.
+               10  FRETE-TRANS-NOME      PIC X(10).
+               10  FRETE-TRANS-PERC      PIC 9V9(04).
+      * FRETE-TRANS-KMTAXA - VALOR COBRADO A CADA 100 KM RODADOS
+               10  FRETE-TRANS-KMTAXA    PIC 9V9(04).
