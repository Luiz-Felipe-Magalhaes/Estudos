@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CPREJEIT - LAYOUT DO REGISTRO DO ARQUIVO DE REJEITADOS GRAVADO
+      *            POR ROTINAS DE LOTE QUANDO UM REGISTRO DE ENTRADA
+      *            FALHA NA VALIDACAO
+      *****************************************************************
+       01  REJEIT-REGISTRO.
+           05  REJEIT-CHAVE              PIC X(20).
+           05  REJEIT-PROGRAMA           PIC X(10).
+           05  REJEIT-CODMOTIVO          PIC 9(03).
+           05  REJEIT-DESCMOTIVO         PIC X(40).
