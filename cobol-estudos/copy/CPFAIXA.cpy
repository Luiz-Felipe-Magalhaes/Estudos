@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CPFAIXA - LAYOUT DO REGISTRO DA TABELA DE FAIXAS DE AUMENTO
+      *           (FAIXAS-AUMENTO) - UMA LINHA POR DEPARTAMENTO/FAIXA
+      *           DE TEMPO DE CASA, EM MESES, COM O PERCENTUAL A
+      *           APLICAR NO REAJUSTE
+      * CHAVE    = FAIXA-DEPARTAMENTO + FAIXA-MESES-DE
+      *****************************************************************
+       01  FAIXA-REGISTRO.
+           05  FAIXA-DEPARTAMENTO        PIC X(04).
+           05  FAIXA-MESES-DE             PIC 9(03).
+           05  FAIXA-MESES-ATE            PIC 9(03).
+           05  FAIXA-PERCENTUAL           PIC 9V9(04).
