@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12R.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: COMPARAR O FRETE CALCULADO (FRETECAL, GERADO PELO
+      *           PROGCOB12B) COM O FRETE EFETIVAMENTE FATURADO PELA
+      *           TRANSPORTADORA (FATURAFRE), SINALIZANDO PEDIDOS
+      *           COM VARIACAO ACIMA DO LIMITE ACEITAVEL. OS DOIS
+      *           ARQUIVOS DE ENTRADA SAO ORDENADOS PELO NUMERO DO
+      *           PEDIDO E CONFRONTADOS SEQUENCIALMENTE (MERGE)
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-CALCULADO ASSIGN TO 'FRETECAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FCAL-ORDENADO ASSIGN TO 'FCALORD'.
+           SELECT FATURA-TRANSP ASSIGN TO 'FATURAFRE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAT-ORDENADO ASSIGN TO 'FATORD'.
+           SELECT RELATORIO-VARIACAO ASSIGN TO 'RELVARFR'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-CALCULADO.
+       01  FCAL-REGISTRO.
+           05  FCAL-NUMERO            PIC 9(06).
+           05  FCAL-UF                PIC X(02).
+           05  FCAL-VALOR             PIC 9(06)V99.
+           05  FCAL-FRETE             PIC 9(06)V99.
+       SD  FCAL-ORDENADO.
+       01  FCALO-REGISTRO.
+           05  FCALO-NUMERO           PIC 9(06).
+           05  FCALO-UF               PIC X(02).
+           05  FCALO-VALOR            PIC 9(06)V99.
+           05  FCALO-FRETE            PIC 9(06)V99.
+       FD  FATURA-TRANSP.
+       01  FAT-REGISTRO.
+           05  FAT-NUMERO             PIC 9(06).
+           05  FAT-FRETE-FATURADO     PIC 9(06)V99.
+       SD  FAT-ORDENADO.
+       01  FATO-REGISTRO.
+           05  FATO-NUMERO            PIC 9(06).
+           05  FATO-FRETE-FATURADO    PIC 9(06)V99.
+       FD  RELATORIO-VARIACAO.
+       01  REL-LINHA                  PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT                PIC X(02) VALUE '00'.
+       77  WRK-LIMITE-VARIACAO         PIC 9(04)V99 VALUE 10,00.
+       77  WRK-VARIACAO                PIC S9(06)V99 VALUE ZERO.
+       77  WRK-EOF-CALC                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-CALC                VALUE 'S'.
+       77  WRK-EOF-FAT                 PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FAT                 VALUE 'S'.
+       77  WRK-QTDE-LIDOS               PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-SEM-FATURA          PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-DIVERGENTES         PIC 9(07) VALUE ZERO.
+       01  REL-CABECALHO.
+           05  FILLER                  PIC X(50) VALUE
+               'RECONCILIACAO DE FRETE - CALCULADO X FATURADO'.
+       01  REL-DETALHE.
+           05  FILLER                  PIC X(08) VALUE 'PEDIDO='.
+           05  REL-DET-NUMERO          PIC 9(06).
+           05  FILLER                  PIC X(09) VALUE '  CALC = '.
+           05  REL-DET-CALCULADO       PIC $ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(09) VALUE '  FAT = '.
+           05  REL-DET-FATURADO        PIC $ZZZ.ZZ9,99.
+           05  FILLER                  PIC X(10) VALUE '  DIF = '.
+           05  REL-DET-VARIACAO        PIC -ZZZ.ZZ9,99.
+       01  REL-SEM-FATURA.
+           05  FILLER                  PIC X(08) VALUE 'PEDIDO='.
+           05  REL-SF-NUMERO           PIC 9(06).
+           05  FILLER                  PIC X(30) VALUE
+               '  SEM FATURA DA TRANSPORTADORA'.
+       01  REL-TOTAL.
+           05  FILLER                  PIC X(35) VALUE
+               'TOTAL DE PEDIDOS COM DIVERGENCIA.. '.
+           05  REL-TOT-QTDE             PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-CALC.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           SORT FCAL-ORDENADO
+               ON ASCENDING KEY FCALO-NUMERO
+               USING FRETE-CALCULADO
+               GIVING FRETE-CALCULADO.
+           SORT FAT-ORDENADO
+               ON ASCENDING KEY FATO-NUMERO
+               USING FATURA-TRANSP
+               GIVING FATURA-TRANSP.
+           OPEN INPUT FRETE-CALCULADO.
+           OPEN INPUT FATURA-TRANSP.
+           OPEN OUTPUT RELATORIO-VARIACAO.
+           MOVE REL-CABECALHO TO REL-LINHA.
+           WRITE REL-LINHA.
+           READ FRETE-CALCULADO
+               AT END SET WRK-FIM-CALC TO TRUE
+           END-READ.
+           READ FATURA-TRANSP
+               AT END SET WRK-FIM-FAT TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           PERFORM 0210-AVANCAR-FATURA
+               UNTIL WRK-FIM-FAT OR FAT-NUMERO NOT < FCAL-NUMERO.
+           IF (NOT WRK-FIM-FAT) AND FAT-NUMERO = FCAL-NUMERO
+               PERFORM 0220-COMPARAR-VALORES
+           ELSE
+               ADD 1 TO WRK-QTDE-SEM-FATURA
+               MOVE FCAL-NUMERO TO REL-SF-NUMERO
+               MOVE REL-SEM-FATURA TO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
+           READ FRETE-CALCULADO
+               AT END SET WRK-FIM-CALC TO TRUE
+           END-READ.
+
+       0210-AVANCAR-FATURA.
+           READ FATURA-TRANSP
+               AT END SET WRK-FIM-FAT TO TRUE
+           END-READ.
+
+       0220-COMPARAR-VALORES.
+           COMPUTE WRK-VARIACAO =
+               FAT-FRETE-FATURADO - FCAL-FRETE.
+           IF FUNCTION ABS(WRK-VARIACAO) > WRK-LIMITE-VARIACAO
+               ADD 1 TO WRK-QTDE-DIVERGENTES
+               MOVE FCAL-NUMERO          TO REL-DET-NUMERO
+               MOVE FCAL-FRETE           TO REL-DET-CALCULADO
+               MOVE FAT-FRETE-FATURADO   TO REL-DET-FATURADO
+               MOVE WRK-VARIACAO         TO REL-DET-VARIACAO
+               MOVE REL-DETALHE TO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
+
+       0400-FINALIZAR.
+           MOVE WRK-QTDE-DIVERGENTES TO REL-TOT-QTDE.
+           MOVE REL-TOTAL TO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE FRETE-CALCULADO.
+           CLOSE FATURA-TRANSP.
+           CLOSE RELATORIO-VARIACAO.
+           IF WRK-QTDE-DIVERGENTES > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0410-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - PEDIDOS: '
+                   WRK-QTDE-LIDOS
+                   ' DIVERGENTES: ' WRK-QTDE-DIVERGENTES
+                   ' SEM FATURA: ' WRK-QTDE-SEM-FATURA.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0410-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB12R' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE FATURAFRE' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'FRETE RECONCILIADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
