@@ -6,31 +6,91 @@
       * OBJETIVO: RECEBER 2 NOTAS, CALCULA MEDIA E APROVA OU REPROVA
       * UTILIZAR IF/ELSE/END-IF
       * DATA   = 03/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - AS DUAS NOTAS DIGITADAS PASSAM PELA ROTINA
+      *                 COMPARTILHADA DE VALIDACAO (PROGCOBV), QUE
+      *                 REPETE A PERGUNTA SE O OPERADOR DIGITAR ALGO
+      *                 QUE NAO SEJA NUMERICO
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - RETURN-CODE PASSA A SER ZERADO EXPLICITAMENTE
+      *                 NO INICIO DO PROCESSAMENTO
+      * 09/08/2026 FM - ACRESCENTADO O PERCENTUAL DE FREQUENCIA NA
+      *                 DECISAO: MEDIA APROVADA COM FREQUENCIA ABAIXO
+      *                 DO MINIMO EXIGIDO VAI PARA REVISAO MANUAL, E
+      *                 NAO MAIS DIRETO PARA APROVADO (MESMA REGRA DO
+      *                 PROGCOB16). RETURN-CODE PASSA A REFLETIR O
+      *                 RESULTADO (4 = CAIU EM REVISAO MANUAL)
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT      PIC X(02) VALUE '00'.
        77  WRK-NOTA1         PIC 9(02) VALUE ZEROS.
        77  WRK-NOTA2         PIC 9(02) VALUE ZEROS.
        77  WRK-MEDIA         PIC Z9,9 VALUE ZEROS.
+       77  WRK-FREQUENCIA    PIC 9(03) VALUE ZEROS.
+       77  WRK-FREQ-MINIMA   PIC 9(03) VALUE 75.
+       77  WRK-SITUACAO      PIC X(15) VALUE SPACES.
+       77  WRK-MENSAGEM      PIC X(40) VALUE SPACES.
+       77  WRK-RESPOSTA      PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE A NOTA 1: '
-               ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'DIGITE A NOTA 2: '
-               ACCEPT WRK-NOTA2 FROM CONSOLE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 'DIGITE A NOTA 1: ' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-NOTA1.
+           MOVE 'DIGITE A NOTA 2: ' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-NOTA2.
+           MOVE 'FREQUENCIA (%): ' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-FREQUENCIA.
            DISPLAY '========================'.
       ****************************** MEDIA
            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
            DISPLAY 'MEDIA = ' WRK-MEDIA.
                IF WRK-MEDIA >= 6
-                   DISPLAY 'APROVADO'
+                   IF WRK-FREQUENCIA < WRK-FREQ-MINIMA
+                       MOVE 'REVISAO MANUAL' TO WRK-SITUACAO
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 'APROVADO' TO WRK-SITUACAO
+                   END-IF
               ELSE
                   IF WRK-MEDIA >= 2
-                      DISPLAY 'RECUPERAÇÃO'
+                      MOVE 'RECUPERACAO' TO WRK-SITUACAO
                   ELSE
-                      DISPLAY 'REPROVADO'
+                      MOVE 'REPROVADO' TO WRK-SITUACAO
                   END-IF
+               END-IF.
+           DISPLAY WRK-SITUACAO.
+
+      ****************************** TRILHA DE AUDITORIA
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB10' TO AUDIT-PROGRAMA.
+           MOVE WRK-NOTA1 TO AUDIT-ENTRADA-CHAVE (01:02).
+           MOVE WRK-NOTA2 TO AUDIT-ENTRADA-CHAVE (03:02).
+           MOVE WRK-SITUACAO TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
+
            STOP RUN.
