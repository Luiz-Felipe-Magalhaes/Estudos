@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB16T.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: A PARTIR DA MESMA ESTRUTURA DO PROGCOB16 (RECEBER
+      *           NOTA1/NOTA2, CALCULAR MEDIA E DECIDIR A SITUACAO),
+      *           IMPRIMIR UM BOLETIM PAGINADO (TRANSCR) COM
+      *           CABECALHO DE PAGINA, IDENTIFICACAO DO ALUNO E
+      *           RODAPE DE TOTAIS, PARA PODER SER ENTREGUE OU
+      *           ARQUIVADO AO INVES DE SO APARECER NO CONSOLE
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLETIM-IMPRESSO ASSIGN TO 'TRANSCR'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOLETIM-IMPRESSO.
+       01  TRN-LINHA                  PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT        PIC X(02) VALUE '00'.
+       77  WRK-NOME            PIC X(20) VALUE SPACES.
+       77  WRK-NOTA1           PIC 9(02) VALUE ZEROS.
+       77  WRK-NOTA2           PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIA           PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-SITUACAO        PIC X(12) VALUE SPACES.
+       77  WRK-NUMERO-PAGINA    PIC 9(03) VALUE ZERO.
+       77  WRK-LINHAS-NA-PAGINA  PIC 9(02) VALUE ZERO.
+       77  WRK-LINHAS-POR-PAGINA PIC 9(02) VALUE 20.
+       01  CAB-PAGINA.
+           05  FILLER              PIC X(20) VALUE
+               'BOLETIM ESCOLAR'.
+           05  FILLER              PIC X(10) VALUE '  PAGINA '.
+           05  CAB-PAGINA-NUM       PIC ZZ9.
+       01  CAB-BRANCO              PIC X(80) VALUE SPACES.
+       01  CAB-ALUNO.
+           05  FILLER              PIC X(08) VALUE 'ALUNO: '.
+           05  CAB-ALUNO-NOME       PIC X(20).
+       01  LIN-NOTA1.
+           05  FILLER              PIC X(17) VALUE 'NOTA 1 ......... '.
+           05  LIN-NOTA1-VALOR      PIC Z9.
+       01  LIN-NOTA2.
+           05  FILLER              PIC X(17) VALUE 'NOTA 2 ......... '.
+           05  LIN-NOTA2-VALOR      PIC Z9.
+       01  LIN-MEDIA.
+           05  FILLER              PIC X(17) VALUE 'MEDIA .......... '.
+           05  LIN-MEDIA-VALOR      PIC Z9,9.
+       01  ROD-SITUACAO.
+           05  FILLER              PIC X(16) VALUE 'SITUACAO FINAL: '.
+           05  ROD-SITUACAO-VALOR   PIC X(12).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT BOLETIM-IMPRESSO.
+           DISPLAY 'NOME DO ALUNO: '.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           DISPLAY 'DIGITE A NOTA 1: '.
+           ACCEPT WRK-NOTA1 FROM CONSOLE.
+           DISPLAY 'DIGITE A NOTA 2: '.
+           ACCEPT WRK-NOTA2 FROM CONSOLE.
+
+       0200-PROCESSAR.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO'      TO WRK-SITUACAO
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+               ELSE
+                   MOVE 'REPROVADO'   TO WRK-SITUACAO
+               END-IF
+           END-IF.
+           PERFORM 0210-IMPRIMIR-CABECALHO.
+           MOVE WRK-NOME TO CAB-ALUNO-NOME.
+           PERFORM 0220-IMPRIMIR-LINHA.
+           MOVE CAB-ALUNO TO TRN-LINHA.
+           WRITE TRN-LINHA.
+           MOVE WRK-NOTA1 TO LIN-NOTA1-VALOR.
+           PERFORM 0220-IMPRIMIR-LINHA.
+           MOVE LIN-NOTA1 TO TRN-LINHA.
+           WRITE TRN-LINHA.
+           MOVE WRK-NOTA2 TO LIN-NOTA2-VALOR.
+           PERFORM 0220-IMPRIMIR-LINHA.
+           MOVE LIN-NOTA2 TO TRN-LINHA.
+           WRITE TRN-LINHA.
+           MOVE WRK-MEDIA TO LIN-MEDIA-VALOR.
+           PERFORM 0220-IMPRIMIR-LINHA.
+           MOVE LIN-MEDIA TO TRN-LINHA.
+           WRITE TRN-LINHA.
+           MOVE WRK-SITUACAO TO ROD-SITUACAO-VALOR.
+           PERFORM 0220-IMPRIMIR-LINHA.
+           MOVE ROD-SITUACAO TO TRN-LINHA.
+           WRITE TRN-LINHA.
+
+      ******************************* CABECALHO DE PAGINA - REINICIA
+      ******************************* A CADA WRK-LINHAS-POR-PAGINA
+       0210-IMPRIMIR-CABECALHO.
+           IF WRK-NUMERO-PAGINA = 0
+               ADD 1 TO WRK-NUMERO-PAGINA
+               MOVE WRK-NUMERO-PAGINA TO CAB-PAGINA-NUM
+               MOVE CAB-PAGINA TO TRN-LINHA
+               WRITE TRN-LINHA
+               MOVE CAB-BRANCO TO TRN-LINHA
+               WRITE TRN-LINHA
+               MOVE 2 TO WRK-LINHAS-NA-PAGINA
+           END-IF.
+
+       0220-IMPRIMIR-LINHA.
+           ADD 1 TO WRK-LINHAS-NA-PAGINA.
+           IF WRK-LINHAS-NA-PAGINA > WRK-LINHAS-POR-PAGINA
+               ADD 1 TO WRK-NUMERO-PAGINA
+               MOVE WRK-NUMERO-PAGINA TO CAB-PAGINA-NUM
+               MOVE CAB-PAGINA TO TRN-LINHA
+               WRITE TRN-LINHA
+               MOVE CAB-BRANCO TO TRN-LINHA
+               WRITE TRN-LINHA
+               MOVE 2 TO WRK-LINHAS-NA-PAGINA
+           END-IF.
+
+       0300-FINALIZAR.
+           CLOSE BOLETIM-IMPRESSO.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '-------------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - BOLETIM IMPRESSO'.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB16T' TO AUDIT-PROGRAMA.
+           MOVE WRK-NOME TO AUDIT-ENTRADA-CHAVE (01:20).
+           MOVE 'BOLETIM IMPRESSO GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
