@@ -5,26 +5,227 @@
       * AUTHOR = FELIPE
       * OBJETIVO: CALCULA MEDIA DE VENDAS
       * DATA   = 03/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - REESCRITO PARA LER O ARQUIVO DE VENDAS DO DIA
+      *                 (VENDAS) COM QUALQUER QUANTIDADE DE VENDAS,
+      *                 ACUMULANDO TOTAL/QUANTIDADE E IMPRIMINDO O
+      *                 BOLETIM DE VENDAS DO DIA, NO LUGAR DE ACEITAR
+      *                 APENAS DUAS VENDAS NO CONSOLE
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - VENDA PASSA A EXIGIR UM CPF JA VALIDADO E
+      *                 ATIVO NO MASTER DE CLIENTES (CLIENTE-MASTER);
+      *                 VENDA SEM CLIENTE CADASTRADO VAI PARA O
+      *                 ARQUIVO DE REJEITADOS (REJEITOS) E NAO ENTRA
+      *                 NO BOLETIM
+      * 09/08/2026 FM - VENDA PASSA A TRAZER O PRODUTO (VENDA-PRODUTO);
+      *                 CADA VENDA REGISTRADA NO BOLETIM TAMBEM GRAVA
+      *                 UMA LINHA NO HISTORICO DE VENDAS (HISTVENDA),
+      *                 QUE ALIMENTA O RESUMO MENSAL/ANUAL (PROGCOB09S)
+      * 09/08/2026 FM - STOP RUN TROCADO POR GOBACK, PARA O PROGRAMA
+      *                 PODER SER CHAMADO PELO MENU (PROGCOBM) SEM
+      *                 ENCERRAR O RUN UNIT INTEIRO E IMPEDIR O MENU
+      *                 DE VOLTAR A SER EXIBIDO
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO 'VENDAS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIENTE-MASTER ASSIGN TO 'CLIMA01'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIMA-CPF
+               FILE STATUS IS WRK-FS-CLIMA.
+           SELECT BOLETIM-VENDAS ASSIGN TO 'BOLVENDA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJEITOS-LOG ASSIGN TO 'REJEITOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-VENDAS ASSIGN TO 'HISTVENDA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HISTV.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  VENDA-REGISTRO.
+           05  VENDA-VENDEDOR        PIC X(10).
+           05  VENDA-VALOR           PIC 9(05)V99.
+           05  VENDA-CPF             PIC X(11).
+           05  VENDA-PRODUTO         PIC X(10).
+       FD  CLIENTE-MASTER.
+           COPY CPCLIMA.
+       FD  BOLETIM-VENDAS.
+       01  BOL-LINHA                 PIC X(80).
+       FD  REJEITOS-LOG.
+           COPY CPREJEIT.
+       FD  HIST-VENDAS.
+       01  HV-REGISTRO.
+           05  HV-VENDEDOR           PIC X(10).
+           05  HV-PRODUTO            PIC X(10).
+           05  HV-DATA               PIC 9(08).
+           05  HV-VALOR              PIC 9(07)V99.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
-       77  WRK-VENDA1        PIC 9(05)V99 VALUE ZEROS.
-       77  WRK-VENDA2        PIC 9(05)V99 VALUE ZEROS.
-       77  WRK-MEDIA         PIC 9(06)V99 VALUE ZEROS.
-       77  WRK-MEDIA-ED      PIC $ZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-FS-CLIMA              PIC X(02) VALUE '00'.
+       77  WRK-FS-HISTV              PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-DATAHOJE              PIC 9(08) VALUE ZEROS.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO           VALUE 'S'.
+       77  WRK-VENDA1                PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-QTDE-VENDAS           PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-RECUSADOS        PIC 9(05) VALUE ZERO.
+       77  WRK-TOTAL-VENDAS          PIC 9(07)V99 VALUE ZERO.
+       77  WRK-MEDIA                 PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED              PIC $ZZ.ZZ9,99 VALUE ZEROS.
+       01  BOL-CABECALHO.
+           05  FILLER                PIC X(40) VALUE
+               'BOLETIM DE VENDAS DO DIA'.
+       01  BOL-DETALHE.
+           05  BOL-DET-VENDEDOR      PIC X(10).
+           05  FILLER                PIC X(10) VALUE '  VENDA = '.
+           05  BOL-DET-VALOR         PIC $ZZ.ZZ9,99.
+       01  BOL-RODAPE-1.
+           05  FILLER                PIC X(22) VALUE
+               'QUANTIDADE DE VENDAS= '.
+           05  BOL-QTDE-ED           PIC ZZZZ9.
+       01  BOL-RODAPE-2.
+           05  FILLER                PIC X(22) VALUE
+               'TOTAL DE VENDAS..... '.
+           05  BOL-TOTAL-ED          PIC $ZZZ.ZZ9,99.
+       01  BOL-RODAPE-3.
+           05  FILLER                PIC X(22) VALUE
+               'MEDIA DAS VENDAS..... '.
+           05  BOL-MEDIA-ED          PIC $ZZ.ZZ9,99.
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O VALOR DA VENDA 1: '
-               ACCEPT WRK-VENDA1 FROM CONSOLE.
-           DISPLAY 'DIGITE O VALOR DA VENDA 2: '
-               ACCEPT WRK-VENDA2 FROM CONSOLE.
-           DISPLAY '========================'.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
 
-      ****************************** MEDIA
-           COMPUTE WRK-MEDIA = (WRK-VENDA1 + WRK-VENDA2)/2.
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT VENDAS.
+           OPEN INPUT CLIENTE-MASTER.
+           OPEN OUTPUT BOLETIM-VENDAS.
+           OPEN OUTPUT REJEITOS-LOG.
+           ACCEPT WRK-DATAHOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND HIST-VENDAS.
+           IF WRK-FS-HISTV = '35'
+               OPEN OUTPUT HIST-VENDAS
+               CLOSE HIST-VENDAS
+               OPEN EXTEND HIST-VENDAS
+           END-IF.
+           MOVE BOL-CABECALHO TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           READ VENDAS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE VENDA-CPF TO CLIMA-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   ADD 1 TO WRK-QTDE-RECUSADOS
+                   DISPLAY 'VENDA ' VENDA-VENDEDOR
+                           ' - CLIENTE NAO CADASTRADO: ' VENDA-CPF
+                   PERFORM 0211-GRAVAR-REJEITO
+           NOT INVALID KEY
+                   IF CLIMA-STATUS-ATIVO
+                       PERFORM 0210-REGISTRAR-VENDA
+                   ELSE
+                       ADD 1 TO WRK-QTDE-RECUSADOS
+                       DISPLAY 'VENDA ' VENDA-VENDEDOR
+                               ' - CLIENTE INATIVO: ' VENDA-CPF
+                       PERFORM 0211-GRAVAR-REJEITO
+                   END-IF
+           END-READ.
+           READ VENDAS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0210-REGISTRAR-VENDA.
+           ADD 1 TO WRK-QTDE-VENDAS.
+           MOVE VENDA-VALOR TO WRK-VENDA1.
+           ADD WRK-VENDA1 TO WRK-TOTAL-VENDAS.
+           MOVE WRK-VENDA1 TO BOL-DET-VALOR.
+           MOVE VENDA-VENDEDOR TO BOL-DET-VENDEDOR.
+           MOVE BOL-DETALHE TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           PERFORM 0212-GRAVAR-HISTORICO.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0211-GRAVAR-REJEITO.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE VENDA-CPF TO REJEIT-CHAVE (01:11).
+           MOVE 'PROGCOB09' TO REJEIT-PROGRAMA.
+           MOVE 401 TO REJEIT-CODMOTIVO.
+           MOVE 'CLIENTE NAO CADASTRADO OU INATIVO'
+               TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+      ******************************* GRAVA A VENDA NO HISTORICO QUE
+      ******************************* ALIMENTA O RESUMO MENSAL/ANUAL
+       0212-GRAVAR-HISTORICO.
+           INITIALIZE HV-REGISTRO.
+           MOVE VENDA-VENDEDOR TO HV-VENDEDOR.
+           MOVE VENDA-PRODUTO  TO HV-PRODUTO.
+           MOVE WRK-DATAHOJE   TO HV-DATA.
+           MOVE WRK-VENDA1     TO HV-VALOR.
+           WRITE HV-REGISTRO.
+
+       0300-FINALIZAR.
+           IF WRK-QTDE-VENDAS > 0
+               COMPUTE WRK-MEDIA = WRK-TOTAL-VENDAS / WRK-QTDE-VENDAS
+           ELSE
+               MOVE 0 TO WRK-MEDIA
+           END-IF.
+           MOVE WRK-QTDE-VENDAS  TO BOL-QTDE-ED.
+           MOVE BOL-RODAPE-1 TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE WRK-TOTAL-VENDAS TO BOL-TOTAL-ED.
+           MOVE BOL-RODAPE-2 TO BOL-LINHA.
+           WRITE BOL-LINHA.
            MOVE WRK-MEDIA TO WRK-MEDIA-ED.
-           DISPLAY 'MEDIA DAS VENDAS = ' WRK-MEDIA-ED
-           STOP RUN.
+           MOVE WRK-MEDIA-ED TO BOL-MEDIA-ED.
+           MOVE BOL-RODAPE-3 TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           CLOSE VENDAS.
+           CLOSE CLIENTE-MASTER.
+           CLOSE BOLETIM-VENDAS.
+           CLOSE REJEITOS-LOG.
+           CLOSE HIST-VENDAS.
+           IF WRK-QTDE-RECUSADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - VENDAS: '
+                   WRK-QTDE-VENDAS ' RECUSADAS: ' WRK-QTDE-RECUSADOS
+                   ' MEDIA = ' WRK-MEDIA-ED.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB09' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE VENDAS' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'BOLETIM DE VENDAS GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
