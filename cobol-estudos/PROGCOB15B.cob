@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB15B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER UM ARQUIVO DE ADMISSOES (FUNCTRAN), CALCULAR O
+      *           AUMENTO INICIAL DE CADA FUNCIONARIO DA MESMA FORMA
+      *           QUE O PROGCOB15 E GRAVAR/ATUALIZAR O MASTER
+      *           (FUNCIONARIOS) EM LOTE, PARA CADASTRAR VARIOS
+      *           FUNCIONARIOS NUM UNICO RUN SEM PRECISAR DE UM
+      *           OPERADOR DIGITANDO CADA UM NO CONSOLE
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - ADMISSAO REJEITADA PASSA A SER GRAVADA NO
+      *                 ARQUIVO DE REJEITADOS (REJEITOS) COM CODIGO
+      *                 DE MOTIVO, EM VEZ DE SO APARECER NA LISTAGEM
+      * 09/08/2026 FM - TOTAL DE CONTROLE EM VALOR, COM A SOMA DE
+      *                 TODOS OS AUMENTOS CONCEDIDOS NO LOTE
+      * 09/08/2026 FM - A DATA DO SISTEMA PASSA PELA ROTINA COMPARTI-
+      *                 LHADA DE CALENDARIO (PROGCOBF) NO INICIO DO
+      *                 LOTE, PARA O CADASTRO DE ADMISSOES NAO SER
+      *                 EXECUTADO NUM FIM DE SEMANA OU FERIADO
+      * 09/08/2026 FM - A DATA DE ADMISSAO TAMBEM PASSA A TER UM LIMITE
+      *                 INFERIOR (ANO DE FUNDACAO DA EMPRESA), ALEM DO
+      *                 LIMITE SUPERIOR JA EXISTENTE, PARA UM ANO
+      *                 ABSURDO (1800, 0001) NAO PASSAR SEM AVISO
+      * 09/08/2026 FM - O LIMITE SUPERIOR DA ADMISSAO PASSA A COMPARAR
+      *                 A DATA COMPLETA (ANO+MES+DIA CONTRA A DATA DO
+      *                 SISTEMA), E NAO SO O ANO; UMA ADMISSAO NO ANO
+      *                 CORRENTE MAS COM MES/DIA FUTURO ANTES CAIA NO
+      *                 CALCULO DE TEMPO DE CASA E VIRAVA UM NUMERO
+      *                 NEGATIVO, QUE POR SER CAMPO SEM SINAL ACABAVA
+      *                 "EMBRULHANDO" PARA UM TEMPO DE CASA POSITIVO
+      *                 QUALQUER; AGORA CAI DIRETO NA MESMA REJEICAO
+      *                 DE DATA INVALIDA
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCTRAN ASSIGN TO 'FUNCTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNC-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+           SELECT LISTAGEM-ADMISSAO ASSIGN TO 'FUNCLIST'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJEITOS-LOG ASSIGN TO 'REJEITOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCTRAN.
+       01  FTR-REGISTRO.
+           05  FTR-MATRICULA            PIC 9(06).
+           05  FTR-NOME                 PIC X(20).
+           05  FTR-DEPARTAMENTO         PIC X(04).
+           05  FTR-ADMISSAO-ANO         PIC 9(04).
+           05  FTR-ADMISSAO-MES         PIC 9(02).
+           05  FTR-ADMISSAO-DIA         PIC 9(02).
+           05  FTR-SALARIO              PIC 9(04)V99.
+           05  FTR-SALARIO-MAXIMO       PIC 9(04)V99.
+       FD  FUNCIONARIOS.
+           COPY CPFUNC.
+       FD  LISTAGEM-ADMISSAO.
+       01  LIST-LINHA                   PIC X(80).
+       FD  REJEITOS-LOG.
+           COPY CPREJEIT.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-FUNC               PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO           VALUE 'S'.
+       77  WRK-TEMPOTRABALHO         PIC 9(02)    VALUE ZEROS.
+       77  WRK-AUMENTO               PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-AUMENTO-ED            PIC $Z.ZZ9,99 VALUE ZEROS.
+       77  WRK-SALARIO-ED            PIC $Z.ZZ9,99 VALUE ZEROS.
+       01  WRK-DATASISTEMA.
+           02 WRK-DATAANO PIC 9(04).
+           02 WRK-DATAMES PIC 9(02).
+           02 WRK-DATADIA PIC 9(02).
+       01  WRK-DATASISTEMA-NUM REDEFINES WRK-DATASISTEMA PIC 9(08).
+       01  WRK-ADMISSAO-FTR.
+           02 WRK-ADMISSAO-FTR-ANO PIC 9(04).
+           02 WRK-ADMISSAO-FTR-MES PIC 9(02).
+           02 WRK-ADMISSAO-FTR-DIA PIC 9(02).
+       01  WRK-ADMISSAO-FTR-NUM REDEFINES WRK-ADMISSAO-FTR PIC 9(08).
+       77  WRK-DIA-UTIL-SW           PIC X(01) VALUE 'S'.
+           88  WRK-DIA-UTIL              VALUE 'S'.
+       77  WRK-ANOFUNDACAO           PIC 9(04) VALUE 1990.
+       77  WRK-QTDE-LIDOS            PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-RECUSADOS        PIC 9(07) VALUE ZERO.
+       77  WRK-TOTAL-AUMENTOS        PIC 9(09)V99 VALUE ZERO.
+       77  WRK-TOTAL-AUMENTOS-ED     PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  LIST-DETALHE.
+           05  LIST-DET-MATRICULA     PIC 9(06).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  LIST-DET-NOME          PIC X(20).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  LIST-DET-SITUACAO      PIC X(10).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  LIST-DET-AUMENTO       PIC $Z.ZZ9,99.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-DIA-UTIL
+               PERFORM 0200-PROCESSAR
+                   UNTIL WRK-FIM-ARQUIVO
+           ELSE
+               DISPLAY 'DATA DO SISTEMA NAO E DIA UTIL (FIM DE '
+                   'SEMANA OU FERIADO) - LOTE DE ADMISSOES NAO '
+                   'EXECUTADO'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           CALL 'PROGCOBF' USING WRK-DATASISTEMA-NUM WRK-DIA-UTIL-SW.
+           OPEN INPUT FUNCTRAN.
+           OPEN OUTPUT LISTAGEM-ADMISSAO.
+           OPEN OUTPUT REJEITOS-LOG.
+           OPEN I-O FUNCIONARIOS.
+           IF WRK-FS-FUNC = '35'
+               OPEN OUTPUT FUNCIONARIOS
+               CLOSE FUNCIONARIOS
+               OPEN I-O FUNCIONARIOS
+           END-IF.
+           READ FUNCTRAN
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           MOVE FTR-ADMISSAO-ANO TO WRK-ADMISSAO-FTR-ANO.
+           MOVE FTR-ADMISSAO-MES TO WRK-ADMISSAO-FTR-MES.
+           MOVE FTR-ADMISSAO-DIA TO WRK-ADMISSAO-FTR-DIA.
+           IF WRK-ADMISSAO-FTR-NUM <= WRK-DATASISTEMA-NUM
+              AND FTR-ADMISSAO-ANO >= WRK-ANOFUNDACAO
+               PERFORM 0210-CALCULAR-AUMENTO
+               PERFORM 0220-GRAVAR-FUNCIONARIO
+               ADD WRK-AUMENTO TO WRK-TOTAL-AUMENTOS
+               MOVE FTR-MATRICULA  TO LIST-DET-MATRICULA
+               MOVE FTR-NOME       TO LIST-DET-NOME
+               MOVE 'ACEITO'       TO LIST-DET-SITUACAO
+               MOVE WRK-AUMENTO-ED TO LIST-DET-AUMENTO
+           ELSE
+               ADD 1 TO WRK-QTDE-RECUSADOS
+               MOVE FTR-MATRICULA  TO LIST-DET-MATRICULA
+               MOVE FTR-NOME       TO LIST-DET-NOME
+               MOVE 'REJEITADO'    TO LIST-DET-SITUACAO
+               MOVE ZEROS          TO LIST-DET-AUMENTO
+               PERFORM 0230-GRAVAR-REJEITO
+           END-IF.
+           MOVE LIST-DETALHE TO LIST-LINHA.
+           WRITE LIST-LINHA.
+           READ FUNCTRAN
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************* MESMAS FAIXAS FIXAS DO PROGCOB15
+       0210-CALCULAR-AUMENTO.
+           COMPUTE WRK-TEMPOTRABALHO =
+               WRK-DATAANO - FTR-ADMISSAO-ANO.
+           IF WRK-DATAMES < FTR-ADMISSAO-MES
+              OR (WRK-DATAMES = FTR-ADMISSAO-MES
+                  AND WRK-DATADIA < FTR-ADMISSAO-DIA)
+               SUBTRACT 1 FROM WRK-TEMPOTRABALHO
+           END-IF.
+           EVALUATE WRK-TEMPOTRABALHO
+               WHEN 0 THRU 1
+                   COMPUTE WRK-AUMENTO = 0
+               WHEN 2 THRU 5
+                   COMPUTE WRK-AUMENTO = FTR-SALARIO * 0,05
+               WHEN 6 THRU 15
+                   COMPUTE WRK-AUMENTO = FTR-SALARIO * 0,10
+               WHEN OTHER
+                   COMPUTE WRK-AUMENTO = FTR-SALARIO * 0,15
+           END-EVALUATE.
+           MOVE WRK-AUMENTO TO WRK-AUMENTO-ED.
+
+      ******************************* GRAVA/ATUALIZA FUNCIONARIOS
+       0220-GRAVAR-FUNCIONARIO.
+           MOVE FTR-MATRICULA        TO FUNC-MATRICULA.
+           MOVE FTR-NOME              TO FUNC-NOME.
+           MOVE FTR-DEPARTAMENTO      TO FUNC-DEPARTAMENTO.
+           MOVE FTR-ADMISSAO-ANO      TO FUNC-ADMISSAO-ANO.
+           MOVE FTR-ADMISSAO-MES      TO FUNC-ADMISSAO-MES.
+           MOVE FTR-ADMISSAO-DIA      TO FUNC-ADMISSAO-DIA.
+           COMPUTE FUNC-SALARIO = FTR-SALARIO + WRK-AUMENTO.
+           MOVE FTR-SALARIO-MAXIMO    TO FUNC-SALARIO-MAXIMO.
+           MOVE ZERO                  TO FUNC-REAJUSTE-ANO.
+           MOVE ZERO                  TO FUNC-REAJUSTE-MES.
+           MOVE ZERO                  TO FUNC-REAJUSTE-DIA.
+           SET FUNC-STATUS-ATIVO TO TRUE.
+           WRITE FUNC-REGISTRO
+               INVALID KEY
+                   REWRITE FUNC-REGISTRO
+           END-WRITE.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0230-GRAVAR-REJEITO.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE FTR-MATRICULA TO REJEIT-CHAVE (01:06).
+           MOVE 'PROGCOB15B' TO REJEIT-PROGRAMA.
+           MOVE 301 TO REJEIT-CODMOTIVO.
+           MOVE 'DATA DE ADMISSAO INVALIDA' TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+       0300-FINALIZAR.
+           CLOSE FUNCTRAN.
+           CLOSE FUNCIONARIOS.
+           CLOSE LISTAGEM-ADMISSAO.
+           CLOSE REJEITOS-LOG.
+           IF WRK-QTDE-RECUSADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE WRK-TOTAL-AUMENTOS TO WRK-TOTAL-AUMENTOS-ED.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - LIDOS: ' WRK-QTDE-LIDOS
+                   ' REJEITADOS: ' WRK-QTDE-RECUSADOS.
+           DISPLAY 'TOTAL DE AUMENTOS APLICADOS: '
+                   WRK-TOTAL-AUMENTOS-ED.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB15B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE FUNCTRAN' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'ADMISSOES EM LOTE GRAVADAS' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
