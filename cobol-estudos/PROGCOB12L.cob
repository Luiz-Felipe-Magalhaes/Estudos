@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12L.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: CARGA/MANUTENCAO INICIAL DA TABELA DE FRETE
+      *           (FRETE-TABELA), COBRINDO OS 27 ESTADOS + DF, COM
+      *           ATE 3 TRANSPORTADORAS POR ESTADO PARA COMPARACAO
+      *           DE PRECO (VER PROGCOB12/PROGCOB12B)
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TABELA ASSIGN TO 'FRETETAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FRETE-UF
+               FILE STATUS IS WRK-FS-FRETE.
+           SELECT PARAM-FRETE ASSIGN TO 'FRETEPAR'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TABELA.
+           COPY CPFRETE.
+       FD  PARAM-FRETE.
+       01  PAR-REGISTRO.
+           05  PAR-UF                PIC X(02).
+           05  PAR-DISTANCIA         PIC 9(05).
+           05  PAR-TRANS1-NOME       PIC X(10).
+           05  PAR-TRANS1-PERC       PIC 9V9(04).
+           05  PAR-TRANS1-KMTAXA     PIC 9V9(04).
+           05  PAR-TRANS2-NOME       PIC X(10).
+           05  PAR-TRANS2-PERC       PIC 9V9(04).
+           05  PAR-TRANS2-KMTAXA     PIC 9V9(04).
+           05  PAR-TRANS3-NOME       PIC X(10).
+           05  PAR-TRANS3-PERC       PIC 9V9(04).
+           05  PAR-TRANS3-KMTAXA     PIC 9V9(04).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-FRETE         PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT         PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW           PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO      VALUE 'S'.
+       77  WRK-QTDE-CARGA       PIC 9(05) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT PARAM-FRETE.
+           OPEN OUTPUT FRETE-TABELA.
+           READ PARAM-FRETE
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE PAR-UF          TO FRETE-UF.
+           MOVE PAR-DISTANCIA   TO FRETE-DISTANCIA-KM.
+           MOVE PAR-TRANS1-NOME   TO FRETE-TRANS-NOME (1).
+           MOVE PAR-TRANS1-PERC   TO FRETE-TRANS-PERC (1).
+           MOVE PAR-TRANS1-KMTAXA TO FRETE-TRANS-KMTAXA (1).
+           MOVE PAR-TRANS2-NOME   TO FRETE-TRANS-NOME (2).
+           MOVE PAR-TRANS2-PERC   TO FRETE-TRANS-PERC (2).
+           MOVE PAR-TRANS2-KMTAXA TO FRETE-TRANS-KMTAXA (2).
+           MOVE PAR-TRANS3-NOME   TO FRETE-TRANS-NOME (3).
+           MOVE PAR-TRANS3-PERC   TO FRETE-TRANS-PERC (3).
+           MOVE PAR-TRANS3-KMTAXA TO FRETE-TRANS-KMTAXA (3).
+           WRITE FRETE-REGISTRO.
+           ADD 1 TO WRK-QTDE-CARGA.
+           READ PARAM-FRETE
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+           CLOSE PARAM-FRETE.
+           CLOSE FRETE-TABELA.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - ESTADOS CARREGADOS: '
+                   WRK-QTDE-CARGA.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB12L' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE FRETEPAR' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'TABELA DE FRETE CARREGADA' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
