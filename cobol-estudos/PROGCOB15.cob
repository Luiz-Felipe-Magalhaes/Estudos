@@ -5,37 +5,145 @@
       * AUTHOR = FELIPE
       * OBJETIVO: RECEBER DADOS DE FUNCIONARIO E CALCULAR AUMENTO
       * DATA   = 13/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA/ATUALIZA OS DADOS DO FUNCIONARIO NO
+      *                 MASTER (FUNCIONARIOS), PARA QUE O REAJUSTE
+      *                 NOTURNO EM LOTE (PROGCOB17) POSSA REAPROVEITAR
+      *                 O CADASTRO FEITO AQUI
+      * 09/08/2026 FM - PASSA A CAPTURAR A DATA DE ADMISSAO COMPLETA
+      *                 (ANO/MES/DIA) E A COMPARAR COM A DATA CHEIA DO
+      *                 SISTEMA, EM VEZ DE SUBTRAIR SO O ANO-CALENDARIO,
+      *                 QUE ADIANTAVA OU ATRASAVA A FAIXA DE TEMPO DE
+      *                 CASA PARA QUEM AINDA NAO COMPLETOU ANIVERSARIO
+      * 09/08/2026 FM - MATRICULA, ADMISSAO, SALARIO E SALARIO MAXIMO
+      *                 PASSAM PELA ROTINA COMPARTILHADA DE VALIDACAO
+      *                 (PROGCOBV), QUE REPETE A PERGUNTA SE O OPERADOR
+      *                 DIGITAR ALGO QUE NAO SEJA NUMERICO
+      * 09/08/2026 FM - AUMENTO E SALARIO EXIBIDOS NO CONSOLE POR CAMPOS
+      *                 EDITADOS ($ Z.ZZ9,99), EM VEZ DOS CAMPOS
+      *                 NUMERICOS CRUS USADOS NO CALCULO
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - RETURN-CODE PASSA A REFLETIR O RESULTADO (16 =
+      *                 DATA DE ADMISSAO INVALIDA, NADA GRAVADO), EM
+      *                 VEZ DE SEMPRE TERMINAR COM O MESMO STOP RUN
+      * 09/08/2026 FM - A DATA DO SISTEMA PASSA PELA ROTINA COMPARTI-
+      *                 LHADA DE CALENDARIO (PROGCOBF) ANTES DO TEMPO
+      *                 DE CASA SER CALCULADO, PARA O REAJUSTE NAO SER
+      *                 DISPARADO NUM FIM DE SEMANA OU FERIADO
+      * 09/08/2026 FM - A DATA DE ADMISSAO TAMBEM PASSA A TER UM LIMITE
+      *                 INFERIOR (ANO DE FUNDACAO DA EMPRESA), ALEM DO
+      *                 LIMITE SUPERIOR JA EXISTENTE, PARA UM ANO
+      *                 ABSURDO (1800, 0001) NAO PASSAR SEM AVISO
+      * 09/08/2026 FM - O LIMITE SUPERIOR DA ADMISSAO PASSA A COMPARAR
+      *                 A DATA COMPLETA (WRK-ADMISSAO-NUM CONTRA
+      *                 WRK-DATASISTEMA-NUM), E NAO SO O ANO; UMA
+      *                 ADMISSAO NO ANO CORRENTE MAS COM MES/DIA FUTURO
+      *                 ANTES CAIA NO CALCULO DE TEMPO DE CASA E VIRAVA
+      *                 UM NUMERO NEGATIVO, QUE POR SER CAMPO SEM SINAL
+      *                 ACABAVA "EMBRULHANDO" PARA UM TEMPO DE CASA
+      *                 POSITIVO QUALQUER; AGORA CAI DIRETO NA MESMA
+      *                 REJEICAO DE DATA INVALIDA
+      * 09/08/2026 FM - STOP RUN TROCADO POR GOBACK, PARA O PROGRAMA
+      *                 PODER SER CHAMADO PELO MENU (PROGCOBM) SEM
+      *                 ENCERRAR O RUN UNIT INTEIRO E IMPEDIR O MENU
+      *                 DE VOLTAR A SER EXIBIDO
+      * 09/08/2026 FM - A GRAVACAO/REGRAVACAO NO MASTER (FUNCIONARIOS)
+      *                 SO OCORRE QUANDO A VALIDACAO DA DATA/DIA UTIL
+      *                 PASSA (RETURN-CODE = 0); ANTES O MASTER ERA
+      *                 SEMPRE GRAVADO E A AUDITORIA SEMPRE REGISTRAVA
+      *                 'AUMENTO CALCULADO E GRAVADO', MESMO QUANDO A
+      *                 DATA ERA REJEITADA E NADA DEVERIA SER GRAVADO
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNC-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+           COPY CPFUNC.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
+       77  WRK-FS-FUNC               PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-MATRICULA             PIC 9(06) VALUE ZEROS.
+       77  WRK-DEPARTAMENTO          PIC X(04) VALUE SPACES.
        77  WRK-NOME                 PIC X(20)    VALUE SPACES.
-       77  WRK-ANOENTRADA           PIC 9(04)    VALUE ZEROS.
+       01  WRK-ADMISSAO.
+           05  WRK-ADMISSAO-ANO     PIC 9(04) VALUE ZEROS.
+           05  WRK-ADMISSAO-MES     PIC 9(02) VALUE ZEROS.
+           05  WRK-ADMISSAO-DIA     PIC 9(02) VALUE ZEROS.
+       01  WRK-ADMISSAO-NUM REDEFINES WRK-ADMISSAO PIC 9(08).
        77  WRK-TEMPOTRABALHO        PIC 9(02)    VALUE ZEROS.
        77  WRK-SALARIO              PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SALARIO-MAXIMO       PIC 9(04)V99 VALUE ZEROS.
        77  WRK-AUMENTO              PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-SALARIO-ED           PIC $Z.ZZ9,99 VALUE ZEROS.
+       77  WRK-AUMENTO-ED           PIC $Z.ZZ9,99 VALUE ZEROS.
        01  WRK-DATASISTEMA.
            02 WRK-DATAANO PIC 9(04).
            02 WRK-DATAMES PIC 9(02).
            02 WRK-DATADIA PIC 9(02).
+       01  WRK-DATASISTEMA-NUM REDEFINES WRK-DATASISTEMA PIC 9(08).
+       77  WRK-DIA-UTIL-SW          PIC X(01) VALUE 'S'.
+           88  WRK-DIA-UTIL             VALUE 'S'.
+       77  WRK-ANOFUNDACAO          PIC 9(04) VALUE 1990.
+       77  WRK-MENSAGEM             PIC X(40) VALUE SPACES.
+       77  WRK-RESPOSTA             PIC X(10) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
            ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           CALL 'PROGCOBF' USING WRK-DATASISTEMA-NUM WRK-DIA-UTIL-SW.
+
+           MOVE 'MATRICULA..' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-MATRICULA.
 
            DISPLAY 'NOME..'
            ACCEPT WRK-NOME.
 
-           DISPLAY 'ANO DE ENTRADA NA EMPRESA..'
-           ACCEPT WRK-ANOENTRADA.
+           DISPLAY 'DEPARTAMENTO..'
+           ACCEPT WRK-DEPARTAMENTO.
+
+           MOVE 'DATA DE ADMISSAO (AAAAMMDD)..' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-ADMISSAO-NUM.
+
+           MOVE 'SALARIO ATUAL..' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-SALARIO.
 
-           DISPLAY 'SALARIO ATUAL..'
-           ACCEPT WRK-SALARIO.
+           MOVE 'SALARIO MAXIMO (TETO CONTRATUAL)..' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-SALARIO-MAXIMO.
 
-           IF WRK-ANOENTRADA <= WRK-DATAANO
-               COMPUTE WRK-TEMPOTRABALHO = WRK-DATAANO - WRK-ANOENTRADA
+           IF NOT WRK-DIA-UTIL
+               DISPLAY 'DATA DO SISTEMA NAO E DIA UTIL (FIM DE '
+                   'SEMANA OU FERIADO) - REAJUSTE NAO EXECUTADO'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+           IF WRK-ADMISSAO-NUM <= WRK-DATASISTEMA-NUM
+              AND WRK-ADMISSAO-ANO >= WRK-ANOFUNDACAO
+               COMPUTE WRK-TEMPOTRABALHO =
+                   WRK-DATAANO - WRK-ADMISSAO-ANO
+               IF WRK-DATAMES < WRK-ADMISSAO-MES
+                  OR (WRK-DATAMES = WRK-ADMISSAO-MES
+                      AND WRK-DATADIA < WRK-ADMISSAO-DIA)
+                   SUBTRACT 1 FROM WRK-TEMPOTRABALHO
+               END-IF
                DISPLAY 'TEMPO DE CASA..' WRK-TEMPOTRABALHO
 
                EVALUATE WRK-TEMPOTRABALHO
@@ -49,12 +157,63 @@
                        COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
                END-EVALUATE
 
-               DISPLAY 'AUMENTO..' WRK-AUMENTO
+               MOVE WRK-AUMENTO TO WRK-AUMENTO-ED
+               DISPLAY 'AUMENTO..' WRK-AUMENTO-ED
                COMPUTE WRK-SALARIO = WRK-SALARIO + WRK-AUMENTO
-               DISPLAY 'SALARIO..' WRK-SALARIO
+               MOVE WRK-SALARIO TO WRK-SALARIO-ED
+               DISPLAY 'SALARIO..' WRK-SALARIO-ED
            ELSE
                DISPLAY 'DIGITE DATAS VALIDAS'
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           END-IF.
+
+           IF RETURN-CODE = 0
+               OPEN I-O FUNCIONARIOS
+               IF WRK-FS-FUNC = '35'
+                   OPEN OUTPUT FUNCIONARIOS
+                   CLOSE FUNCIONARIOS
+                   OPEN I-O FUNCIONARIOS
+               END-IF
+
+               MOVE WRK-MATRICULA        TO FUNC-MATRICULA
+               MOVE WRK-NOME             TO FUNC-NOME
+               MOVE WRK-DEPARTAMENTO     TO FUNC-DEPARTAMENTO
+               MOVE WRK-ADMISSAO-ANO     TO FUNC-ADMISSAO-ANO
+               MOVE WRK-ADMISSAO-MES     TO FUNC-ADMISSAO-MES
+               MOVE WRK-ADMISSAO-DIA     TO FUNC-ADMISSAO-DIA
+               MOVE WRK-SALARIO          TO FUNC-SALARIO
+               MOVE WRK-SALARIO-MAXIMO   TO FUNC-SALARIO-MAXIMO
+               MOVE ZERO                 TO FUNC-REAJUSTE-ANO
+               MOVE ZERO                 TO FUNC-REAJUSTE-MES
+               MOVE ZERO                 TO FUNC-REAJUSTE-DIA
+               SET FUNC-STATUS-ATIVO TO TRUE
+               WRITE FUNC-REGISTRO
+                   INVALID KEY
+                       REWRITE FUNC-REGISTRO
+               END-WRITE
+               CLOSE FUNCIONARIOS
            END-IF.
 
+      ****************************** TRILHA DE AUDITORIA
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB15' TO AUDIT-PROGRAMA.
+           MOVE WRK-MATRICULA TO AUDIT-ENTRADA-CHAVE (01:06).
+           IF RETURN-CODE = 0
+               MOVE 'AUMENTO CALCULADO E GRAVADO' TO AUDIT-RESULTADO
+           ELSE
+               MOVE 'DATA DE ADMISSAO INVALIDA - NADA GRAVADO'
+                   TO AUDIT-RESULTADO
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
 
-           STOP RUN.
+           GOBACK.
