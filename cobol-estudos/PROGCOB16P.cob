@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB16P.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: SUBSTITUIR A MEDIA DE DUAS NOTAS (WRK-NOTA1/NOTA2)
+      *           POR UMA MEDIA PONDERADA DE QUALQUER QUANTIDADE DE
+      *           DISCIPLINAS, CADA UMA COM SEU PROPRIO PESO, LENDO
+      *           UMA TURMA (TURMAPES) E GERANDO UM BOLETIM (BOLPESO)
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-PESOS ASSIGN TO 'TURMAPES'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOLETIM-PESOS ASSIGN TO 'BOLPESO'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-PESOS.
+       01  TURP-REGISTRO.
+           05  TURP-NOME              PIC X(20).
+           05  TURP-QTDE-MATERIAS     PIC 9(02).
+           05  TURP-MATERIA OCCURS 1 TO 10 TIMES
+                                  DEPENDING ON TURP-QTDE-MATERIAS
+                                  INDEXED BY TURP-IDX.
+               10  TURP-NOTA          PIC 9(02)V9.
+               10  TURP-PESO           PIC 9(01)V9.
+       FD  BOLETIM-PESOS.
+       01  BOLP-LINHA                 PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT               PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO            VALUE 'S'.
+       77  WRK-SOMA-NOTA-PESO           PIC 9(05)V99 VALUE ZERO.
+       77  WRK-SOMA-PESO                 PIC 9(03)V9 VALUE ZERO.
+       77  WRK-MEDIA                    PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-SITUACAO                  PIC X(12) VALUE SPACES.
+       77  WRK-QTDE-ALUNOS               PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-APROVADOS            PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-RECUPERACAO          PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REPROVADOS           PIC 9(05) VALUE ZERO.
+       01  BOLP-CABECALHO.
+           05  FILLER                  PIC X(30) VALUE
+               'BOLETIM COM MEDIA PONDERADA'.
+       01  BOLP-DETALHE.
+           05  BOLP-DET-NOME           PIC X(20).
+           05  FILLER                  PIC X(09) VALUE '  MEDIA='.
+           05  BOLP-DET-MEDIA          PIC Z9,9.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  BOLP-DET-SITUACAO       PIC X(12).
+       01  BOLP-TOTAIS.
+           05  FILLER                  PIC X(14) VALUE 'APROVADOS='.
+           05  BOLP-TOT-APROVADOS      PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE '  RECUP.='.
+           05  BOLP-TOT-RECUPERACAO    PIC ZZZZ9.
+           05  FILLER                  PIC X(14) VALUE '  REPROV.='.
+           05  BOLP-TOT-REPROVADOS     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT TURMA-PESOS.
+           OPEN OUTPUT BOLETIM-PESOS.
+           MOVE BOLP-CABECALHO TO BOLP-LINHA.
+           WRITE BOLP-LINHA.
+           READ TURMA-PESOS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-ALUNOS.
+           PERFORM 0210-CALCULAR-MEDIA-PONDERADA.
+           PERFORM 0220-CLASSIFICAR-ALUNO.
+           MOVE TURP-NOME    TO BOLP-DET-NOME.
+           MOVE WRK-MEDIA    TO BOLP-DET-MEDIA.
+           MOVE WRK-SITUACAO TO BOLP-DET-SITUACAO.
+           MOVE BOLP-DETALHE TO BOLP-LINHA.
+           WRITE BOLP-LINHA.
+           READ TURMA-PESOS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0210-CALCULAR-MEDIA-PONDERADA.
+           MOVE ZERO TO WRK-SOMA-NOTA-PESO.
+           MOVE ZERO TO WRK-SOMA-PESO.
+           PERFORM 0211-SOMAR-UMA-MATERIA
+               VARYING TURP-IDX FROM 1 BY 1
+               UNTIL TURP-IDX > TURP-QTDE-MATERIAS.
+           IF WRK-SOMA-PESO > 0
+               COMPUTE WRK-MEDIA =
+                   WRK-SOMA-NOTA-PESO / WRK-SOMA-PESO
+           ELSE
+               MOVE ZERO TO WRK-MEDIA
+           END-IF.
+
+       0211-SOMAR-UMA-MATERIA.
+           COMPUTE WRK-SOMA-NOTA-PESO =
+               WRK-SOMA-NOTA-PESO
+               + (TURP-NOTA (TURP-IDX) * TURP-PESO (TURP-IDX)).
+           ADD TURP-PESO (TURP-IDX) TO WRK-SOMA-PESO.
+
+       0220-CLASSIFICAR-ALUNO.
+           IF WRK-MEDIA >= 6
+               MOVE 'APROVADO'    TO WRK-SITUACAO
+               ADD 1 TO WRK-QTDE-APROVADOS
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTDE-RECUPERACAO
+               ELSE
+                   MOVE 'REPROVADO'   TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTDE-REPROVADOS
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+           MOVE WRK-QTDE-APROVADOS   TO BOLP-TOT-APROVADOS.
+           MOVE WRK-QTDE-RECUPERACAO TO BOLP-TOT-RECUPERACAO.
+           MOVE WRK-QTDE-REPROVADOS  TO BOLP-TOT-REPROVADOS.
+           MOVE BOLP-TOTAIS TO BOLP-LINHA.
+           WRITE BOLP-LINHA.
+           CLOSE TURMA-PESOS.
+           CLOSE BOLETIM-PESOS.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - ALUNOS: ' WRK-QTDE-ALUNOS
+                   ' APROVADOS: ' WRK-QTDE-APROVADOS
+                   ' REPROVADOS: ' WRK-QTDE-REPROVADOS.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB16P' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE TURMAPES' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'BOLETIM MEDIA PONDERADA GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
