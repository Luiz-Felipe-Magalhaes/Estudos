@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER UM ARQUIVO DE LANCAMENTOS (CREDITO/DEBITO) E
+      *           MANTER UM SALDO CORRENTE DA CONTA, SINALIZANDO
+      *           SALDO NEGATIVO (CONTA ESTOURADA), COM BASE NA
+      *           SUBTRACAO COM SINAL JA USADA NO PROGCOB08
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LANCAMENTOS ASSIGN TO 'CONTATRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRATO-CONTA ASSIGN TO 'EXTRATO'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LANCAMENTOS.
+       01  LANC-REGISTRO.
+           05  LANC-HISTORICO        PIC X(10).
+           05  LANC-VALOR            PIC S9(05)V99
+                                      SIGN LEADING SEPARATE CHARACTER.
+       FD  EXTRATO-CONTA.
+       01  EXT-LINHA                 PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT               PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO           VALUE 'S'.
+       77  WRK-SALDO                 PIC S9(07)V99 VALUE ZERO.
+       77  WRK-SALDO-ED               PIC -ZZZ.ZZ9,99.
+       77  WRK-QTDE-LIDOS             PIC 9(07) VALUE ZERO.
+       01  EXT-DETALHE.
+           05  EXT-DET-HISTORICO      PIC X(10).
+           05  FILLER                 PIC X(09) VALUE ' SALDO = '.
+           05  EXT-DET-SALDO          PIC -ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(02) VALUE '  '.
+           05  EXT-DET-SITUACAO       PIC X(20).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT LANCAMENTOS.
+           OPEN OUTPUT EXTRATO-CONTA.
+           READ LANCAMENTOS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           ADD LANC-VALOR TO WRK-SALDO.
+           MOVE WRK-SALDO TO WRK-SALDO-ED.
+           MOVE LANC-HISTORICO TO EXT-DET-HISTORICO.
+           MOVE WRK-SALDO-ED    TO EXT-DET-SALDO.
+           IF WRK-SALDO < 0
+               MOVE 'CONTA ESTOURADA' TO EXT-DET-SITUACAO
+           ELSE
+               MOVE SPACES TO EXT-DET-SITUACAO
+           END-IF.
+           MOVE EXT-DETALHE TO EXT-LINHA.
+           WRITE EXT-LINHA.
+           READ LANCAMENTOS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+           CLOSE LANCAMENTOS.
+           CLOSE EXTRATO-CONTA.
+           IF WRK-SALDO < 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - LANCAMENTOS: '
+                   WRK-QTDE-LIDOS ' SALDO FINAL: ' WRK-SALDO-ED.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB08B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE CONTATRAN' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'EXTRATO DE CONTA GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
