@@ -6,18 +6,189 @@
       * OBJETIVO: RECEBER CPF
       * IMPRIMIR FORMATADO
       * DATA   = 01/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - VALIDA OS DIGITOS VERIFICADORES DO CPF PELO
+      *                 ALGORITMO MODULO 11 ANTES DE FORMATAR/ACEITAR
+      * 09/08/2026 FM - GRAVA CPF VALIDADO, NOME E DATA DE CAPTURA NO
+      *                 MASTER DE CLIENTES (CLIENTE-MASTER)
+      * 09/08/2026 FM - GRAVA TAMBEM NO HISTORICO SEQUENCIAL DE
+      *                 CAPTURAS (CLIENTE-CAPTURAS), QUE E A ENTRADA
+      *                 DO JOB NOTURNO DE CPF DUPLICADO (PROGCOB06D)
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - STOP RUN TROCADO POR GOBACK, PARA O PROGRAMA
+      *                 PODER SER CHAMADO PELO MENU (PROGCOBM) SEM
+      *                 ENCERRAR O RUN UNIT INTEIRO E IMPEDIR O MENU
+      *                 DE VOLTAR A SER EXIBIDO
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO 'CLIMA01'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIMA-CPF
+               FILE STATUS IS WRK-FS-CLIMA.
+           SELECT CLIENTE-CAPTURAS ASSIGN TO 'CLICAPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CAPT.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CPCLIMA.
+       FD  CLIENTE-CAPTURAS.
+       01  CAPT-REGISTRO.
+           05  CAPT-CPF            PIC X(11).
+           05  CAPT-NOME           PIC X(40).
+           05  CAPT-DATACAPTURA    PIC 9(08).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
-       77  WRK-CPF     PIC X(11) VALUE ZEROS.
-       77  WRK-CPF-ED  PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-FS-CLIMA        PIC X(02) VALUE '00'.
+       77  WRK-FS-CAPT         PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT        PIC X(02) VALUE '00'.
+       77  WRK-NOME            PIC X(40) VALUE SPACES.
+       01  WRK-DATASISTEMA.
+           05  WRK-DATASISTEMA-ANO     PIC 9(04).
+           05  WRK-DATASISTEMA-MES     PIC 9(02).
+           05  WRK-DATASISTEMA-DIA     PIC 9(02).
+       01  WRK-CPF-GRUPO.
+           05  WRK-CPF         PIC X(11) VALUE ZEROS.
+       01  WRK-CPF-DIGITOS REDEFINES WRK-CPF-GRUPO.
+           05  WRK-CPF-DIG     PIC 9(01) OCCURS 11 TIMES.
+       77  WRK-CPF-ED          PIC ZZZ.ZZZ.ZZ9/99.
+       77  WRK-CPF-DV1-CALC    PIC 9(01) VALUE ZERO.
+       77  WRK-CPF-DV2-CALC    PIC 9(01) VALUE ZERO.
+       77  WRK-SOMA            PIC 9(04) VALUE ZERO.
+       77  WRK-QUOC            PIC 9(04) VALUE ZERO.
+       77  WRK-RESTO           PIC 9(02) VALUE ZERO.
+       77  WRK-IDX             PIC 9(02) VALUE ZERO.
+       77  WRK-CPF-SW          PIC X(01) VALUE SPACE.
+           88  WRK-CPF-VALIDO       VALUE 'S'.
+           88  WRK-CPF-INVALIDO     VALUE 'N'.
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           DISPLAY 'CPF..'.
            ACCEPT WRK-CPF FROM CONSOLE.
-      *********MOSTRA DADOS
+           DISPLAY 'NOME DO CLIENTE..'.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           PERFORM 0110-ABRIR-CLIENTE-MASTER.
+
+       0110-ABRIR-CLIENTE-MASTER.
+           OPEN I-O CLIENTE-MASTER.
+           IF WRK-FS-CLIMA = '35'
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF.
+           OPEN EXTEND CLIENTE-CAPTURAS.
+           IF WRK-FS-CAPT = '35'
+               OPEN OUTPUT CLIENTE-CAPTURAS
+               CLOSE CLIENTE-CAPTURAS
+               OPEN EXTEND CLIENTE-CAPTURAS
+           END-IF.
+
+      ******************************* CALCULO DO 1O DIGITO VERIFICADOR
+       0200-PROCESSAR.
+           MOVE 0 TO WRK-SOMA.
+           PERFORM 0210-SOMAR-DIGITO-DV1
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV1-CALC
+           ELSE
+               COMPUTE WRK-CPF-DV1-CALC = 11 - WRK-RESTO
+           END-IF.
+
+      ******************************* CALCULO DO 2O DIGITO VERIFICADOR
+           MOVE 0 TO WRK-SOMA.
+           PERFORM 0220-SOMAR-DIGITO-DV2
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOC
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV2-CALC
+           ELSE
+               COMPUTE WRK-CPF-DV2-CALC = 11 - WRK-RESTO
+           END-IF.
+
            MOVE WRK-CPF TO WRK-CPF-ED.
-           DISPLAY 'CPF..' WRK-CPF-ED.
-           STOP RUN.
+           IF WRK-CPF-DV1-CALC = WRK-CPF-DIG (10)
+              AND WRK-CPF-DV2-CALC = WRK-CPF-DIG (11)
+               SET WRK-CPF-VALIDO TO TRUE
+               DISPLAY 'CPF..' WRK-CPF-ED
+               PERFORM 0230-GRAVAR-CLIENTE
+           ELSE
+               SET WRK-CPF-INVALIDO TO TRUE
+               DISPLAY 'CPF INVALIDO - DIGITOS VERIFICADORES NAO'
+                       ' CONFEREM: ' WRK-CPF-ED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       0210-SOMAR-DIGITO-DV1.
+           COMPUTE WRK-SOMA =
+               WRK-SOMA + (WRK-CPF-DIG (WRK-IDX) * (11 - WRK-IDX)).
+
+       0220-SOMAR-DIGITO-DV2.
+           COMPUTE WRK-SOMA =
+               WRK-SOMA + (WRK-CPF-DIG (WRK-IDX) * (12 - WRK-IDX)).
+
+      ******************************* GRAVA/ATUALIZA CLIENTE-MASTER
+       0230-GRAVAR-CLIENTE.
+           MOVE WRK-CPF               TO CLIMA-CPF.
+           MOVE WRK-NOME               TO CLIMA-NOME.
+           MOVE WRK-DATASISTEMA-ANO    TO CLIMA-DATACAPTURA-ANO.
+           MOVE WRK-DATASISTEMA-MES    TO CLIMA-DATACAPTURA-MES.
+           MOVE WRK-DATASISTEMA-DIA    TO CLIMA-DATACAPTURA-DIA.
+           SET CLIMA-STATUS-ATIVO TO TRUE.
+           WRITE CLIMA-REGISTRO
+               INVALID KEY
+                   REWRITE CLIMA-REGISTRO
+           END-WRITE.
+           MOVE WRK-CPF                TO CAPT-CPF.
+           MOVE WRK-NOME                TO CAPT-NOME.
+           MOVE WRK-DATASISTEMA         TO CAPT-DATACAPTURA.
+           WRITE CAPT-REGISTRO.
+
+       0300-FINALIZAR.
+           CLOSE CLIENTE-MASTER.
+           CLOSE CLIENTE-CAPTURAS.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB06' TO AUDIT-PROGRAMA.
+           MOVE WRK-CPF     TO AUDIT-ENTRADA-CHAVE (01:11).
+           IF WRK-CPF-VALIDO
+               MOVE 'CPF VALIDADO E GRAVADO' TO AUDIT-RESULTADO
+           ELSE
+               MOVE 'CPF INVALIDO - REJEITADO' TO AUDIT-RESULTADO
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
