@@ -6,38 +6,196 @@
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR FRETE
       * UTILIZAR EVALUATE
       * DATA   = 13/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - SUBSTITUIDO O EVALUATE FIXO POR LEITURA DA
+      *                 TABELA DE FRETE (FRETE-TABELA), COBRINDO OS
+      *                 27 ESTADOS + DF, PARA PERMITIR ATUALIZAR AS
+      *                 TAXAS SEM RECOMPILAR O PROGRAMA
+      * 09/08/2026 FM - FRETE PASSA A CONSIDERAR PESO E DISTANCIA, E
+      *                 NAO SO O PERCENTUAL SOBRE O VALOR DA MERCADORIA
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - PEDIDO COM VALOR DECLARADO ACIMA DO LIMIAR
+      *                 PASSA A PAGAR UM ADICIONAL DE SEGURO SOBRE O
+      *                 VALOR DA MERCADORIA, SOMADO AO FRETE
+      * 09/08/2026 FM - FRETE PASSA A SER COTADO NAS ATE 3 TRANSPORTA-
+      *                 DORAS CADASTRADAS PARA O ESTADO, E NAO SO NA
+      *                 PRIMEIRA, FICANDO COM A MAIS BARATA
+      * 09/08/2026 FM - COTACAO PASSA A EXIGIR UM CPF JA VALIDADO E
+      *                 ATIVO NO MASTER DE CLIENTES (CLIENTE-MASTER)
+      * 09/08/2026 FM - CLIENTE REJEITADO PASSA A TERMINAR COM
+      *                 RETURN-CODE 12 (EM VEZ DE 16), PARA NAO SER
+      *                 CONFUNDIDO NA AUDITORIA COM UM ESTADO SEM
+      *                 COBERTURA DE ENTREGA (RETURN-CODE 16)
+      * 09/08/2026 FM - STOP RUN TROCADO POR GOBACK, PARA O PROGRAMA
+      *                 PODER SER CHAMADO PELO MENU (PROGCOBM) SEM
+      *                 ENCERRAR O RUN UNIT INTEIRO E IMPEDIR O MENU
+      *                 DE VOLTAR A SER EXIBIDO
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TABELA ASSIGN TO 'FRETETAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FRETE-UF
+               FILE STATUS IS WRK-FS-FRETE.
+           SELECT CLIENTE-MASTER ASSIGN TO 'CLIMA01'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIMA-CPF
+               FILE STATUS IS WRK-FS-CLIMA.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TABELA.
+           COPY CPFRETE.
+       FD  CLIENTE-MASTER.
+           COPY CPCLIMA.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
+       77  WRK-FS-FRETE        PIC X(02) VALUE '00'.
+       77  WRK-FS-CLIMA        PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT        PIC X(02) VALUE '00'.
+       77  WRK-CPF             PIC X(11) VALUE SPACES.
+       77  WRK-CLIENTE-SW      PIC X(01) VALUE 'N'.
+           88  WRK-CLIENTE-OK      VALUE 'S'.
        77  WRK-PRODUTO         PIC X(20)    VALUE SPACES.
-       77  WRK-UF              PIC X(20)    VALUE SPACES.
+       77  WRK-UF              PIC X(02)    VALUE SPACES.
        77  WRK-VALOR           PIC 9(06)V99 VALUE ZEROS.
-       77  WRK-FRETE           PIC 9(04)V99 VALUE ZEROS.
+       77  WRK-PESO            PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-TAXA-KG         PIC 9(02)V99 VALUE 2,50.
+       77  WRK-VALOR-SEGURO-LIMIAR PIC 9(06)V99 VALUE 5000,00.
+       77  WRK-TAXA-SEGURO     PIC 9V9(04) VALUE 0,0100.
+       77  WRK-SEGURO          PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-SEGURO-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-FRETE           PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-FRETE-ED        PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-FRETE-TRANSP    PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MELHOR-FRETE    PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MELHOR-TRANS    PIC X(10)    VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO: '
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT FRETE-TABELA.
+           OPEN INPUT CLIENTE-MASTER.
+           DISPLAY 'CPF DO CLIENTE: '.
+           ACCEPT WRK-CPF FROM CONSOLE.
+
+           DISPLAY 'PRODUTO: '.
            ACCEPT WRK-PRODUTO FROM CONSOLE.
 
-           DISPLAY 'VALOR: '
+           DISPLAY 'VALOR: '.
            ACCEPT WRK-VALOR FROM CONSOLE.
 
-           DISPLAY 'ESTADO A ENTREGAR: '
+           DISPLAY 'ESTADO A ENTREGAR: '.
            ACCEPT WRK-UF FROM CONSOLE.
 
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 0,12
-               WHEN OTHER
-                   DISPLAY 'NAO ENTREGAMOS NESSE ESTADO'
-               END-EVALUATE.
+           DISPLAY 'PESO (KG): '.
+           ACCEPT WRK-PESO FROM CONSOLE.
+
+       0200-PROCESSAR.
+           PERFORM 0205-VALIDAR-CLIENTE.
+           IF NOT WRK-CLIENTE-OK
+               DISPLAY 'CLIENTE NAO CADASTRADO OU INATIVO - '
+                       'COTACAO NAO EXECUTADA'
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               MOVE WRK-UF TO FRETE-UF
+               READ FRETE-TABELA
+                   INVALID KEY
+                       DISPLAY 'NAO ENTREGAMOS NESSE ESTADO'
+                       MOVE 16 TO RETURN-CODE
+               END-READ
+               IF RETURN-CODE = 0
+                   PERFORM 0210-COMPARAR-TRANSPORTADORAS
+                   MOVE WRK-MELHOR-FRETE TO WRK-FRETE
+                   DISPLAY 'TRANSPORTADORA MAIS BARATA:'
+                           WRK-MELHOR-TRANS
+                   IF WRK-VALOR > WRK-VALOR-SEGURO-LIMIAR
+                       COMPUTE WRK-SEGURO =
+                           WRK-VALOR * WRK-TAXA-SEGURO
+                       ADD WRK-SEGURO TO WRK-FRETE
+                       MOVE WRK-SEGURO TO WRK-SEGURO-ED
+                       DISPLAY 'ADICIONAL DE SEGURO:' WRK-SEGURO-ED
+                   END-IF
+                   MOVE WRK-FRETE TO WRK-FRETE-ED
+                   DISPLAY 'VALOR FRETE:' WRK-FRETE-ED
+               END-IF
+           END-IF.
+
+      ******************************* VALIDA CLIENTE NO MASTER DE CPF
+       0205-VALIDAR-CLIENTE.
+           MOVE 'N' TO WRK-CLIENTE-SW.
+           MOVE WRK-CPF TO CLIMA-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CLIMA-STATUS-ATIVO
+                       SET WRK-CLIENTE-OK TO TRUE
+                   END-IF
+           END-READ.
+
+       0210-COMPARAR-TRANSPORTADORAS.
+           MOVE ZEROS TO WRK-MELHOR-FRETE.
+           MOVE SPACES TO WRK-MELHOR-TRANS.
+           PERFORM 0211-CALCULAR-FRETE-TRANSP
+               VARYING FRETE-IDX FROM 1 BY 1
+               UNTIL FRETE-IDX > 3.
+
+       0211-CALCULAR-FRETE-TRANSP.
+           IF FRETE-TRANS-NOME (FRETE-IDX) NOT = SPACES
+               COMPUTE WRK-FRETE-TRANSP =
+                   (WRK-VALOR * FRETE-TRANS-PERC (FRETE-IDX))
+                   + ((FRETE-DISTANCIA-KM / 100)
+                       * FRETE-TRANS-KMTAXA (FRETE-IDX))
+                   + (WRK-PESO * WRK-TAXA-KG)
+               IF WRK-MELHOR-TRANS = SPACES
+                  OR WRK-FRETE-TRANSP < WRK-MELHOR-FRETE
+                   MOVE WRK-FRETE-TRANSP TO WRK-MELHOR-FRETE
+                   MOVE FRETE-TRANS-NOME (FRETE-IDX) TO WRK-MELHOR-TRANS
+               END-IF
+           END-IF.
 
-               DISPLAY 'VALOR FRETE:' WRK-FRETE.
+       0300-FINALIZAR.
+           CLOSE FRETE-TABELA.
+           CLOSE CLIENTE-MASTER.
+           PERFORM 0310-GRAVAR-AUDITORIA.
 
-           STOP RUN.
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB12' TO AUDIT-PROGRAMA.
+           MOVE WRK-UF TO AUDIT-ENTRADA-CHAVE (01:02).
+           IF RETURN-CODE = 0
+               MOVE 'FRETE CALCULADO' TO AUDIT-RESULTADO
+           ELSE
+               IF RETURN-CODE = 12
+                   MOVE 'CLIENTE REJEITADO' TO AUDIT-RESULTADO
+               ELSE
+                   MOVE 'ESTADO SEM ENTREGA' TO AUDIT-RESULTADO
+               END-IF
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
