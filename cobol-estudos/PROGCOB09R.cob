@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09R.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER O HISTORICO DE VENDAS (HISTVENDA) E GERAR UM
+      *           RANKING COM AS 5 MAIORES E AS 5 MENORES VENDAS DO
+      *           PERIODO
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-VENDAS ASSIGN TO 'HISTVENDA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-ORDENADO ASSIGN TO 'HISTORD2'.
+           SELECT RANKING-VENDAS ASSIGN TO 'RANKVEND'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-VENDAS.
+       01  HV-REGISTRO.
+           05  HV-VENDEDOR           PIC X(10).
+           05  HV-PRODUTO            PIC X(10).
+           05  HV-DATA               PIC 9(08).
+           05  HV-VALOR              PIC 9(07)V99.
+       SD  HIST-ORDENADO.
+       01  HO-REGISTRO.
+           05  HO-VENDEDOR           PIC X(10).
+           05  HO-PRODUTO            PIC X(10).
+           05  HO-DATA               PIC 9(08).
+           05  HO-VALOR              PIC 9(07)V99.
+       FD  RANKING-VENDAS.
+       01  RANK-LINHA                PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO           VALUE 'S'.
+       77  WRK-CONTADOR               PIC 9(02) VALUE ZERO.
+       01  RANK-CABECALHO.
+           05  FILLER                PIC X(40) VALUE
+               'RANKING DE VENDAS - TOP/BOTTOM 5'.
+       01  RANK-DETALHE.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  RANK-DET-VENDEDOR     PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RANK-DET-PRODUTO      PIC X(10).
+           05  FILLER                PIC X(09) VALUE '  VALOR='.
+           05  RANK-DET-VALOR        PIC $ZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0400-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT RANKING-VENDAS.
+           MOVE RANK-CABECALHO TO RANK-LINHA.
+           WRITE RANK-LINHA.
+           MOVE SPACES TO RANK-LINHA.
+           MOVE '5 MAIORES VENDAS' TO RANK-LINHA.
+           WRITE RANK-LINHA.
+           SORT HIST-ORDENADO
+               ON DESCENDING KEY HO-VALOR
+               USING HIST-VENDAS
+               GIVING HIST-VENDAS.
+           PERFORM 0200-LISTAR-5.
+
+           MOVE SPACES TO RANK-LINHA.
+           MOVE '5 MENORES VENDAS' TO RANK-LINHA.
+           WRITE RANK-LINHA.
+           SORT HIST-ORDENADO
+               ON ASCENDING KEY HO-VALOR
+               USING HIST-VENDAS
+               GIVING HIST-VENDAS.
+           PERFORM 0200-LISTAR-5.
+
+       0200-LISTAR-5.
+           MOVE 0 TO WRK-CONTADOR.
+           MOVE 'N' TO WRK-EOF-SW.
+           OPEN INPUT HIST-VENDAS.
+           READ HIST-VENDAS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+           PERFORM 0210-LISTAR-UMA-LINHA
+               UNTIL WRK-FIM-ARQUIVO OR WRK-CONTADOR = 5.
+           CLOSE HIST-VENDAS.
+
+       0210-LISTAR-UMA-LINHA.
+           ADD 1 TO WRK-CONTADOR.
+           MOVE HV-VENDEDOR TO RANK-DET-VENDEDOR.
+           MOVE HV-PRODUTO  TO RANK-DET-PRODUTO.
+           MOVE HV-VALOR    TO RANK-DET-VALOR.
+           MOVE RANK-DETALHE TO RANK-LINHA.
+           WRITE RANK-LINHA.
+           READ HIST-VENDAS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0400-FINALIZAR.
+           CLOSE RANKING-VENDAS.
+           PERFORM 0410-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - RANKING GERADO'.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0410-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB09R' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE HISTVENDA' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'RANKING DE VENDAS GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
