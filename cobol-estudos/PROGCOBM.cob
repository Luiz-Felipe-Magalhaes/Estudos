@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBM.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: MENU UNICO PARA OS PROGRAMAS DO DIA-A-DIA, PARA O
+      *           OPERADOR NAO PRECISAR SABER O PROGRAM-ID DE CADA UM
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - RETURN-CODE PASSA A SER ZERADO EXPLICITAMENTE
+      *                 NO INICIO DO PROCESSAMENTO
+      * 09/08/2026 FM - OS PROGRAMAS CHAMADOS (PROGCOB06/09/12/15/17/18)
+      *                 PASSARAM A TERMINAR COM GOBACK EM VEZ DE STOP
+      *                 RUN, PARA A CHAMADA DEVOLVER O CONTROLE AQUI E
+      *                 O MENU CONSEGUIR VOLTAR A SER EXIBIDO APOS CADA
+      *                 OPCAO
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WRK-OPCAO                PIC 9(02) VALUE ZERO.
+       77  WRK-SAIR-SW              PIC X(01) VALUE 'N'.
+           88  WRK-SAIR                 VALUE 'S'.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 0100-EXIBIR-MENU
+               UNTIL WRK-SAIR.
+           STOP RUN.
+
+       0100-EXIBIR-MENU.
+           DISPLAY ' '.
+           DISPLAY '============================================'.
+           DISPLAY ' MENU DE OPERACOES - PROGCOBM'.
+           DISPLAY '============================================'.
+           DISPLAY ' 1 - CADASTRO/VALIDACAO DE CPF     (PROGCOB06)'.
+           DISPLAY ' 2 - MEDIA DE VENDAS DO DIA         (PROGCOB09)'.
+           DISPLAY ' 3 - CALCULO DE FRETE               (PROGCOB12)'.
+           DISPLAY ' 4 - CADASTRO DE FUNCIONARIO        (PROGCOB15)'.
+           DISPLAY ' 5 - CALCULO DE REAJUSTE SALARIAL   (PROGCOB17)'.
+           DISPLAY ' 6 - TABUADA                        (PROGCOB18)'.
+           DISPLAY ' 0 - SAIR'.
+           DISPLAY '============================================'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB06'
+               WHEN 2
+                   CALL 'PROGCOB09'
+               WHEN 3
+                   CALL 'PROGCOB12'
+               WHEN 4
+                   CALL 'PROGCOB15'
+               WHEN 5
+                   CALL 'PROGCOB17'
+               WHEN 6
+                   CALL 'PROGCOB18'
+               WHEN 0
+                   SET WRK-SAIR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
