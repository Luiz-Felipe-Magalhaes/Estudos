@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB17B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: PERCORRER TODO O MASTER DE FUNCIONARIOS (FUNCIONARIOS)
+      *           E APLICAR A MESMA FAIXA DE AUMENTO DO PROGCOB17 A
+      *           CADA FUNCIONARIO ATIVO, NO LOTE NOTURNO DE REAJUSTE
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA CADA AUMENTO CALCULADO NO HISTORICO DE
+      *                 REAJUSTES (HIST-REAJUSTES), COM SALARIO ANTERIOR,
+      *                 SALARIO NOVO, FAIXA E DATA EFETIVA
+      * 09/08/2026 FM - COMPARA A DATA DE ADMISSAO COMPLETA COM A DATA
+      *                 CHEIA DO SISTEMA, EM VEZ DE SUBTRAIR SO O
+      *                 ANO-CALENDARIO
+      * 09/08/2026 FM - OS PERCENTUAIS DE AUMENTO DEIXAM DE SER FIXOS E
+      *                 PASSAM A VIR DA MESMA TABELA EXTERNA DE FAIXAS
+      *                 (FAIXASAUM) USADA PELO PROGCOB17, CONSIDERANDO
+      *                 O DEPARTAMENTO DO FUNCIONARIO E, NA FALTA DE
+      *                 FAIXA ESPECIFICA, A FAIXA GENERICA (ALL)
+      * 09/08/2026 FM - SE O SALARIO PROJETADO ULTRAPASSAR O TETO
+      *                 CONTRATUAL (FUNC-SALARIO-MAXIMO), O REAJUSTE
+      *                 NAO E MAIS APLICADO AUTOMATICAMENTE; FICA
+      *                 REGISTRADO NO HISTORICO PARA REVISAO MANUAL DO
+      *                 RH, E O SALARIO ATUAL E MANTIDO
+      * 09/08/2026 FM - GERA RELATORIO DE EXCECAO (RELZERO) LISTANDO
+      *                 OS FUNCIONARIOS QUE CAIRAM NA FAIXA DE 0% DE
+      *                 AUMENTO, PARA O RH ACOMPANHAR OS ADMITIDOS
+      *                 PROXIMOS DO PRIMEIRO ANIVERSARIO DE CASA
+      * 09/08/2026 FM - GRAVA O EXTRATO DE FOLHA DE PAGAMENTO (FOLHAEXT)
+      *                 PARA CADA REAJUSTE EFETIVAMENTE APLICADO NO
+      *                 LOTE, PARA ALIMENTAR O PROCESSAMENTO DE FOLHA
+      * 09/08/2026 FM - PONTO DE CONTROLE (CHECKRAJ) COM A ULTIMA
+      *                 MATRICULA PROCESSADA COM SUCESSO, PARA QUE UM
+      *                 REINICIO APOS ABEND CONTINUE DE ONDE PAROU EM
+      *                 VEZ DE REPROCESSAR (E DOBRAR O REAJUSTE DE)
+      *                 QUEM JA FOI PROCESSADO
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - FUNCIONARIO COM DATA DE ADMISSAO POSTERIOR A
+      *                 DATA DO SISTEMA NO MASTER NAO TEM MAIS O
+      *                 REAJUSTE CALCULADO; E GRAVADO NO ARQUIVO DE
+      *                 REJEITADOS (REJEITOS) COM CODIGO DE MOTIVO
+      * 09/08/2026 FM - TOTAL DE CONTROLE EM VALOR, COM A SOMA DE
+      *                 TODOS OS AUMENTOS EFETIVAMENTE APLICADOS NO
+      *                 LOTE, PARA A FOLHA CONFERIR O LOTE PELO TOTAL
+      *                 E NAO SO PELA QUANTIDADE DE REGISTROS
+      * 09/08/2026 FM - A DATA DO SISTEMA PASSA PELA ROTINA COMPARTI-
+      *                 LHADA DE CALENDARIO (PROGCOBF) NO INICIO DO
+      *                 LOTE, PARA O REAJUSTE NOTURNO NAO SER DISPARADO
+      *                 NUM FIM DE SEMANA OU FERIADO
+      * 09/08/2026 FM - A DATA DE ADMISSAO TAMBEM PASSA A TER UM LIMITE
+      *                 INFERIOR (ANO DE FUNDACAO DA EMPRESA), ALEM DO
+      *                 LIMITE SUPERIOR JA EXISTENTE, PARA UM ANO
+      *                 ABSURDO (1800, 0001) NAO PASSAR SEM AVISO
+      * 09/08/2026 FM - NOVO MODO SIMULACAO, ACIONADO POR UM 'S' NO
+      *                 ARQUIVO OPCIONAL DE PARAMETRO (SIMULACAO); O
+      *                 LOTE CONTINUA CALCULANDO FAIXA, AUMENTO E NOVO
+      *                 SALARIO DE CADA FUNCIONARIO E GRAVANDO O
+      *                 HISTORICO (MARCADO COMO SIMULACAO) E O TOTAL DE
+      *                 IMPACTO NO ORCAMENTO, MAS NAO REGRAVA O MASTER
+      *                 DE FUNCIONARIOS, NAO GERA EXTRATO DE FOLHA E NAO
+      *                 AVANCA O PONTO DE CONTROLE DE REINICIO, PARA O
+      *                 RH PODER PREVER O IMPACTO DO CICLO DE REAJUSTE
+      *                 ANTES DE CONFIRMA-LO NUM LOTE REAL
+      * 09/08/2026 FM - O LIMITE SUPERIOR DA ADMISSAO TAMBEM PASSA A
+      *                 COMPARAR A DATA COMPLETA (ANO+MES+DIA CONTRA A
+      *                 DATA DO SISTEMA), E NAO SO O ANO; UM FUNCIONA-
+      *                 RIO ADMITIDO NO ANO CORRENTE MAS COM MES/DIA
+      *                 FUTURO ANTES CAIA NO CALCULO DE TEMPO DE CASA
+      *                 E VIRAVA UM NUMERO NEGATIVO, QUE POR SER CAMPO
+      *                 SEM SINAL ACABAVA "EMBRULHANDO" PARA UM TEMPO
+      *                 DE CASA POSITIVO QUALQUER; AGORA CAI DIRETO NA
+      *                 MESMA REJEICAO DE DATA INVALIDA
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FUNC-MATRICULA
+               FILE STATUS IS WRK-FS-FUNC.
+           SELECT HIST-REAJUSTES ASSIGN TO 'HISTREAJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST.
+           SELECT FAIXAS-AUMENTO ASSIGN TO 'FAIXASAUM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FAIXA.
+           SELECT RELATORIO-ZERO ASSIGN TO 'RELZERO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELZERO.
+           SELECT FOLHA-EXTRATO ASSIGN TO 'FOLHAEXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT CHECKPOINT-REAJUSTE ASSIGN TO 'CHECKRAJ'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECK.
+           SELECT REJEITOS-LOG ASSIGN TO 'REJEITOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SIMULACAO-PARM ASSIGN TO 'SIMULACAO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SIMULACAO.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+           COPY CPFUNC.
+       FD  HIST-REAJUSTES.
+           COPY CPRAISEH.
+       FD  FAIXAS-AUMENTO.
+           COPY CPFAIXA.
+       FD  RELATORIO-ZERO.
+       01  RELZERO-LINHA                PIC X(80).
+       FD  FOLHA-EXTRATO.
+           COPY CPFOLHA.
+       FD  CHECKPOINT-REAJUSTE.
+       01  CHECKR-REGISTRO               PIC 9(06).
+       FD  REJEITOS-LOG.
+           COPY CPREJEIT.
+       FD  SIMULACAO-PARM.
+       01  SIMULACAO-REGISTRO            PIC X(01).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT             PIC X(02) VALUE '00'.
+       77  WRK-FS-FUNC              PIC X(02) VALUE '00'.
+       77  WRK-FS-HIST              PIC X(02) VALUE '00'.
+       77  WRK-FS-FAIXA             PIC X(02) VALUE '00'.
+       77  WRK-FS-RELZERO           PIC X(02) VALUE '00'.
+       77  WRK-FS-FOLHA             PIC X(02) VALUE '00'.
+       77  WRK-FS-CHECK             PIC X(02) VALUE '00'.
+       77  WRK-FS-SIMULACAO         PIC X(02) VALUE '00'.
+       77  WRK-ULTIMA-MATRICULA     PIC 9(06) VALUE ZEROS.
+       77  WRK-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-EOF-FAIXA-SW         PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FAIXAS           VALUE 'S'.
+       77  WRK-TEMPOTRABALHO        PIC 9(02) VALUE ZEROS.
+       77  WRK-TEMPOTRABALHO-MESES  PIC 9(03) VALUE ZEROS.
+       77  WRK-SALARIO-ANTERIOR     PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-PERCENTUAL           PIC 9V9(04) VALUE ZEROS.
+       77  WRK-AUMENTO              PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-QTDE-PROCESSADOS     PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REAJUSTADOS     PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REVISAO         PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-AUMENTOZERO     PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REJEITADOS      PIC 9(05) VALUE ZERO.
+       77  WRK-TOTAL-AUMENTOS       PIC 9(09)V99 VALUE ZERO.
+       77  WRK-TOTAL-AUMENTOS-ED    PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTDE-FAIXAS          PIC 9(03) VALUE ZERO.
+       77  WRK-FX-IDX               PIC 9(03) VALUE ZERO.
+       77  WRK-FX-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FX-ACHOU             VALUE 'S'.
+       77  WRK-FX-DEPTO-BUSCA       PIC X(04) VALUE SPACES.
+       77  WRK-SALARIO-PROJETADO    PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-REAJUSTE-STATUS      PIC X(01) VALUE 'A'.
+           88  WRK-REAJUSTE-APLICADO    VALUE 'A'.
+           88  WRK-REAJUSTE-REVISAO     VALUE 'R'.
+       01  WRK-TABELA-FAIXAS.
+           05  WRK-FAIXA OCCURS 1 TO 20 TIMES
+                             DEPENDING ON WRK-QTDE-FAIXAS
+                             INDEXED BY WRK-FX-TAB.
+               10  WRK-FAIXA-DEPARTAMENTO  PIC X(04).
+               10  WRK-FAIXA-MESES-DE      PIC 9(03).
+               10  WRK-FAIXA-MESES-ATE     PIC 9(03).
+               10  WRK-FAIXA-PERCENTUAL    PIC 9V9(04).
+       01  WRK-DATASISTEMA.
+           02 WRK-DATAANO PIC 9(04).
+           02 WRK-DATAMES PIC 9(02).
+           02 WRK-DATADIA PIC 9(02).
+       01  WRK-DATASISTEMA-NUM REDEFINES WRK-DATASISTEMA PIC 9(08).
+       01  WRK-ADMISSAO-FUNC.
+           02 WRK-ADMISSAO-FUNC-ANO PIC 9(04).
+           02 WRK-ADMISSAO-FUNC-MES PIC 9(02).
+           02 WRK-ADMISSAO-FUNC-DIA PIC 9(02).
+       01  WRK-ADMISSAO-FUNC-NUM REDEFINES WRK-ADMISSAO-FUNC PIC 9(08).
+       77  WRK-DIA-UTIL-SW          PIC X(01) VALUE 'S'.
+           88  WRK-DIA-UTIL             VALUE 'S'.
+       77  WRK-ANOFUNDACAO          PIC 9(04) VALUE 1990.
+       77  WRK-SALARIO-NOVO         PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MODO-SIMULACAO-SW    PIC X(01) VALUE 'N'.
+           88  WRK-MODO-SIMULACAO       VALUE 'S'.
+       01  RELZERO-DETALHE.
+           05  RELZERO-MATRICULA    PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RELZERO-NOME         PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  RELZERO-DEPARTAMENTO PIC X(04).
+           05  FILLER               PIC X(10) VALUE ' MESES DE='.
+           05  RELZERO-MESES        PIC ZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-DIA-UTIL
+               PERFORM 0200-PROCESSAR
+                   UNTIL WRK-FIM-ARQUIVO
+           ELSE
+               DISPLAY 'DATA DO SISTEMA NAO E DIA UTIL (FIM DE '
+                   'SEMANA OU FERIADO) - LOTE DE REAJUSTE NAO '
+                   'EXECUTADO'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           CALL 'PROGCOBF' USING WRK-DATASISTEMA-NUM WRK-DIA-UTIL-SW.
+           OPEN I-O FUNCIONARIOS.
+           OPEN EXTEND HIST-REAJUSTES.
+           IF WRK-FS-HIST = '35'
+               OPEN OUTPUT HIST-REAJUSTES
+               CLOSE HIST-REAJUSTES
+               OPEN EXTEND HIST-REAJUSTES
+           END-IF.
+           OPEN OUTPUT RELATORIO-ZERO.
+           OPEN OUTPUT REJEITOS-LOG.
+           OPEN EXTEND FOLHA-EXTRATO.
+           IF WRK-FS-FOLHA = '35'
+               OPEN OUTPUT FOLHA-EXTRATO
+               CLOSE FOLHA-EXTRATO
+               OPEN EXTEND FOLHA-EXTRATO
+           END-IF.
+           PERFORM 0120-CARREGAR-FAIXAS.
+           PERFORM 0130-LER-CHECKPOINT.
+           PERFORM 0140-LER-SIMULACAO.
+           IF WRK-MODO-SIMULACAO
+               DISPLAY 'MODO SIMULACAO ATIVO - NENHUM DADO SERA '
+                   'GRAVADO NO MASTER DE FUNCIONARIOS'
+           END-IF.
+           IF WRK-ULTIMA-MATRICULA > 0
+               MOVE WRK-ULTIMA-MATRICULA TO FUNC-MATRICULA
+               START FUNCIONARIOS KEY IS GREATER THAN FUNC-MATRICULA
+                   INVALID KEY SET WRK-FIM-ARQUIVO TO TRUE
+               END-START
+               DISPLAY 'REINICIO A PARTIR DA MATRICULA..'
+                   WRK-ULTIMA-MATRICULA
+           END-IF.
+           IF NOT WRK-FIM-ARQUIVO
+               PERFORM 0110-LER-FUNCIONARIO
+           END-IF.
+
+       0110-LER-FUNCIONARIO.
+           READ FUNCIONARIOS NEXT RECORD
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************* LE O PONTO DE CONTROLE DO
+      ******************************* REINICIO, SE HOUVER
+       0130-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-REAJUSTE.
+           IF WRK-FS-CHECK = '00'
+               READ CHECKPOINT-REAJUSTE
+                   AT END MOVE ZERO TO WRK-ULTIMA-MATRICULA
+               END-READ
+               IF WRK-FS-CHECK = '00'
+                   MOVE CHECKR-REGISTRO TO WRK-ULTIMA-MATRICULA
+               END-IF
+               CLOSE CHECKPOINT-REAJUSTE
+           ELSE
+               MOVE ZERO TO WRK-ULTIMA-MATRICULA
+           END-IF.
+
+      ******************************* LE O PARAMETRO OPCIONAL DE MODO
+      ******************************* SIMULACAO; SE O ARQUIVO NAO
+      ******************************* EXISTIR OU NAO TROUXER 'S', O
+      ******************************* LOTE RODA NORMALMENTE
+       0140-LER-SIMULACAO.
+           MOVE 'N' TO WRK-MODO-SIMULACAO-SW.
+           OPEN INPUT SIMULACAO-PARM.
+           IF WRK-FS-SIMULACAO = '00'
+               READ SIMULACAO-PARM
+                   AT END CONTINUE
+               END-READ
+               IF WRK-FS-SIMULACAO = '00'
+                  AND SIMULACAO-REGISTRO = 'S'
+                   SET WRK-MODO-SIMULACAO TO TRUE
+               END-IF
+               CLOSE SIMULACAO-PARM
+           END-IF.
+
+      ******************************* CARGA DA TABELA DE FAIXAS
+       0120-CARREGAR-FAIXAS.
+           OPEN INPUT FAIXAS-AUMENTO.
+           PERFORM 0121-LER-FAIXA.
+           PERFORM 0122-GUARDAR-FAIXA
+               UNTIL WRK-FIM-FAIXAS.
+           CLOSE FAIXAS-AUMENTO.
+
+       0121-LER-FAIXA.
+           READ FAIXAS-AUMENTO
+               AT END SET WRK-FIM-FAIXAS TO TRUE
+           END-READ.
+
+       0122-GUARDAR-FAIXA.
+           ADD 1 TO WRK-QTDE-FAIXAS.
+           MOVE FAIXA-DEPARTAMENTO TO
+               WRK-FAIXA-DEPARTAMENTO (WRK-QTDE-FAIXAS).
+           MOVE FAIXA-MESES-DE     TO
+               WRK-FAIXA-MESES-DE (WRK-QTDE-FAIXAS).
+           MOVE FAIXA-MESES-ATE    TO
+               WRK-FAIXA-MESES-ATE (WRK-QTDE-FAIXAS).
+           MOVE FAIXA-PERCENTUAL   TO
+               WRK-FAIXA-PERCENTUAL (WRK-QTDE-FAIXAS).
+           PERFORM 0121-LER-FAIXA.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-PROCESSADOS.
+           IF FUNC-STATUS-ATIVO
+               MOVE FUNC-ADMISSAO-ANO TO WRK-ADMISSAO-FUNC-ANO
+               MOVE FUNC-ADMISSAO-MES TO WRK-ADMISSAO-FUNC-MES
+               MOVE FUNC-ADMISSAO-DIA TO WRK-ADMISSAO-FUNC-DIA
+               IF WRK-ADMISSAO-FUNC-NUM <= WRK-DATASISTEMA-NUM
+                  AND FUNC-ADMISSAO-ANO >= WRK-ANOFUNDACAO
+                   PERFORM 0210-CALCULAR-AUMENTO
+                   PERFORM 0220-GRAVAR-REAJUSTE
+               ELSE
+                   ADD 1 TO WRK-QTDE-REJEITADOS
+                   PERFORM 0242-GRAVAR-REJEITO
+               END-IF
+           END-IF.
+           IF NOT WRK-MODO-SIMULACAO
+               PERFORM 0240-GRAVAR-CHECKPOINT
+           END-IF.
+           PERFORM 0110-LER-FUNCIONARIO.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0242-GRAVAR-REJEITO.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE FUNC-MATRICULA TO REJEIT-CHAVE (01:06).
+           MOVE 'PROGCOB17B' TO REJEIT-PROGRAMA.
+           MOVE 301 TO REJEIT-CODMOTIVO.
+           MOVE 'DATA DE ADMISSAO INVALIDA' TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+      ******************************* ATUALIZA O PONTO DE CONTROLE COM
+      ******************************* A ULTIMA MATRICULA PROCESSADA
+       0240-GRAVAR-CHECKPOINT.
+           MOVE FUNC-MATRICULA TO CHECKR-REGISTRO.
+           OPEN OUTPUT CHECKPOINT-REAJUSTE.
+           WRITE CHECKR-REGISTRO.
+           CLOSE CHECKPOINT-REAJUSTE.
+
+      ******************************* LOTE CONCLUIU COM SUCESSO - ZERA O
+      ******************************* PONTO DE CONTROLE PARA QUE O
+      ******************************* PROXIMO LOTE NOTURNO REINICIE DO
+      ******************************* COMECO DO ARQUIVO
+       0241-ZERAR-CHECKPOINT.
+           MOVE ZEROS TO CHECKR-REGISTRO.
+           OPEN OUTPUT CHECKPOINT-REAJUSTE.
+           WRITE CHECKR-REGISTRO.
+           CLOSE CHECKPOINT-REAJUSTE.
+
+      ******************************* MESMAS FAIXAS DO PROGCOB17
+       0210-CALCULAR-AUMENTO.
+           MOVE FUNC-SALARIO TO WRK-SALARIO-ANTERIOR.
+           COMPUTE WRK-TEMPOTRABALHO =
+               WRK-DATAANO - FUNC-ADMISSAO-ANO.
+           COMPUTE WRK-TEMPOTRABALHO-MESES =
+               ((WRK-DATAANO - FUNC-ADMISSAO-ANO) * 12)
+               + (WRK-DATAMES - FUNC-ADMISSAO-MES).
+           IF WRK-DATAMES < FUNC-ADMISSAO-MES
+              OR (WRK-DATAMES = FUNC-ADMISSAO-MES
+                  AND WRK-DATADIA < FUNC-ADMISSAO-DIA)
+               SUBTRACT 1 FROM WRK-TEMPOTRABALHO
+               SUBTRACT 1 FROM WRK-TEMPOTRABALHO-MESES
+           END-IF.
+           PERFORM 0215-BUSCAR-FAIXA.
+           COMPUTE WRK-AUMENTO = FUNC-SALARIO * WRK-PERCENTUAL.
+           COMPUTE WRK-SALARIO-PROJETADO = FUNC-SALARIO + WRK-AUMENTO.
+           IF WRK-SALARIO-PROJETADO > FUNC-SALARIO-MAXIMO
+               SET WRK-REAJUSTE-REVISAO TO TRUE
+           ELSE
+               SET WRK-REAJUSTE-APLICADO TO TRUE
+           END-IF.
+           IF WRK-PERCENTUAL = 0,0000
+               PERFORM 0217-REGISTRAR-AUMENTOZERO
+           END-IF.
+
+      ******************************* BUSCA O PERCENTUAL NA TABELA DE
+      ******************************* FAIXAS, PRIMEIRO PELO DEPARTAMENTO
+      ******************************* DO FUNCIONARIO E, SE NAO ACHAR,
+      ******************************* PELA FAIXA GENERICA (ALL)
+       0215-BUSCAR-FAIXA.
+           MOVE 0,0000 TO WRK-PERCENTUAL.
+           MOVE 'N' TO WRK-FX-SW.
+           MOVE FUNC-DEPARTAMENTO TO WRK-FX-DEPTO-BUSCA.
+           PERFORM 0216-COMPARAR-FAIXA
+               VARYING WRK-FX-IDX FROM 1 BY 1
+               UNTIL WRK-FX-IDX > WRK-QTDE-FAIXAS OR WRK-FX-ACHOU.
+           IF NOT WRK-FX-ACHOU
+               MOVE 'ALL ' TO WRK-FX-DEPTO-BUSCA
+               PERFORM 0216-COMPARAR-FAIXA
+                   VARYING WRK-FX-IDX FROM 1 BY 1
+                   UNTIL WRK-FX-IDX > WRK-QTDE-FAIXAS OR WRK-FX-ACHOU
+           END-IF.
+
+       0216-COMPARAR-FAIXA.
+           IF WRK-FAIXA-DEPARTAMENTO (WRK-FX-IDX) = WRK-FX-DEPTO-BUSCA
+              AND WRK-TEMPOTRABALHO-MESES >=
+                  WRK-FAIXA-MESES-DE (WRK-FX-IDX)
+              AND WRK-TEMPOTRABALHO-MESES <=
+                  WRK-FAIXA-MESES-ATE (WRK-FX-IDX)
+               MOVE WRK-FAIXA-PERCENTUAL (WRK-FX-IDX) TO WRK-PERCENTUAL
+               SET WRK-FX-ACHOU TO TRUE
+           END-IF.
+
+      ******************************* EXCECAO DE AUMENTO ZERO
+       0217-REGISTRAR-AUMENTOZERO.
+           ADD 1 TO WRK-QTDE-AUMENTOZERO.
+           MOVE FUNC-MATRICULA     TO RELZERO-MATRICULA.
+           MOVE FUNC-NOME          TO RELZERO-NOME.
+           MOVE FUNC-DEPARTAMENTO  TO RELZERO-DEPARTAMENTO.
+           MOVE WRK-TEMPOTRABALHO-MESES TO RELZERO-MESES.
+           WRITE RELZERO-LINHA FROM RELZERO-DETALHE.
+
+       0220-GRAVAR-REAJUSTE.
+           IF WRK-REAJUSTE-APLICADO
+               MOVE WRK-SALARIO-PROJETADO TO WRK-SALARIO-NOVO
+               IF NOT WRK-MODO-SIMULACAO
+                   MOVE WRK-SALARIO-PROJETADO TO FUNC-SALARIO
+                   MOVE WRK-DATAANO TO FUNC-REAJUSTE-ANO
+                   MOVE WRK-DATAMES TO FUNC-REAJUSTE-MES
+                   MOVE WRK-DATADIA TO FUNC-REAJUSTE-DIA
+                   REWRITE FUNC-REGISTRO
+               END-IF
+               ADD 1 TO WRK-QTDE-REAJUSTADOS
+               ADD WRK-AUMENTO TO WRK-TOTAL-AUMENTOS
+           ELSE
+               MOVE FUNC-SALARIO TO WRK-SALARIO-NOVO
+               ADD 1 TO WRK-QTDE-REVISAO
+           END-IF.
+           PERFORM 0230-GRAVAR-HISTORICO.
+           IF WRK-REAJUSTE-APLICADO AND NOT WRK-MODO-SIMULACAO
+               PERFORM 0235-GRAVAR-EXTRATO-FOLHA
+           END-IF.
+
+      ******************************* GRAVA O HISTORICO DO REAJUSTE
+       0230-GRAVAR-HISTORICO.
+           INITIALIZE RAISEH-REGISTRO.
+           MOVE FUNC-MATRICULA       TO RAISEH-MATRICULA.
+           MOVE WRK-DATAANO          TO RAISEH-DATAEF-ANO.
+           MOVE WRK-DATAMES          TO RAISEH-DATAEF-MES.
+           MOVE WRK-DATADIA          TO RAISEH-DATAEF-DIA.
+           MOVE WRK-SALARIO-ANTERIOR TO RAISEH-SALARIO-ANTERIOR.
+           MOVE WRK-SALARIO-NOVO     TO RAISEH-SALARIO-NOVO.
+           MOVE WRK-AUMENTO          TO RAISEH-VALOR-AUMENTO.
+           MOVE WRK-TEMPOTRABALHO-MESES TO RAISEH-FAIXA-MESES.
+           MOVE WRK-PERCENTUAL       TO RAISEH-PERCENTUAL.
+           IF WRK-MODO-SIMULACAO
+               SET RAISEH-SIMULACAO-SIM TO TRUE
+           ELSE
+               SET RAISEH-SIMULACAO-NAO TO TRUE
+           END-IF.
+           IF WRK-REAJUSTE-APLICADO
+               SET RAISEH-STATUS-APLICADO TO TRUE
+           ELSE
+               SET RAISEH-STATUS-REVISAO  TO TRUE
+           END-IF.
+           WRITE RAISEH-REGISTRO.
+
+      ******************************* GRAVA O EXTRATO PARA A FOLHA
+       0235-GRAVAR-EXTRATO-FOLHA.
+           INITIALIZE FOLHA-REGISTRO.
+           MOVE FUNC-MATRICULA       TO FOLHA-MATRICULA.
+           MOVE FUNC-NOME            TO FOLHA-NOME.
+           MOVE FUNC-DEPARTAMENTO    TO FOLHA-DEPARTAMENTO.
+           MOVE WRK-DATAANO          TO FOLHA-DATAEF-ANO.
+           MOVE WRK-DATAMES          TO FOLHA-DATAEF-MES.
+           MOVE WRK-DATADIA          TO FOLHA-DATAEF-DIA.
+           MOVE FUNC-SALARIO         TO FOLHA-SALARIO-NOVO.
+           MOVE WRK-AUMENTO          TO FOLHA-VALOR-AUMENTO.
+           WRITE FOLHA-REGISTRO.
+
+       0300-FINALIZAR.
+           IF NOT WRK-MODO-SIMULACAO
+               PERFORM 0241-ZERAR-CHECKPOINT
+           END-IF.
+           CLOSE FUNCIONARIOS.
+           CLOSE HIST-REAJUSTES.
+           CLOSE RELATORIO-ZERO.
+           CLOSE FOLHA-EXTRATO.
+           CLOSE REJEITOS-LOG.
+           IF WRK-QTDE-REJEITADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE WRK-TOTAL-AUMENTOS TO WRK-TOTAL-AUMENTOS-ED.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - FUNCIONARIOS LIDOS: '
+                   WRK-QTDE-PROCESSADOS
+                   ' REAJUSTADOS: ' WRK-QTDE-REAJUSTADOS
+                   ' EM REVISAO MANUAL: ' WRK-QTDE-REVISAO.
+           DISPLAY 'EM FAIXA DE AUMENTO ZERO: ' WRK-QTDE-AUMENTOZERO
+                   ' REJEITADOS: ' WRK-QTDE-REJEITADOS.
+           IF WRK-MODO-SIMULACAO
+               DISPLAY 'TOTAL SIMULADO DE AUMENTOS (NAO GRAVADO): '
+                       WRK-TOTAL-AUMENTOS-ED
+           ELSE
+               DISPLAY 'TOTAL DE AUMENTOS APLICADOS: '
+                       WRK-TOTAL-AUMENTOS-ED
+           END-IF.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB17B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE FUNCIONARIOS' TO AUDIT-ENTRADA-CHAVE.
+           IF WRK-MODO-SIMULACAO
+               MOVE 'SIMULACAO DE REAJUSTE NOTURNO' TO AUDIT-RESULTADO
+           ELSE
+               MOVE 'REAJUSTE NOTURNO CONCLUIDO' TO AUDIT-RESULTADO
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
