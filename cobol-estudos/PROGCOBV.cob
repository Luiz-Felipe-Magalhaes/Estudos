@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBV.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: ROTINA COMPARTILHADA DE VALIDACAO DE ENTRADA NUMERICA
+      *           DO CONSOLE - EXIBE A MENSAGEM RECEBIDA, ACEITA A
+      *           RESPOSTA E REPETE A PERGUNTA ENQUANTO A RESPOSTA NAO
+      *           FOR NUMERICA, PARA QUE UM TYPO DO OPERADOR NAO
+      *           DERRUBE O PROGRAMA CHAMADOR. CHAMADA POR PROGCOB07,
+      *           PROGCOB09I, PROGCOB10 E PROGCOB15 ANTES DE CADA ACCEPT
+      *           NUMERICO DIGITADO PELO OPERADOR
+      * DATA   = 09/08/2026
+      *********************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-MENSAGEM                PIC X(40).
+       01  LK-RESPOSTA                PIC X(10) JUSTIFIED RIGHT.
+       PROCEDURE DIVISION USING LK-MENSAGEM LK-RESPOSTA.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-PEDIR-VALOR
+               WITH TEST AFTER
+               UNTIL LK-RESPOSTA IS NUMERIC.
+           GOBACK.
+
+       0100-PEDIR-VALOR.
+           DISPLAY LK-MENSAGEM.
+           ACCEPT LK-RESPOSTA FROM CONSOLE.
+           INSPECT LK-RESPOSTA REPLACING ALL SPACES BY ZEROS.
+           IF LK-RESPOSTA NOT NUMERIC
+               DISPLAY 'ENTRADA INVALIDA - DIGITE SOMENTE NUMEROS'
+           END-IF.
