@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER UM ARQUIVO DE NOTAS (NOTASTRAN), CALCULAR A
+      *           MEDIA E A SITUACAO DE CADA ALUNO DA MESMA FORMA QUE
+      *           O PROGCOB10 E GRAVAR O BOLETIM EM LOTE, SEM DEPENDER
+      *           DE UM OPERADOR DIGITANDO AS NOTAS UMA A UMA
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - NOTASTRAN GANHA O CAMPO DE FREQUENCIA
+      *                 (NTR-FREQUENCIA); MEDIA APROVADA COM
+      *                 FREQUENCIA ABAIXO DO MINIMO EXIGIDO VAI PARA
+      *                 REVISAO MANUAL, E NAO MAIS DIRETO PARA
+      *                 APROVADO, NA MESMA REGRA DO PROGCOB10
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTASTRAN ASSIGN TO 'NOTASTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOLETIM-NOTAS ASSIGN TO 'BOLNOTAS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTASTRAN.
+       01  NTR-REGISTRO.
+           05  NTR-MATRICULA         PIC 9(06).
+           05  NTR-NOTA1             PIC 9(02).
+           05  NTR-NOTA2             PIC 9(02).
+           05  NTR-FREQUENCIA        PIC 9(03).
+       FD  BOLETIM-NOTAS.
+       01  BOL-LINHA                 PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT               PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO            VALUE 'S'.
+       77  WRK-MEDIA                  PIC Z9,9 VALUE ZEROS.
+       77  WRK-FREQ-MINIMA            PIC 9(03) VALUE 75.
+       77  WRK-QTDE-LIDOS             PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-RECUPERACAO       PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-REPROVADOS        PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-REVISAO           PIC 9(07) VALUE ZERO.
+       01  BOL-DETALHE.
+           05  BOL-DET-MATRICULA      PIC 9(06).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  BOL-DET-MEDIA          PIC Z9,9.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  BOL-DET-SITUACAO       PIC X(15).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT NOTASTRAN.
+           OPEN OUTPUT BOLETIM-NOTAS.
+           READ NOTASTRAN
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           COMPUTE WRK-MEDIA = (NTR-NOTA1 + NTR-NOTA2) / 2.
+           MOVE NTR-MATRICULA TO BOL-DET-MATRICULA.
+           MOVE WRK-MEDIA     TO BOL-DET-MEDIA.
+           IF WRK-MEDIA >= 6
+               IF NTR-FREQUENCIA < WRK-FREQ-MINIMA
+                   MOVE 'REVISAO MANUAL' TO BOL-DET-SITUACAO
+                   ADD 1 TO WRK-QTDE-REVISAO
+               ELSE
+                   MOVE 'APROVADO'       TO BOL-DET-SITUACAO
+               END-IF
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO BOL-DET-SITUACAO
+                   ADD 1 TO WRK-QTDE-RECUPERACAO
+               ELSE
+                   MOVE 'REPROVADO'   TO BOL-DET-SITUACAO
+                   ADD 1 TO WRK-QTDE-REPROVADOS
+               END-IF
+           END-IF.
+           MOVE BOL-DETALHE TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           READ NOTASTRAN
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0300-FINALIZAR.
+           CLOSE NOTASTRAN.
+           CLOSE BOLETIM-NOTAS.
+           IF WRK-QTDE-REPROVADOS > 0 OR WRK-QTDE-REVISAO > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - LIDOS: ' WRK-QTDE-LIDOS
+                   ' RECUPERACAO: ' WRK-QTDE-RECUPERACAO
+                   ' REPROVADOS: ' WRK-QTDE-REPROVADOS
+                   ' REVISAO MANUAL: ' WRK-QTDE-REVISAO.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB10B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE NOTASTRAN' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'BOLETIM EM LOTE GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
