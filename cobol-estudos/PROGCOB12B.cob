@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER O ARQUIVO DE PEDIDOS (PEDIDOS), CALCULAR O
+      *           FRETE DE CADA PEDIDO PELA TABELA DE FRETE E GRAVAR
+      *           O EXTRATO DE SAIDA (PEDIDO, VALOR, FRETE) EM LOTE
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - FRETE PASSA A CONSIDERAR PESO (PED-PESO) E A
+      *                 DISTANCIA DA TABELA, E NAO SO O PERCENTUAL
+      *                 SOBRE O VALOR DA MERCADORIA
+      * 09/08/2026 FM - TOTAL FRETE EXIBIDO NO CONSOLE POR CAMPO
+      *                 EDITADO, EM VEZ DO CAMPO NUMERICO CRU
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - PEDIDO COM ESTADO NAO ATENDIDO PASSA A SER
+      *                 GRAVADO NO ARQUIVO DE REJEITADOS (REJEITOS)
+      *                 COM CODIGO DE MOTIVO, EM VEZ DE SO APARECER
+      *                 NUM DISPLAY QUE NINGUEM VE NUM LOTE NOTURNO
+      * 09/08/2026 FM - PEDIDO COM VALOR DECLARADO ACIMA DO LIMIAR
+      *                 PASSA A PAGAR UM ADICIONAL DE SEGURO SOBRE O
+      *                 VALOR DA MERCADORIA, SOMADO AO FRETE
+      * 09/08/2026 FM - FRETE PASSA A SER COTADO NAS ATE 3 TRANSPORTA-
+      *                 DORAS CADASTRADAS PARA O ESTADO, E NAO SO NA
+      *                 PRIMEIRA, FICANDO COM A MAIS BARATA
+      * 09/08/2026 FM - PEDIDO PASSA A EXIGIR UM CPF JA VALIDADO E
+      *                 ATIVO NO MASTER DE CLIENTES (CLIENTE-MASTER)
+      * 09/08/2026 FM - FRETECAL PASSA A GRAVAR O FRETE SEM O
+      *                 ADICIONAL DE SEGURO (O EXTRATO EXTFRETE JA
+      *                 TEM O SEGURO EM COLUNA SEPARADA), PARA NAO
+      *                 DIVERGIR DA CONCILIACAO DO PROGCOB12R
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO 'PEDIDOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-TABELA ASSIGN TO 'FRETETAB'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FRETE-UF
+               FILE STATUS IS WRK-FS-FRETE.
+           SELECT CLIENTE-MASTER ASSIGN TO 'CLIMA01'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIMA-CPF
+               FILE STATUS IS WRK-FS-CLIMA.
+           SELECT EXTRATO-FRETE ASSIGN TO 'EXTFRETE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETE-CALCULADO ASSIGN TO 'FRETECAL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJEITOS-LOG ASSIGN TO 'REJEITOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+       01  PED-REGISTRO.
+           05  PED-NUMERO            PIC 9(06).
+           05  PED-UF                PIC X(02).
+           05  PED-VALOR             PIC 9(06)V99.
+           05  PED-PESO              PIC 9(03)V99.
+           05  PED-CPF               PIC X(11).
+       FD  FRETE-TABELA.
+           COPY CPFRETE.
+       FD  CLIENTE-MASTER.
+           COPY CPCLIMA.
+       FD  EXTRATO-FRETE.
+       01  EXT-LINHA                 PIC X(80).
+      *****************************************************************
+      * FRETE-CALCULADO - EXTRATO EM FORMATO DE DADOS (NAO EDITADO)
+      *                   COM O FRETE CALCULADO POR PEDIDO, USADO
+      *                   COMO ENTRADA DA RECONCILIACAO COM A
+      *                   TRANSPORTADORA (PROGCOB12R)
+      *****************************************************************
+       FD  FRETE-CALCULADO.
+       01  FCAL-REGISTRO.
+           05  FCAL-NUMERO            PIC 9(06).
+           05  FCAL-UF                PIC X(02).
+           05  FCAL-VALOR             PIC 9(06)V99.
+           05  FCAL-FRETE             PIC 9(06)V99.
+       FD  REJEITOS-LOG.
+           COPY CPREJEIT.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-FRETE              PIC X(02) VALUE '00'.
+       77  WRK-FS-CLIMA               PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT               PIC X(02) VALUE '00'.
+       77  WRK-CLIENTE-SW             PIC X(01) VALUE 'N'.
+           88  WRK-CLIENTE-OK             VALUE 'S'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO           VALUE 'S'.
+       77  WRK-TAXA-KG                PIC 9(02)V99 VALUE 2,50.
+       77  WRK-VALOR-SEGURO-LIMIAR    PIC 9(06)V99 VALUE 5000,00.
+       77  WRK-TAXA-SEGURO            PIC 9V9(04) VALUE 0,0100.
+       77  WRK-SEGURO                 PIC 9(06)V99 VALUE ZERO.
+       77  WRK-FRETE                 PIC 9(06)V99 VALUE ZERO.
+       77  WRK-FRETE-TRANSP           PIC 9(06)V99 VALUE ZERO.
+       77  WRK-MELHOR-FRETE           PIC 9(06)V99 VALUE ZERO.
+       77  WRK-MELHOR-TRANS           PIC X(10)    VALUE SPACES.
+       77  WRK-QTDE-LIDOS             PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-RECUSADOS         PIC 9(07) VALUE ZERO.
+       77  WRK-TOTAL-FRETE            PIC 9(09)V99 VALUE ZERO.
+       77  WRK-TOTAL-FRETE-ED         PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOTAL-SEGURO           PIC 9(09)V99 VALUE ZERO.
+       77  WRK-TOTAL-SEGURO-ED        PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  EXT-DETALHE.
+           05  EXT-DET-NUMERO         PIC 9(06).
+           05  FILLER                 PIC X(09) VALUE '  VALOR='.
+           05  EXT-DET-VALOR          PIC $ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(09) VALUE '  FRETE='.
+           05  EXT-DET-FRETE          PIC $ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(09) VALUE '  SEGURO='.
+           05  EXT-DET-SEGURO         PIC $ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(10) VALUE '  TRANSP.='.
+           05  EXT-DET-TRANSP         PIC X(10).
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT PEDIDOS.
+           OPEN INPUT FRETE-TABELA.
+           OPEN INPUT CLIENTE-MASTER.
+           OPEN OUTPUT EXTRATO-FRETE.
+           OPEN OUTPUT FRETE-CALCULADO.
+           OPEN OUTPUT REJEITOS-LOG.
+           READ PEDIDOS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           PERFORM 0205-VALIDAR-CLIENTE.
+           IF NOT WRK-CLIENTE-OK
+               ADD 1 TO WRK-QTDE-RECUSADOS
+               DISPLAY 'PEDIDO ' PED-NUMERO
+                       ' - CLIENTE NAO CADASTRADO OU INATIVO: '
+                       PED-CPF
+               PERFORM 0214-GRAVAR-REJEITO-CLIENTE
+           ELSE
+               MOVE PED-UF TO FRETE-UF
+               READ FRETE-TABELA
+                   INVALID KEY
+                       ADD 1 TO WRK-QTDE-RECUSADOS
+                       DISPLAY 'PEDIDO ' PED-NUMERO
+                               ' - ESTADO NAO ATENDIDO: ' PED-UF
+                       PERFORM 0211-GRAVAR-REJEITO
+               NOT INVALID KEY
+                       PERFORM 0210-CALCULAR-FRETE
+               END-READ
+           END-IF.
+           READ PEDIDOS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************* VALIDA CLIENTE NO MASTER DE CPF
+       0205-VALIDAR-CLIENTE.
+           MOVE 'N' TO WRK-CLIENTE-SW.
+           MOVE PED-CPF TO CLIMA-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CLIMA-STATUS-ATIVO
+                       SET WRK-CLIENTE-OK TO TRUE
+                   END-IF
+           END-READ.
+
+       0210-CALCULAR-FRETE.
+           PERFORM 0212-COMPARAR-TRANSPORTADORAS.
+           MOVE WRK-MELHOR-FRETE TO WRK-FRETE.
+           MOVE ZERO TO WRK-SEGURO.
+           IF PED-VALOR > WRK-VALOR-SEGURO-LIMIAR
+               COMPUTE WRK-SEGURO = PED-VALOR * WRK-TAXA-SEGURO
+               ADD WRK-SEGURO TO WRK-FRETE
+               ADD WRK-SEGURO TO WRK-TOTAL-SEGURO
+           END-IF.
+           ADD WRK-FRETE TO WRK-TOTAL-FRETE.
+           MOVE PED-NUMERO TO EXT-DET-NUMERO.
+           MOVE PED-VALOR  TO EXT-DET-VALOR.
+           MOVE WRK-FRETE  TO EXT-DET-FRETE.
+           MOVE WRK-SEGURO TO EXT-DET-SEGURO.
+           MOVE WRK-MELHOR-TRANS TO EXT-DET-TRANSP.
+           MOVE EXT-DETALHE TO EXT-LINHA.
+           WRITE EXT-LINHA.
+           MOVE PED-NUMERO TO FCAL-NUMERO.
+           MOVE PED-UF     TO FCAL-UF.
+           MOVE PED-VALOR  TO FCAL-VALOR.
+           MOVE WRK-MELHOR-FRETE TO FCAL-FRETE.
+           WRITE FCAL-REGISTRO.
+
+       0212-COMPARAR-TRANSPORTADORAS.
+           MOVE ZEROS TO WRK-MELHOR-FRETE.
+           MOVE SPACES TO WRK-MELHOR-TRANS.
+           PERFORM 0213-CALCULAR-FRETE-TRANSP
+               VARYING FRETE-IDX FROM 1 BY 1
+               UNTIL FRETE-IDX > 3.
+
+       0213-CALCULAR-FRETE-TRANSP.
+           IF FRETE-TRANS-NOME (FRETE-IDX) NOT = SPACES
+               COMPUTE WRK-FRETE-TRANSP =
+                   (PED-VALOR * FRETE-TRANS-PERC (FRETE-IDX))
+                   + ((FRETE-DISTANCIA-KM / 100)
+                       * FRETE-TRANS-KMTAXA (FRETE-IDX))
+                   + (PED-PESO * WRK-TAXA-KG)
+               IF WRK-MELHOR-TRANS = SPACES
+                  OR WRK-FRETE-TRANSP < WRK-MELHOR-FRETE
+                   MOVE WRK-FRETE-TRANSP TO WRK-MELHOR-FRETE
+                   MOVE FRETE-TRANS-NOME (FRETE-IDX) TO WRK-MELHOR-TRANS
+               END-IF
+           END-IF.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0211-GRAVAR-REJEITO.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE PED-NUMERO TO REJEIT-CHAVE (01:06).
+           MOVE 'PROGCOB12B' TO REJEIT-PROGRAMA.
+           MOVE 201 TO REJEIT-CODMOTIVO.
+           MOVE 'ESTADO NAO ATENDIDO NA TABELA DE FRETE'
+               TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0214-GRAVAR-REJEITO-CLIENTE.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE PED-NUMERO TO REJEIT-CHAVE (01:06).
+           MOVE 'PROGCOB12B' TO REJEIT-PROGRAMA.
+           MOVE 401 TO REJEIT-CODMOTIVO.
+           MOVE 'CLIENTE NAO CADASTRADO OU INATIVO'
+               TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+       0300-FINALIZAR.
+           CLOSE PEDIDOS.
+           CLOSE FRETE-TABELA.
+           CLOSE CLIENTE-MASTER.
+           CLOSE EXTRATO-FRETE.
+           CLOSE FRETE-CALCULADO.
+           CLOSE REJEITOS-LOG.
+           IF WRK-QTDE-RECUSADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           MOVE WRK-TOTAL-FRETE TO WRK-TOTAL-FRETE-ED.
+           MOVE WRK-TOTAL-SEGURO TO WRK-TOTAL-SEGURO-ED.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - PEDIDOS: '
+                   WRK-QTDE-LIDOS ' RECUSADOS: ' WRK-QTDE-RECUSADOS
+                   ' TOTAL FRETE: ' WRK-TOTAL-FRETE-ED
+                   ' TOTAL SEGURO: ' WRK-TOTAL-SEGURO-ED.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB12B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE PEDIDOS' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'EXTRATO DE FRETE GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
