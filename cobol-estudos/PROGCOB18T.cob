@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18T.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: A PARTIR DA MESMA ESTRUTURA DO PROGCOB18 (RECEBER O
+      *           NUMERO, O FATOR INICIAL E A QUANTIDADE DE LINHAS),
+      *           IMPRIMIR A TABUADA EM UM ARQUIVO PAGINADO (TABIMP)
+      *           COM CABECALHO DE PAGINA, NO LUGAR DE SO APARECER NO
+      *           CONSOLE, PARA PODER SER ARQUIVADA OU DISTRIBUIDA
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - NUMERO ZERO OU NEGATIVO PASSA A GERAR UMA
+      *                 MENSAGEM EXPLICITA DE ERRO E RETURN-CODE 16, NA
+      *                 MESMA CONVENCAO DO PROGCOB18; A TRILHA DE
+      *                 AUDITORIA TAMBEM PASSA A REFLETIR O RESULTADO,
+      *                 EM VEZ DE SEMPRE REGISTRAR A TABUADA COMO
+      *                 IMPRESSA MESMO QUANDO NADA FOI GRAVADO EM TABIMP
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-IMPRESSA ASSIGN TO 'TABIMP'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-IMPRESSA.
+       01  TAB-LINHA                  PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT                PIC X(02) VALUE '00'.
+       77  WRK-NUMERO                 PIC S9(02)   VALUE ZEROS.
+       77  WRK-FATOR-INICIAL           PIC 9(02)    VALUE 1.
+       77  WRK-QTDE-LINHAS             PIC 9(02)    VALUE 10.
+       77  WRK-CONTADOR               PIC 9(02)    VALUE 1.
+       77  WRK-RESUL                  PIC 9(04)    VALUE ZEROS.
+       77  WRK-NUMERO-PAGINA           PIC 9(03) VALUE ZERO.
+       77  WRK-LINHAS-NA-PAGINA        PIC 9(02) VALUE ZERO.
+       77  WRK-LINHAS-POR-PAGINA       PIC 9(02) VALUE 20.
+       01  CAB-PAGINA.
+           05  FILLER              PIC X(20) VALUE
+               'TABUADA IMPRESSA'.
+           05  FILLER              PIC X(10) VALUE '  PAGINA '.
+           05  CAB-PAGINA-NUM       PIC ZZ9.
+       01  CAB-BRANCO              PIC X(80) VALUE SPACES.
+       01  CAB-NUMERO.
+           05  FILLER              PIC X(13) VALUE 'TABUADA DO: '.
+           05  CAB-NUMERO-VALOR     PIC Z9.
+       01  LIN-DETALHE.
+           05  LIN-DET-NUMERO       PIC Z9.
+           05  FILLER               PIC X(03) VALUE ' X '.
+           05  LIN-DET-CONTADOR     PIC Z9.
+           05  FILLER               PIC X(03) VALUE ' = '.
+           05  LIN-DET-RESUL        PIC ZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-NUMERO > 0
+               PERFORM 0200-PROCESSAR
+           ELSE
+               IF WRK-NUMERO < 0
+                   DISPLAY 'ERRO: NAO E PERMITIDO DIGITAR UM NUMERO '
+                       'NEGATIVO'
+               ELSE
+                   DISPLAY 'ERRO: DIGITE UM NUMERO POSITIVO'
+               END-IF
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT TABUADA-IMPRESSA.
+           DISPLAY 'NUMERO..'
+           ACCEPT WRK-NUMERO.
+           DISPLAY 'FATOR INICIAL DA TABUADA (BRANCO = 1)..'
+           ACCEPT WRK-FATOR-INICIAL.
+           IF WRK-FATOR-INICIAL = ZEROS
+               MOVE 1 TO WRK-FATOR-INICIAL
+           END-IF.
+           DISPLAY 'QUANTIDADE DE LINHAS DA TABUADA (BRANCO = 10)..'
+           ACCEPT WRK-QTDE-LINHAS.
+           IF WRK-QTDE-LINHAS = ZEROS
+               MOVE 10 TO WRK-QTDE-LINHAS
+           END-IF.
+
+       0200-PROCESSAR.
+           PERFORM 0210-IMPRIMIR-CABECALHO.
+           MOVE WRK-NUMERO TO CAB-NUMERO-VALOR.
+           PERFORM 0220-IMPRIMIR-LINHA.
+           MOVE CAB-NUMERO TO TAB-LINHA.
+           WRITE TAB-LINHA.
+           MOVE WRK-FATOR-INICIAL TO WRK-CONTADOR.
+           PERFORM WRK-QTDE-LINHAS TIMES
+               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+               MOVE WRK-NUMERO TO LIN-DET-NUMERO
+               MOVE WRK-CONTADOR TO LIN-DET-CONTADOR
+               MOVE WRK-RESUL TO LIN-DET-RESUL
+               PERFORM 0220-IMPRIMIR-LINHA
+               MOVE LIN-DETALHE TO TAB-LINHA
+               WRITE TAB-LINHA
+               ADD 1 TO WRK-CONTADOR
+           END-PERFORM.
+
+      ******************************* CABECALHO DE PAGINA - REINICIA
+      ******************************* A CADA WRK-LINHAS-POR-PAGINA
+       0210-IMPRIMIR-CABECALHO.
+           IF WRK-NUMERO-PAGINA = 0
+               ADD 1 TO WRK-NUMERO-PAGINA
+               MOVE WRK-NUMERO-PAGINA TO CAB-PAGINA-NUM
+               MOVE CAB-PAGINA TO TAB-LINHA
+               WRITE TAB-LINHA
+               MOVE CAB-BRANCO TO TAB-LINHA
+               WRITE TAB-LINHA
+               MOVE 2 TO WRK-LINHAS-NA-PAGINA
+           END-IF.
+
+       0220-IMPRIMIR-LINHA.
+           ADD 1 TO WRK-LINHAS-NA-PAGINA.
+           IF WRK-LINHAS-NA-PAGINA > WRK-LINHAS-POR-PAGINA
+               ADD 1 TO WRK-NUMERO-PAGINA
+               MOVE WRK-NUMERO-PAGINA TO CAB-PAGINA-NUM
+               MOVE CAB-PAGINA TO TAB-LINHA
+               WRITE TAB-LINHA
+               MOVE CAB-BRANCO TO TAB-LINHA
+               WRITE TAB-LINHA
+               MOVE 2 TO WRK-LINHAS-NA-PAGINA
+           END-IF.
+
+       0300-FINALIZAR.
+           CLOSE TABUADA-IMPRESSA.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '-------------------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - TABUADA IMPRESSA'.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB18T' TO AUDIT-PROGRAMA.
+           MOVE WRK-NUMERO TO AUDIT-ENTRADA-CHAVE (01:02).
+           IF RETURN-CODE = 0
+               MOVE 'TABUADA IMPRESSA GERADA' TO AUDIT-RESULTADO
+           ELSE
+               MOVE 'NUMERO INVALIDO - NADA IMPRESSO' TO AUDIT-RESULTADO
+           END-IF.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
