@@ -0,0 +1,105 @@
+//COBNOITE JOB (ACCTG),'CICLO NOTURNO COBOL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* AREA DE COMENTARIOS - REMARKS
+//* AUTHOR = FELIPE
+//* OBJETIVO: CICLO NOTURNO QUE ENCADEIA O FECHAMENTO DE VENDAS
+//*           DO DIA (PROGCOB09), O LOTE DE FRETE (PROGCOB12B), O
+//*           REAJUSTE SALARIAL EM LOTE (PROGCOB17B) E OS RELATORIOS
+//*           QUE DEPENDEM DELES (PROGCOB09S, PROGCOB16B E O RESUMO
+//*           CONSOLIDADO PROGCOB19), EM VEZ DE DEPENDER DO OPERADOR
+//*           PARA DISPARAR CADA PROGRAMA NA ORDEM CERTA
+//* DATA   = 09/08/2026
+//* HISTORICO DE ALTERACOES
+//* 09/08/2026 FM - CRIACAO DO FLUXO NOTURNO, COM COND EM CADA
+//*                 STEP PARA QUE UMA FALHA (RETURN-CODE >= 8) NUM
+//*                 STEP ANTERIOR IMPECA A EXECUCAO DOS SEGUINTES
+//* 09/08/2026 FM - DD DA TABELA DE FERIADOS (FERIADOS) NO STEP DO
+//*                 REAJUSTE NOTURNO, USADA PELA VERIFICACAO DE DIA
+//*                 UTIL ANTES DO LOTE PROCESSAR OS FUNCIONARIOS
+//* 09/08/2026 FM - NOVO STEP DO LOTE DE FRETE (PROGCOB12B) E NOVO
+//*                 STEP FINAL DO RESUMO CONSOLIDADO DAS OPERACOES
+//*                 DO DIA (PROGCOB19), QUE LE OS ARQUIVOS GERADOS
+//*                 PELOS STEPS ANTERIORES
+//* 09/08/2026 FM - STEP010 GANHA AS DD QUE FALTAVAM PARA O CLIENTE-
+//*                 MASTER (CLIMA01), O ARQUIVO DE REJEITADOS
+//*                 (REJEITOS) E O HISTORICO DE VENDAS (HISTVEND),
+//*                 TODOS ABERTOS PELO PROGCOB09 E ANTES SEM DD
+//* 09/08/2026 FM - STEP020 GANHA A DD QUE FALTAVA PARA O ARQUIVO DE
+//*                 REJEITADOS (REJEITOS), TAMBEM ABERTO PELO
+//*                 PROGCOB17B E ANTES SEM DD; A DD DO MASTER DE
+//*                 FUNCIONARIOS PASSA DE FUNCMAST PARA FUNCIONA, OS
+//*                 8 PRIMEIROS CARACTERES DO LITERAL DO ASSIGN TO
+//*                 ('FUNCIONARIOS') NO PROGCOB17B
+//* 09/08/2026 FM - AS DD HISTVEND (STEP030) E RESUMODI (STEP050, NO
+//*                 LUGAR DE RESUMODIA) SEGUEM A MESMA REGRA: OS 8
+//*                 PRIMEIROS CARACTERES DO LITERAL DO ASSIGN TO
+//*                 ('HISTVENDA' E 'RESUMODIA'), JA QUE NENHUM DOS
+//*                 DOIS CABE INTEIRO NO LIMITE DE 8 CARACTERES DE
+//*                 NOME DE DD; O DSN CONTINUA COM O NOME COMPLETO
+//* 09/08/2026 FM - CHECKRAJ PASSA DE DISP=OLD PARA DISP=MOD, NA
+//*                 MESMA CONVENCAO DAS DEMAIS DD DE BOOTSTRAP DESTE
+//*                 JOB (HISTREAJ, REJEITOS, AUDITLOG); COM DISP=OLD
+//*                 A PRIMEIRA EXECUCAO NOTURNA ABENDARIA NA ABERTURA
+//*                 DA JCL, ANTES DO PROGCOB17B PODER APLICAR O
+//*                 FALLBACK DE CHECKPOINT AUSENTE (0130-LER-CHECKPOINT)
+//*********************************************************
+//*
+//STEP010  EXEC PGM=PROGCOB09
+//*        FECHAMENTO DE VENDAS DO DIA
+//VENDAS   DD DSN=COB.VENDAS,DISP=SHR
+//CLIMA01  DD DSN=COB.CLIMA01,DISP=SHR
+//BOLVENDA DD DSN=COB.BOLVENDA,DISP=(NEW,CATLG,DELETE)
+//REJEITOS DD DSN=COB.REJEITOS,DISP=MOD
+//HISTVEND DD DSN=COB.HISTVENDA,DISP=MOD
+//AUDITLOG DD DSN=COB.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=PROGCOB12B,COND=(8,GE,STEP010)
+//*        LOTE DE CALCULO DE FRETE
+//PEDIDOS  DD DSN=COB.PEDIDOS,DISP=SHR
+//FRETETAB DD DSN=COB.FRETETAB,DISP=SHR
+//CLIMA01  DD DSN=COB.CLIMA01,DISP=SHR
+//EXTFRETE DD DSN=COB.EXTFRETE,DISP=(NEW,CATLG,DELETE)
+//FRETECAL DD DSN=COB.FRETECAL,DISP=(NEW,CATLG,DELETE)
+//REJEITOS DD DSN=COB.REJEITOS,DISP=MOD
+//AUDITLOG DD DSN=COB.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCOB17B,COND=((8,GE,STEP010),(8,GE,STEP015))
+//*        REAJUSTE SALARIAL NOTURNO EM LOTE
+//FUNCIONA DD DSN=COB.FUNCIONARIOS,DISP=SHR
+//FAIXASAU DD DSN=COB.FAIXASAUM,DISP=SHR
+//FERIADOS DD DSN=COB.FERIADOS,DISP=SHR
+//HISTREAJ DD DSN=COB.HISTREAJUSTES,DISP=MOD
+//RELZERO  DD DSN=COB.RELZERO,DISP=(NEW,CATLG,DELETE)
+//FOLHAEXT DD DSN=COB.FOLHAEXT,DISP=(NEW,CATLG,DELETE)
+//CHECKRAJ DD DSN=COB.CHECKRAJ,DISP=MOD
+//REJEITOS DD DSN=COB.REJEITOS,DISP=MOD
+//AUDITLOG DD DSN=COB.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROGCOB09S,COND=((8,GE,STEP010),(8,GE,STEP020))
+//*        RESUMO MENSAL/ANUAL DE VENDAS (RELATORIO)
+//HISTVEND DD DSN=COB.HISTVENDA,DISP=SHR
+//RESVENDA DD DSN=COB.RESVENDA,DISP=(NEW,CATLG,DELETE)
+//AUDITLOG DD DSN=COB.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PROGCOB16B,COND=((8,GE,STEP010),(8,GE,STEP020))
+//*        BOLETIM DA TURMA (RELATORIO)
+//TURMA    DD DSN=COB.TURMA,DISP=SHR
+//BOLTURMA DD DSN=COB.BOLTURMA,DISP=(NEW,CATLG,DELETE)
+//AUDITLOG DD DSN=COB.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=PROGCOB19,COND=((8,GE,STEP010),(8,GE,STEP015),
+//             (8,GE,STEP020),(8,GE,STEP040))
+//*        RESUMO CONSOLIDADO DAS OPERACOES DO DIA
+//VENDAS   DD DSN=COB.VENDAS,DISP=SHR
+//FRETECAL DD DSN=COB.FRETECAL,DISP=SHR
+//FOLHAEXT DD DSN=COB.FOLHAEXT,DISP=SHR
+//TURMA    DD DSN=COB.TURMA,DISP=SHR
+//RESUMODI DD DSN=COB.RESUMODIA,DISP=(NEW,CATLG,DELETE)
+//AUDITLOG DD DSN=COB.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
