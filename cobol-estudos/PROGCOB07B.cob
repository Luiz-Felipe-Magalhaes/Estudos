@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB07B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER UM ARQUIVO DE OPERACOES (CODIGO DO OPERADOR +
+      *           2 VALORES) E CALCULAR SOMA/SUBTRACAO/DIVISAO/
+      *           MULTIPLICACAO/MEDIA PARA CADA REGISTRO, EM LOTE
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERACOES ASSIGN TO 'TRANCALC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-CALC ASSIGN TO 'RELCALC'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERACOES.
+       01  OPER-REGISTRO.
+           05  OPER-CODOPERADOR     PIC X(04).
+           05  OPER-NUM1            PIC 9(02).
+           05  OPER-NUM2            PIC 9(02).
+       FD  RELATORIO-CALC.
+       01  REL-LINHA                PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT             PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-NUM1                 PIC 9(02) VALUE ZERO.
+       77  WRK-NUM2                 PIC 9(02) VALUE ZERO.
+       77  WRK-SOMA                 PIC 9(03) VALUE ZERO.
+       77  WRK-SUBTRACAO            PIC 9(03) VALUE ZERO.
+       77  WRK-DIVISAO              PIC 9(03) VALUE ZERO.
+       77  WRK-RESTO                PIC 9(02) VALUE ZERO.
+       77  WRK-MULTIPLICACAO        PIC 9(04) VALUE ZERO.
+       77  WRK-MEDIA                PIC 9(03) VALUE ZERO.
+       77  WRK-QTDE-LIDOS           PIC 9(07) VALUE ZERO.
+       77  WRK-QTDE-DIV-ZERO        PIC 9(07) VALUE ZERO.
+       01  REL-DETALHE.
+           05  REL-DET-CODOPERADOR  PIC X(04).
+           05  FILLER               PIC X(08) VALUE ' SOMA='.
+           05  REL-DET-SOMA         PIC ZZ9.
+           05  FILLER               PIC X(08) VALUE ' SUB='.
+           05  REL-DET-SUBTRACAO    PIC ZZ9.
+           05  FILLER               PIC X(08) VALUE ' DIV='.
+           05  REL-DET-DIVISAO      PIC ZZ9.
+           05  FILLER               PIC X(08) VALUE ' MULT='.
+           05  REL-DET-MULT         PIC ZZZ9.
+           05  FILLER               PIC X(08) VALUE ' MEDIA='.
+           05  REL-DET-MEDIA        PIC ZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT OPERACOES.
+           OPEN OUTPUT RELATORIO-CALC.
+           READ OPERACOES
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-LIDOS.
+           MOVE OPER-NUM1 TO WRK-NUM1.
+           MOVE OPER-NUM2 TO WRK-NUM2.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-SOMA.
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-SUBTRACAO.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-MULTIPLICACAO.
+           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
+           IF WRK-NUM2 = 0
+               ADD 1 TO WRK-QTDE-DIV-ZERO
+               MOVE 0 TO WRK-DIVISAO
+               MOVE 0 TO WRK-RESTO
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-DIVISAO
+                   REMAINDER WRK-RESTO
+           END-IF.
+           PERFORM 0210-IMPRIMIR-RESULTADO.
+           READ OPERACOES
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0210-IMPRIMIR-RESULTADO.
+           MOVE OPER-CODOPERADOR TO REL-DET-CODOPERADOR.
+           MOVE WRK-SOMA          TO REL-DET-SOMA.
+           MOVE WRK-SUBTRACAO     TO REL-DET-SUBTRACAO.
+           MOVE WRK-DIVISAO       TO REL-DET-DIVISAO.
+           MOVE WRK-MULTIPLICACAO TO REL-DET-MULT.
+           MOVE WRK-MEDIA         TO REL-DET-MEDIA.
+           MOVE REL-DETALHE TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       0300-FINALIZAR.
+           CLOSE OPERACOES.
+           CLOSE RELATORIO-CALC.
+           IF WRK-QTDE-DIV-ZERO > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - LIDOS: ' WRK-QTDE-LIDOS
+                   ' DIVISOES POR ZERO IGNORADAS: ' WRK-QTDE-DIV-ZERO.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB07B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE TRANCALC' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'RELATORIO DE CALCULOS GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
