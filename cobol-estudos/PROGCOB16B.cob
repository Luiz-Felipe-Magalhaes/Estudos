@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB16B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER UMA TURMA INTEIRA (TURMA) E APLICAR A MESMA
+      *           LOGICA DE MEDIA/DECISAO DO PROGCOB16 PARA CADA
+      *           ALUNO, GERANDO UM UNICO BOLETIM DA TURMA (BOLTURMA)
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - TURMA GANHA O CAMPO DE FREQUENCIA
+      *                 (TUR-FREQUENCIA); MEDIA APROVADA COM
+      *                 FREQUENCIA ABAIXO DO MINIMO EXIGIDO VAI PARA
+      *                 REVISAO MANUAL, E NAO MAIS DIRETO PARA
+      *                 APROVADO, NA MESMA REGRA DO PROGCOB16;
+      *                 RETURN-CODE PASSA A REFLETIR O RESULTADO (4 =
+      *                 PELO MENOS UM ALUNO EM REVISAO MANUAL)
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA ASSIGN TO 'TURMA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOLETIM-TURMA ASSIGN TO 'BOLTURMA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA.
+       01  TUR-REGISTRO.
+           05  TUR-NOME             PIC X(20).
+           05  TUR-NOTA1            PIC 9(02).
+           05  TUR-NOTA2            PIC 9(02).
+           05  TUR-FREQUENCIA       PIC 9(03).
+       FD  BOLETIM-TURMA.
+       01  BOL-LINHA                PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT             PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO          VALUE 'S'.
+       77  WRK-MEDIA                PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-FREQ-MINIMA          PIC 9(03) VALUE 75.
+       77  WRK-SITUACAO             PIC X(15) VALUE SPACES.
+       77  WRK-QTDE-ALUNOS           PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-APROVADOS        PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-RECUPERACAO      PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REPROVADOS       PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REVISAO          PIC 9(05) VALUE ZERO.
+       01  BOL-CABECALHO.
+           05  FILLER                PIC X(30) VALUE
+               'BOLETIM DA TURMA'.
+       01  BOL-DETALHE.
+           05  BOL-DET-NOME          PIC X(20).
+           05  FILLER                PIC X(09) VALUE '  MEDIA='.
+           05  BOL-DET-MEDIA         PIC Z9,9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  BOL-DET-SITUACAO      PIC X(15).
+       01  BOL-TOTAIS.
+           05  FILLER                PIC X(14) VALUE 'APROVADOS='.
+           05  BOL-TOT-APROVADOS     PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE '  RECUP.='.
+           05  BOL-TOT-RECUPERACAO   PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE '  REPROV.='.
+           05  BOL-TOT-REPROVADOS    PIC ZZZZ9.
+           05  FILLER                PIC X(14) VALUE '  REVISAO='.
+           05  BOL-TOT-REVISAO       PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT TURMA.
+           OPEN OUTPUT BOLETIM-TURMA.
+           MOVE BOL-CABECALHO TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           READ TURMA
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTDE-ALUNOS.
+           COMPUTE WRK-MEDIA = (TUR-NOTA1 + TUR-NOTA2) / 2.
+           PERFORM 0210-CLASSIFICAR-ALUNO.
+           MOVE TUR-NOME     TO BOL-DET-NOME.
+           MOVE WRK-MEDIA    TO BOL-DET-MEDIA.
+           MOVE WRK-SITUACAO TO BOL-DET-SITUACAO.
+           MOVE BOL-DETALHE TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           READ TURMA
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0210-CLASSIFICAR-ALUNO.
+           IF WRK-MEDIA >= 6
+               IF TUR-FREQUENCIA < WRK-FREQ-MINIMA
+                   MOVE 'REVISAO MANUAL' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTDE-REVISAO
+               ELSE
+                   MOVE 'APROVADO'       TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTDE-APROVADOS
+               END-IF
+           ELSE
+               IF WRK-MEDIA >= 2
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTDE-RECUPERACAO
+               ELSE
+                   MOVE 'REPROVADO'   TO WRK-SITUACAO
+                   ADD 1 TO WRK-QTDE-REPROVADOS
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+           MOVE WRK-QTDE-APROVADOS   TO BOL-TOT-APROVADOS.
+           MOVE WRK-QTDE-RECUPERACAO TO BOL-TOT-RECUPERACAO.
+           MOVE WRK-QTDE-REPROVADOS  TO BOL-TOT-REPROVADOS.
+           MOVE WRK-QTDE-REVISAO     TO BOL-TOT-REVISAO.
+           MOVE BOL-TOTAIS TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           CLOSE TURMA.
+           CLOSE BOLETIM-TURMA.
+           IF WRK-QTDE-REVISAO > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - ALUNOS: ' WRK-QTDE-ALUNOS
+                   ' APROVADOS: ' WRK-QTDE-APROVADOS
+                   ' REPROVADOS: ' WRK-QTDE-REPROVADOS
+                   ' REVISAO MANUAL: ' WRK-QTDE-REVISAO.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB16B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE TURMA' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'BOLETIM DA TURMA GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
