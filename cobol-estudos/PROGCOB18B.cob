@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18B.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER UM ARQUIVO COM VARIOS NUMEROS (TABUADAS) E GERAR
+      *           A TABUADA DE 1 A 10 DE CADA UM, EM UM UNICO LOTE, NO
+      *           LUGAR DE PRECISAR RODAR O PROGCOB18 UM NUMERO POR VEZ
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - FATOR INICIAL E QUANTIDADE DE LINHAS DA TABUADA
+      *                 TAMBEM CONFIGURAVEIS NO LOTE, VINDO JUNTO COM O
+      *                 NUMERO NO ARQUIVO TABUADAS (IGUAL AO PROGCOB18)
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - NUMERO ZERO OU NEGATIVO TAMBEM PASSA A SER
+      *                 GRAVADO NO ARQUIVO DE REJEITADOS (REJEITOS) COM
+      *                 CODIGO DE MOTIVO, E NAO SO EXIBIDO NO CONSOLE,
+      *                 NA MESMA CONVENCAO DOS DEMAIS PROGRAMAS DE LOTE
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADAS-ENTRADA ASSIGN TO 'TABUADAS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT REJEITOS-LOG ASSIGN TO 'REJEITOS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADAS-ENTRADA.
+       01  TAB-REGISTRO.
+           05  TAB-NUMERO-REG          PIC 9(02).
+           05  TAB-FATOR-INICIAL-REG   PIC 9(02).
+           05  TAB-QTDE-LINHAS-REG     PIC 9(02).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       FD  REJEITOS-LOG.
+           COPY CPREJEIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT               PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO            VALUE 'S'.
+       77  WRK-NUMERO                 PIC 9(02) VALUE ZEROS.
+       77  WRK-FATOR-INICIAL           PIC 9(02) VALUE 1.
+       77  WRK-QTDE-LINHAS             PIC 9(02) VALUE 10.
+       77  WRK-CONTADOR                PIC 9(02) VALUE 1.
+       77  WRK-RESUL                   PIC 9(04) VALUE ZEROS.
+       77  WRK-QTDE-TABUADAS            PIC 9(05) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT TABUADAS-ENTRADA.
+           OPEN OUTPUT REJEITOS-LOG.
+           READ TABUADAS-ENTRADA
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE TAB-NUMERO-REG TO WRK-NUMERO.
+           IF WRK-NUMERO > 0
+               MOVE TAB-FATOR-INICIAL-REG TO WRK-FATOR-INICIAL
+               IF WRK-FATOR-INICIAL = ZEROS
+                   MOVE 1 TO WRK-FATOR-INICIAL
+               END-IF
+               MOVE TAB-QTDE-LINHAS-REG TO WRK-QTDE-LINHAS
+               IF WRK-QTDE-LINHAS = ZEROS
+                   MOVE 10 TO WRK-QTDE-LINHAS
+               END-IF
+               ADD 1 TO WRK-QTDE-TABUADAS
+               DISPLAY '----------------'
+               DISPLAY 'TABUADA DO ' WRK-NUMERO
+               MOVE WRK-FATOR-INICIAL TO WRK-CONTADOR
+               PERFORM WRK-QTDE-LINHAS TIMES
+                   COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+                   DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                   ADD 1 TO WRK-CONTADOR
+               END-PERFORM
+           ELSE
+               DISPLAY 'NUMERO IGNORADO - NAO E POSITIVO: ' WRK-NUMERO
+               PERFORM 0210-GRAVAR-REJEITO
+           END-IF.
+           READ TABUADAS-ENTRADA
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+      ******************************* GRAVA O MOTIVO DA REJEICAO
+       0210-GRAVAR-REJEITO.
+           INITIALIZE REJEIT-REGISTRO.
+           MOVE WRK-NUMERO TO REJEIT-CHAVE (01:02).
+           MOVE 'PROGCOB18B' TO REJEIT-PROGRAMA.
+           MOVE 501 TO REJEIT-CODMOTIVO.
+           MOVE 'NUMERO ZERO OU NEGATIVO'
+               TO REJEIT-DESCMOTIVO.
+           WRITE REJEIT-REGISTRO.
+
+       0300-FINALIZAR.
+           CLOSE TABUADAS-ENTRADA.
+           CLOSE REJEITOS-LOG.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - TABUADAS GERADAS: '
+                   WRK-QTDE-TABUADAS.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB18B' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE TABUADAS' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'TABUADAS EM LOTE GERADAS' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
