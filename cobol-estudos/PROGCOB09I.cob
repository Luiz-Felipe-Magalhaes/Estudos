@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09I.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: VERSAO INTERATIVA DA MEDIA DE VENDAS, PARA O OPERADOR
+      *           DIGITAR NO CONSOLE QUANTAS VENDAS QUISER NUMA MESMA
+      *           SESSAO (EM VEZ DE FICAR LIMITADO A DUAS VENDAS, OU
+      *           PRECISAR MONTAR O ARQUIVO VENDAS DO PROGCOB09), COM
+      *           CONTAGEM E TOTAL CORRENTES A CADA VENDA DIGITADA
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - O VALOR DE CADA VENDA PASSA PELA ROTINA
+      *                 COMPARTILHADA DE VALIDACAO (PROGCOBV), QUE
+      *                 REPETE A PERGUNTA SE O OPERADOR DIGITAR ALGO
+      *                 QUE NAO SEJA NUMERICO
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DA SESSAO NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      * 09/08/2026 FM - RETURN-CODE PASSA A SER ZERADO EXPLICITAMENTE
+      *                 NO INICIO DO PROCESSAMENTO
+      * 09/08/2026 FM - VENDA PASSA A EXIGIR UM CPF JA VALIDADO E
+      *                 ATIVO NO MASTER DE CLIENTES (CLIENTE-MASTER)
+      *                 ANTES DE ACEITAR O VALOR DA VENDA
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO 'CLIMA01'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIMA-CPF
+               FILE STATUS IS WRK-FS-CLIMA.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER.
+           COPY CPCLIMA.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-CLIMA              PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-SESSAO            VALUE 'S'.
+       77  WRK-CPF                   PIC X(11) VALUE SPACES.
+       77  WRK-CLIENTE-SW            PIC X(01) VALUE 'N'.
+           88  WRK-CLIENTE-OK            VALUE 'S'.
+       77  WRK-VENDA                 PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-QTDE-VENDAS           PIC 9(05) VALUE ZERO.
+       77  WRK-TOTAL-VENDAS          PIC 9(07)V99 VALUE ZERO.
+       77  WRK-MEDIA                 PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-MEDIA-ED              PIC $ZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTDE-ED               PIC ZZZZ9.
+       77  WRK-TOTAL-ED              PIC $ZZZ.ZZ9,99.
+       77  WRK-MENSAGEM              PIC X(40) VALUE SPACES.
+       77  WRK-RESPOSTA              PIC X(10) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-SESSAO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT CLIENTE-MASTER.
+           DISPLAY '----------------'.
+           DISPLAY 'MEDIA DE VENDAS INTERATIVA'.
+           DISPLAY 'DIGITE 0 NO CPF PARA ENCERRAR A SESSAO'.
+
+       0200-PROCESSAR.
+           DISPLAY 'CPF DO CLIENTE..'.
+           ACCEPT WRK-CPF FROM CONSOLE.
+           IF WRK-CPF = ZEROS OR WRK-CPF = SPACES
+               SET WRK-FIM-SESSAO TO TRUE
+           ELSE
+               PERFORM 0205-VALIDAR-CLIENTE
+               IF WRK-CLIENTE-OK
+                   MOVE 'VALOR DA VENDA..' TO WRK-MENSAGEM
+                   CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA
+                   MOVE WRK-RESPOSTA TO WRK-VENDA
+                   ADD 1 TO WRK-QTDE-VENDAS
+                   ADD WRK-VENDA TO WRK-TOTAL-VENDAS
+                   MOVE WRK-QTDE-VENDAS  TO WRK-QTDE-ED
+                   MOVE WRK-TOTAL-VENDAS TO WRK-TOTAL-ED
+                   DISPLAY 'VENDAS ATE AGORA..' WRK-QTDE-ED
+                       ' TOTAL ATE AGORA..' WRK-TOTAL-ED
+               ELSE
+                   DISPLAY 'CLIENTE NAO CADASTRADO OU INATIVO - '
+                           'VENDA NAO REGISTRADA'
+               END-IF
+           END-IF.
+
+      ******************************* VALIDA CLIENTE NO MASTER DE CPF
+       0205-VALIDAR-CLIENTE.
+           MOVE 'N' TO WRK-CLIENTE-SW.
+           MOVE WRK-CPF TO CLIMA-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CLIMA-STATUS-ATIVO
+                       SET WRK-CLIENTE-OK TO TRUE
+                   END-IF
+           END-READ.
+
+       0300-FINALIZAR.
+           IF WRK-QTDE-VENDAS > 0
+               COMPUTE WRK-MEDIA = WRK-TOTAL-VENDAS / WRK-QTDE-VENDAS
+           ELSE
+               MOVE 0 TO WRK-MEDIA
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           CLOSE CLIENTE-MASTER.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - VENDAS: ' WRK-QTDE-ED
+                   ' MEDIA = ' WRK-MEDIA-ED.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB09I' TO AUDIT-PROGRAMA.
+           MOVE WRK-QTDE-ED TO AUDIT-ENTRADA-CHAVE (01:05).
+           MOVE 'SESSAO DE VENDAS ENCERRADA' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
