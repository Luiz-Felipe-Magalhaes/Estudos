@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09S.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: LER O HISTORICO DE VENDAS DIARIAS (HISTVENDA) E
+      *           GERAR O RESUMO MENSAL/ANUAL POR VENDEDOR E POR
+      *           PRODUTO, COM QUEBRA DE CONTROLE E TOTAL GERAL
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - TOTAL GERAL EXIBIDO NO CONSOLE POR CAMPO
+      *                 EDITADO, EM VEZ DO CAMPO NUMERICO CRU
+      * 09/08/2026 FM - GRAVA UMA LINHA-RESUMO DO LOTE NO ARQUIVO DE
+      *                 TRILHA DE AUDITORIA (AUDITLOG) AO FINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-VENDAS ASSIGN TO 'HISTVENDA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIST-ORDENADO ASSIGN TO 'HISTORD'.
+           SELECT RESUMO-VENDAS ASSIGN TO 'RESVENDA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-VENDAS.
+       01  HV-REGISTRO.
+           05  HV-VENDEDOR           PIC X(10).
+           05  HV-PRODUTO            PIC X(10).
+           05  HV-DATA               PIC 9(08).
+           05  HV-VALOR              PIC 9(07)V99.
+       SD  HIST-ORDENADO.
+       01  HO-REGISTRO.
+           05  HO-VENDEDOR           PIC X(10).
+           05  HO-PRODUTO            PIC X(10).
+           05  HO-DATA               PIC 9(08).
+           05  HO-VALOR              PIC 9(07)V99.
+       FD  RESUMO-VENDAS.
+       01  RES-LINHA                 PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT               PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FIM-ARQUIVO           VALUE 'S'.
+       77  WRK-VENDEDOR-ANTERIOR      PIC X(10) VALUE SPACES.
+       77  WRK-PRODUTO-ANTERIOR       PIC X(10) VALUE SPACES.
+       77  WRK-SUBTOTAL-PRODUTO       PIC 9(09)V99 VALUE ZERO.
+       77  WRK-SUBTOTAL-VENDEDOR      PIC 9(09)V99 VALUE ZERO.
+       77  WRK-TOTAL-GERAL            PIC 9(09)V99 VALUE ZERO.
+       77  WRK-TOTAL-GERAL-ED         PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PRIMEIRO-REGISTRO      PIC X(01) VALUE 'S'.
+           88  WRK-E-PRIMEIRO-REGISTRO    VALUE 'S'.
+       01  RES-CABECALHO.
+           05  FILLER                PIC X(40) VALUE
+               'RESUMO MENSAL/ANUAL DE VENDAS'.
+       01  RES-QUEBRA-PRODUTO.
+           05  FILLER                PIC X(14) VALUE '  PRODUTO '.
+           05  RES-QP-PRODUTO        PIC X(10).
+           05  FILLER                PIC X(10) VALUE ' SUBTOTAL='.
+           05  RES-QP-VALOR          PIC $ZZZ.ZZZ.ZZ9,99.
+       01  RES-QUEBRA-VENDEDOR.
+           05  FILLER                PIC X(10) VALUE 'VENDEDOR '.
+           05  RES-QV-VENDEDOR       PIC X(10).
+           05  FILLER                PIC X(10) VALUE ' TOTAL...='.
+           05  RES-QV-VALOR          PIC $ZZZ.ZZZ.ZZ9,99.
+       01  RES-TOTAL-GERAL.
+           05  FILLER                PIC X(20) VALUE
+               'TOTAL GERAL........'.
+           05  RES-TG-VALOR          PIC $ZZZ.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR
+               UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT RESUMO-VENDAS.
+           MOVE RES-CABECALHO TO RES-LINHA.
+           WRITE RES-LINHA.
+           SORT HIST-ORDENADO
+               ON ASCENDING KEY HO-VENDEDOR HO-PRODUTO
+               USING HIST-VENDAS
+               GIVING HIST-VENDAS.
+           OPEN INPUT HIST-VENDAS.
+           READ HIST-VENDAS
+               AT END SET WRK-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       0200-PROCESSAR.
+           IF WRK-E-PRIMEIRO-REGISTRO
+               MOVE HV-VENDEDOR TO WRK-VENDEDOR-ANTERIOR
+               MOVE HV-PRODUTO  TO WRK-PRODUTO-ANTERIOR
+               MOVE 'N' TO WRK-PRIMEIRO-REGISTRO
+           END-IF.
+           IF HV-VENDEDOR NOT = WRK-VENDEDOR-ANTERIOR
+               PERFORM 0210-QUEBRA-PRODUTO
+               PERFORM 0220-QUEBRA-VENDEDOR
+               MOVE HV-VENDEDOR TO WRK-VENDEDOR-ANTERIOR
+               MOVE HV-PRODUTO  TO WRK-PRODUTO-ANTERIOR
+           ELSE
+               IF HV-PRODUTO NOT = WRK-PRODUTO-ANTERIOR
+                   PERFORM 0210-QUEBRA-PRODUTO
+                   MOVE HV-PRODUTO TO WRK-PRODUTO-ANTERIOR
+               END-IF
+           END-IF.
+           ADD HV-VALOR TO WRK-SUBTOTAL-PRODUTO.
+           ADD HV-VALOR TO WRK-SUBTOTAL-VENDEDOR.
+           ADD HV-VALOR TO WRK-TOTAL-GERAL.
+           READ HIST-VENDAS
+               AT END
+                   SET WRK-FIM-ARQUIVO TO TRUE
+                   PERFORM 0210-QUEBRA-PRODUTO
+                   PERFORM 0220-QUEBRA-VENDEDOR
+           END-READ.
+
+       0210-QUEBRA-PRODUTO.
+           MOVE WRK-PRODUTO-ANTERIOR TO RES-QP-PRODUTO.
+           MOVE WRK-SUBTOTAL-PRODUTO TO RES-QP-VALOR.
+           MOVE RES-QUEBRA-PRODUTO TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE 0 TO WRK-SUBTOTAL-PRODUTO.
+
+       0220-QUEBRA-VENDEDOR.
+           MOVE WRK-VENDEDOR-ANTERIOR TO RES-QV-VENDEDOR.
+           MOVE WRK-SUBTOTAL-VENDEDOR TO RES-QV-VALOR.
+           MOVE RES-QUEBRA-VENDEDOR TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE 0 TO WRK-SUBTOTAL-VENDEDOR.
+
+       0300-FINALIZAR.
+           MOVE WRK-TOTAL-GERAL TO RES-TG-VALOR.
+           MOVE RES-TOTAL-GERAL TO RES-LINHA.
+           WRITE RES-LINHA.
+           CLOSE HIST-VENDAS.
+           CLOSE RESUMO-VENDAS.
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - TOTAL GERAL: '
+                   WRK-TOTAL-GERAL-ED.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB09S' TO AUDIT-PROGRAMA.
+           MOVE 'LOTE HISTVENDA' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'RESUMO DE VENDAS GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
