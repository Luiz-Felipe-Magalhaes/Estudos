@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBF.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: ROTINA COMPARTILHADA QUE VERIFICA SE A DATA RECEBIDA
+      *           (AAAAMMDD) E DIA UTIL, OU SEJA, NAO CAI NUM FIM DE
+      *           SEMANA NEM NUMA DATA CADASTRADA NA TABELA DE FERIADOS
+      *           (FERIADOS). CHAMADA POR PROGCOB15/17 E PROGCOB15B/17B
+      *           ANTES DE USAR A DATA DO SISTEMA PARA CALCULAR O
+      *           REAJUSTE, PARA O CICLO NAO SER DISPARADO POR ENGANO
+      *           NUM FIM DE SEMANA OU FERIADO
+      * DATA   = 09/08/2026
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABELA-FERIADOS ASSIGN TO 'FERIADOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FERIADO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABELA-FERIADOS.
+           COPY CPFERIADO.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-FERIADO           PIC X(02) VALUE '00'.
+       77  WRK-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FERIADOS         VALUE 'S'.
+       77  WRK-QTDE-FERIADOS        PIC 9(03) VALUE ZERO.
+       77  WRK-FR-IDX               PIC 9(03) VALUE ZERO.
+       77  WRK-FR-SW                PIC X(01) VALUE 'N'.
+           88  WRK-FR-ACHOU             VALUE 'S'.
+       77  WRK-DIAS-EPOCA           PIC 9(08) VALUE ZERO.
+       77  WRK-DIA-SEMANA           PIC 9(01) VALUE ZERO.
+       01  WRK-TABELA-FERIADOS.
+           05  WRK-FERIADO OCCURS 1 TO 100 TIMES
+                               DEPENDING ON WRK-QTDE-FERIADOS
+                               INDEXED BY WRK-FR-TAB.
+               10  WRK-FERIADO-ANO      PIC 9(04).
+               10  WRK-FERIADO-MES      PIC 9(02).
+               10  WRK-FERIADO-DIA      PIC 9(02).
+       LINKAGE SECTION.
+       01  LK-DATA                  PIC 9(08).
+       01  LK-DATA-GRUPO REDEFINES LK-DATA.
+           05  LK-DATA-ANO           PIC 9(04).
+           05  LK-DATA-MES           PIC 9(02).
+           05  LK-DATA-DIA           PIC 9(02).
+       01  LK-DIA-UTIL               PIC X(01).
+           88  LK-E-DIA-UTIL             VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-DATA LK-DIA-UTIL.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-CARREGAR-FERIADOS.
+           SET LK-E-DIA-UTIL TO TRUE.
+           COMPUTE WRK-DIAS-EPOCA = FUNCTION INTEGER-OF-DATE (LK-DATA).
+           COMPUTE WRK-DIA-SEMANA = FUNCTION MOD (WRK-DIAS-EPOCA, 7).
+           IF WRK-DIA-SEMANA = 0 OR WRK-DIA-SEMANA = 6
+               MOVE 'N' TO LK-DIA-UTIL
+           ELSE
+               PERFORM 0200-BUSCAR-FERIADO
+               IF WRK-FR-ACHOU
+                   MOVE 'N' TO LK-DIA-UTIL
+               END-IF
+           END-IF.
+           GOBACK.
+
+      ******************************* CARGA DA TABELA DE FERIADOS - SE
+      ******************************* O ARQUIVO NAO EXISTIR, SEGUE SO
+      ******************************* COM A VERIFICACAO DE FIM DE SEMANA
+       0100-CARREGAR-FERIADOS.
+           MOVE 0 TO WRK-QTDE-FERIADOS.
+           MOVE 'N' TO WRK-EOF-SW.
+           OPEN INPUT TABELA-FERIADOS.
+           IF WRK-FS-FERIADO = '00'
+               PERFORM 0110-LER-FERIADO
+               PERFORM 0120-GUARDAR-FERIADO
+                   UNTIL WRK-FIM-FERIADOS
+               CLOSE TABELA-FERIADOS
+           END-IF.
+
+       0110-LER-FERIADO.
+           READ TABELA-FERIADOS
+               AT END SET WRK-FIM-FERIADOS TO TRUE
+           END-READ.
+
+       0120-GUARDAR-FERIADO.
+           ADD 1 TO WRK-QTDE-FERIADOS.
+           MOVE FERIADO-ANO TO WRK-FERIADO-ANO (WRK-QTDE-FERIADOS).
+           MOVE FERIADO-MES TO WRK-FERIADO-MES (WRK-QTDE-FERIADOS).
+           MOVE FERIADO-DIA TO WRK-FERIADO-DIA (WRK-QTDE-FERIADOS).
+           PERFORM 0110-LER-FERIADO.
+
+      ******************************* BUSCA A DATA NA TABELA DE FERIADOS
+       0200-BUSCAR-FERIADO.
+           MOVE 'N' TO WRK-FR-SW.
+           PERFORM 0210-COMPARAR-FERIADO
+               VARYING WRK-FR-IDX FROM 1 BY 1
+               UNTIL WRK-FR-IDX > WRK-QTDE-FERIADOS OR WRK-FR-ACHOU.
+
+       0210-COMPARAR-FERIADO.
+           IF WRK-FERIADO-ANO (WRK-FR-IDX) = LK-DATA-ANO
+              AND WRK-FERIADO-MES (WRK-FR-IDX) = LK-DATA-MES
+              AND WRK-FERIADO-DIA (WRK-FR-IDX) = LK-DATA-DIA
+               SET WRK-FR-ACHOU TO TRUE
+           END-IF.
