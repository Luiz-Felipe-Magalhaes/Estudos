@@ -6,16 +6,41 @@
       * OBJETIVO: RECEBER 2 NOTAS, CALCULA MEDIA E APROVA OU REPROVA
       * UTILIZAR IF/ELSE/END-IF
       * DATA   = 03/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - GRAVA CADA LANCAMENTO DE NOTA E O RESULTADO
+      *                 NO ARQUIVO DE AUDITORIA (AUDITLOG), COM
+      *                 OPERADOR E DATA/HORA, PARA CONSULTA EM CASO
+      *                 DE CONTESTACAO DA NOTA
+      * 09/08/2026 FM - ACRESCENTADO O PERCENTUAL DE FREQUENCIA NA
+      *                 DECISAO: MEDIA APROVADA COM FREQUENCIA ABAIXO
+      *                 DO MINIMO EXIGIDO VAI PARA REVISAO MANUAL, E
+      *                 NAO MAIS DIRETO PARA APROVADO
+      * 09/08/2026 FM - RETURN-CODE PASSA A REFLETIR O RESULTADO (4 =
+      *                 CAIU EM REVISAO MANUAL), EM VEZ DE SEMPRE
+      *                 TERMINAR COM O MESMO STOP RUN INCONDICIONAL
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
+       77  WRK-OPERADOR      PIC X(08) VALUE SPACES.
        77  WRK-NOTA1         PIC 9(02) VALUE ZEROS.
        77  WRK-NOTA2         PIC 9(02) VALUE ZEROS.
        77  WRK-MEDIA         PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-FREQUENCIA    PIC 9(03) VALUE ZEROS.
+       77  WRK-FREQ-MINIMA   PIC 9(03) VALUE 75.
+       77  WRK-SITUACAO      PIC X(15) VALUE SPACES.
+       77  WRK-FS-AUDIT      PIC X(02) VALUE '00'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
                PERFORM 0100-INICIALIZAR.
@@ -23,23 +48,50 @@
                PERFORM 0300-FINALIZAR.
                STOP RUN.
        0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           DISPLAY 'ID DO OPERADOR: '
+               ACCEPT WRK-OPERADOR FROM CONSOLE.
            DISPLAY 'DIGITE A NOTA 1: '
                ACCEPT WRK-NOTA1 FROM CONSOLE.
            DISPLAY 'DIGITE A NOTA 2: '
                ACCEPT WRK-NOTA2 FROM CONSOLE.
+           DISPLAY 'FREQUENCIA (%): '
+               ACCEPT WRK-FREQUENCIA FROM CONSOLE.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
 
        0200-PROCESSAR.
            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
            DISPLAY 'MEDIA = ' WRK-MEDIA.
                IF WRK-MEDIA >= 6
-                   DISPLAY 'APROVADO'
+                   IF WRK-FREQUENCIA < WRK-FREQ-MINIMA
+                       MOVE 'REVISAO MANUAL' TO WRK-SITUACAO
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 'APROVADO' TO WRK-SITUACAO
+                   END-IF
               ELSE
                   IF WRK-MEDIA >= 2
-                      DISPLAY 'RECUPERACAO'
+                      MOVE 'RECUPERACAO' TO WRK-SITUACAO
                   ELSE
-                      DISPLAY 'REPROVADO'
+                      MOVE 'REPROVADO' TO WRK-SITUACAO
                   END-IF.
+           DISPLAY WRK-SITUACAO.
 
        0300-FINALIZAR.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB16' TO AUDIT-PROGRAMA.
+           MOVE WRK-OPERADOR TO AUDIT-OPERADOR.
+           MOVE WRK-NOTA1    TO AUDIT-ENTRADA-CHAVE (01:02).
+           MOVE WRK-NOTA2    TO AUDIT-ENTRADA-CHAVE (03:02).
+           MOVE WRK-SITUACAO TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
            DISPLAY '-------------------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
