@@ -6,16 +6,45 @@
       * OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       * UTILIZAR PERFORM
       * DATA   = 13/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - FATOR INICIAL E QUANTIDADE DE LINHAS DA TABUADA
+      *                 DEIXAM DE SER FIXOS EM 1 E 10; O OPERADOR PODE
+      *                 INFORMAR OUTRO INICIO E OUTRA QUANTIDADE DE
+      *                 LINHAS (EX.: DE 5 A 20)
+      * 09/08/2026 FM - NUMERO ZERO OU NEGATIVO PASSA A GERAR UMA
+      *                 MENSAGEM EXPLICITA DE ERRO, EM VEZ DE SO
+      *                 DEIXAR DE IMPRIMIR A TABUADA SEM AVISAR NADA
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - RETURN-CODE PASSA A REFLETIR O RESULTADO (16 =
+      *                 NUMERO ZERO OU NEGATIVO, TABUADA NAO GERADA),
+      *                 EM VEZ DE SEMPRE TERMINAR COM O MESMO STOP RUN
+      * 09/08/2026 FM - STOP RUN TROCADO POR GOBACK, PARA O PROGRAMA
+      *                 PODER SER CHAMADO PELO MENU (PROGCOBM) SEM
+      *                 ENCERRAR O RUN UNIT INTEIRO E IMPEDIR O MENU
+      *                 DE VOLTAR A SER EXIBIDO
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
-       77  WRK-NUMERO                 PIC 9(02)    VALUE ZEROS.
+       77  WRK-FS-AUDIT                PIC X(02) VALUE '00'.
+       77  WRK-NUMERO                 PIC S9(02)   VALUE ZEROS.
+       77  WRK-NUMERO-ED               PIC Z9.
+       77  WRK-FATOR-INICIAL           PIC 9(02)    VALUE 1.
+       77  WRK-QTDE-LINHAS             PIC 9(02)    VALUE 10.
        77  WRK-CONTADOR               PIC 9(02)    VALUE 1.
-       77  WRK-RESUL                  PIC 9(02)    VALUE ZEROS.
+       77  WRK-RESUL                  PIC 9(04)    VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -23,23 +52,62 @@
            PERFORM 0100-INICIALIZAR.
            IF WRK-NUMERO > 0
                PERFORM 0200-PROCESSAR
+           ELSE
+               IF WRK-NUMERO < 0
+                   DISPLAY 'ERRO: NAO E PERMITIDO DIGITAR UM NUMERO '
+                       'NEGATIVO'
+               ELSE
+                   DISPLAY 'ERRO: DIGITE UM NUMERO POSITIVO'
+               END-IF
+               MOVE 16 TO RETURN-CODE
            END-IF.
            PERFORM 0300-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
            DISPLAY 'NUMERO..'
            ACCEPT WRK-NUMERO.
+           DISPLAY 'FATOR INICIAL DA TABUADA (BRANCO = 1)..'
+           ACCEPT WRK-FATOR-INICIAL.
+           IF WRK-FATOR-INICIAL = ZEROS
+               MOVE 1 TO WRK-FATOR-INICIAL
+           END-IF.
+           DISPLAY 'QUANTIDADE DE LINHAS DA TABUADA (BRANCO = 10)..'
+           ACCEPT WRK-QTDE-LINHAS.
+           IF WRK-QTDE-LINHAS = ZEROS
+               MOVE 10 TO WRK-QTDE-LINHAS
+           END-IF.
 
        0200-PROCESSAR.
-           PERFORM 10 TIMES
+           MOVE WRK-NUMERO TO WRK-NUMERO-ED.
+           MOVE WRK-FATOR-INICIAL TO WRK-CONTADOR.
+           PERFORM WRK-QTDE-LINHAS TIMES
                COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               DISPLAY WRK-NUMERO-ED ' X ' WRK-CONTADOR ' = ' WRK-RESUL
                ADD 1 TO WRK-CONTADOR
            END-PERFORM.
 
 
        0300-FINALIZAR.
+           PERFORM 0310-GRAVAR-AUDITORIA.
            DISPLAY '----------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB18' TO AUDIT-PROGRAMA.
+           MOVE WRK-NUMERO TO AUDIT-ENTRADA-CHAVE (01:02).
+           MOVE 'TABUADA GERADA' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
