@@ -5,19 +5,44 @@
       * AUTHOR = FELIPE
       * OBJETIVO: OPERADORES ARITIMETICOS
       * DATA   = 03/05/2021
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - PROTEGE A DIVISAO CONTRA WRK-NUM2 IGUAL A ZERO
+      * 09/08/2026 FM - OS DOIS VALORES DIGITADOS PASSAM PELA ROTINA
+      *                 COMPARTILHADA DE VALIDACAO (PROGCOBV), QUE
+      *                 REPETE A PERGUNTA SE O OPERADOR DIGITAR ALGO
+      *                 QUE NAO SEJA NUMERICO
+      * 09/08/2026 FM - GRAVA UMA LINHA NO ARQUIVO DE TRILHA DE
+      *                 AUDITORIA (AUDITLOG) AO FINAL DO PROCESSAMENTO
+      * 09/08/2026 FM - RETURN-CODE PASSA A REFLETIR O RESULTADO (4 =
+      *                 DIVISAO POR ZERO IGNORADA), EM VEZ DE SEMPRE
+      *                 TERMINAR COM O MESMO STOP RUN INCONDICIONAL
       *********************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
        WORKING-STORAGE SECTION.
+       77  WRK-FS-AUDIT PIC X(02) VALUE '00'.
        77  WRK-NUM1    PIC 9(02) VALUE ZEROS.
        77  WRK-NUM2    PIC 9(02) VALUE ZEROS.
        77  WRK-RESUL   PIC 9(03) VALUE ZEROS.
        77  WRK-RESTO   PIC 9(02) VALUE ZEROS.
+       77  WRK-MENSAGEM PIC X(40) VALUE SPACES.
+       77  WRK-RESPOSTA PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O PRIMEIRO VALOR: '
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           DISPLAY 'DIGITE O SEGUNDO VALOR: '
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE 'DIGITE O PRIMEIRO VALOR: ' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-NUM1.
+           MOVE 'DIGITE O SEGUNDO VALOR: ' TO WRK-MENSAGEM.
+           CALL 'PROGCOBV' USING WRK-MENSAGEM WRK-RESPOSTA.
+           MOVE WRK-RESPOSTA TO WRK-NUM2.
            DISPLAY '========================'.
 
       ****************************** SOMA
@@ -29,10 +54,20 @@
            DISPLAY 'SUBTRACAO = ' WRK-RESUL.
 
       ****************************** DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-               REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO = ' WRK-RESUL.
-           DISPLAY 'RESTO = ' WRK-RESTO.
+           IF WRK-NUM2 = 0
+               DISPLAY 'DIVISAO = NAO E POSSIVEL DIVIDIR POR ZERO'
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+                   ON SIZE ERROR
+                       DISPLAY 'DIVISAO = NAO E POSSIVEL DIVIDIR POR'
+                               ' ZERO'
+                       MOVE 4 TO RETURN-CODE
+               END-DIVIDE
+               DISPLAY 'DIVISAO = ' WRK-RESUL
+               DISPLAY 'RESTO = ' WRK-RESTO
+           END-IF.
 
       ****************************** MULTIPLICAO
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
@@ -42,4 +77,21 @@
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM1)/2.
            DISPLAY 'MEDIA = ' WRK-RESUL.
 
+      ****************************** TRILHA DE AUDITORIA
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB07' TO AUDIT-PROGRAMA.
+           MOVE WRK-NUM1 TO AUDIT-ENTRADA-CHAVE (01:02).
+           MOVE WRK-NUM2 TO AUDIT-ENTRADA-CHAVE (03:02).
+           MOVE 'CALCULO ARITMETICO CONCLUIDO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
+
            STOP RUN.
