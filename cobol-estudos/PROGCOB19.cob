@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = FELIPE
+      * OBJETIVO: CONSOLIDAR, EM UM UNICO RELATORIO DE UMA PAGINA, OS
+      *           TOTAIS DO FECHAMENTO DE VENDAS DO DIA (PROGCOB09),
+      *           DO LOTE DE FRETE (PROGCOB12B), DO LOTE DE REAJUSTE
+      *           SALARIAL (PROGCOB17B) E DO BOLETIM DE TURMA
+      *           (PROGCOB16B), PARA A GERENCIA NAO PRECISAR CONFERIR
+      *           QUATRO SAIDAS SEPARADAS A MANO
+      * DATA   = 09/08/2026
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026 FM - VENDA-REGISTRO ACOMPANHA O CAMPO VENDA-PRODUTO
+      *                 ACRESCENTADO EM VENDAS PELO PROGCOB09, PARA NAO
+      *                 DIVIDIR A LINHA AO LER O ARQUIVO
+      * 09/08/2026 FM - TUR-REGISTRO ACOMPANHA O CAMPO TUR-FREQUENCIA
+      *                 ACRESCENTADO EM TURMA PELO PROGCOB16B, PARA NAO
+      *                 DIVIDIR A LINHA AO LER O ARQUIVO; O TOTAL DO
+      *                 BOLETIM DE TURMA PASSA A CONTAR TAMBEM OS
+      *                 ALUNOS EM REVISAO MANUAL (MEDIA APROVADA COM
+      *                 FREQUENCIA ABAIXO DO MINIMO), MESMA REGRA DO
+      *                 PROGCOB16/16B, EM VEZ DE CONTA-LOS COMO
+      *                 APROVADOS
+      *********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO 'VENDAS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-VENDAS.
+           SELECT FRETE-CALCULADO ASSIGN TO 'FRETECAL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETE.
+           SELECT FOLHA-EXTRATO ASSIGN TO 'FOLHAEXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FOLHA.
+           SELECT TURMA ASSIGN TO 'TURMA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURMA.
+           SELECT RESUMO-DIARIO ASSIGN TO 'RESUMODIA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA-LOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  VENDA-REGISTRO.
+           05  VENDA-VENDEDOR        PIC X(10).
+           05  VENDA-VALOR           PIC 9(05)V99.
+           05  VENDA-CPF             PIC X(11).
+           05  VENDA-PRODUTO         PIC X(10).
+       FD  FRETE-CALCULADO.
+       01  FCAL-REGISTRO.
+           05  FCAL-NUMERO           PIC 9(06).
+           05  FCAL-UF               PIC X(02).
+           05  FCAL-VALOR            PIC 9(06)V99.
+           05  FCAL-FRETE            PIC 9(06)V99.
+       FD  FOLHA-EXTRATO.
+           COPY CPFOLHA.
+       FD  TURMA.
+       01  TUR-REGISTRO.
+           05  TUR-NOME              PIC X(20).
+           05  TUR-NOTA1             PIC 9(02).
+           05  TUR-NOTA2             PIC 9(02).
+           05  TUR-FREQUENCIA        PIC 9(03).
+       FD  RESUMO-DIARIO.
+       01  RES-LINHA                 PIC X(80).
+       FD  AUDITORIA-LOG.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       77  WRK-FS-VENDAS             PIC X(02) VALUE '00'.
+       77  WRK-FS-FRETE              PIC X(02) VALUE '00'.
+       77  WRK-FS-FOLHA              PIC X(02) VALUE '00'.
+       77  WRK-FS-TURMA              PIC X(02) VALUE '00'.
+       77  WRK-FS-AUDIT              PIC X(02) VALUE '00'.
+       77  WRK-EOF-VENDAS-SW         PIC X(01) VALUE 'N'.
+           88  WRK-FIM-VENDAS            VALUE 'S'.
+       77  WRK-EOF-FRETE-SW          PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FRETE             VALUE 'S'.
+       77  WRK-EOF-FOLHA-SW          PIC X(01) VALUE 'N'.
+           88  WRK-FIM-FOLHA             VALUE 'S'.
+       77  WRK-EOF-TURMA-SW          PIC X(01) VALUE 'N'.
+           88  WRK-FIM-TURMA             VALUE 'S'.
+       77  WRK-MEDIA                 PIC 9(02)V9 VALUE ZEROS.
+       77  WRK-QTDE-VENDAS           PIC 9(05) VALUE ZERO.
+       77  WRK-TOTAL-VENDAS          PIC 9(07)V99 VALUE ZERO.
+       77  WRK-QTDE-FRETES           PIC 9(05) VALUE ZERO.
+       77  WRK-TOTAL-FRETES          PIC 9(07)V99 VALUE ZERO.
+       77  WRK-QTDE-REAJUSTES        PIC 9(05) VALUE ZERO.
+       77  WRK-TOTAL-REAJUSTES       PIC 9(07)V99 VALUE ZERO.
+       77  WRK-QTDE-ALUNOS           PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-APROVADOS        PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-RECUPERACAO      PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REPROVADOS       PIC 9(05) VALUE ZERO.
+       77  WRK-QTDE-REVISAO          PIC 9(05) VALUE ZERO.
+       77  WRK-FREQ-MINIMA           PIC 9(03) VALUE 75.
+       01  RES-CABECALHO.
+           05  FILLER                PIC X(40) VALUE
+               'RESUMO CONSOLIDADO DAS OPERACOES DO DIA'.
+       01  RES-SEPARADOR.
+           05  FILLER                PIC X(40) VALUE ALL '-'.
+       01  RES-VENDAS.
+           05  FILLER                PIC X(16) VALUE
+               'VENDAS.... QTDE='.
+           05  RES-VENDAS-QTDE       PIC ZZZZ9.
+           05  FILLER                PIC X(08) VALUE '  TOTAL='.
+           05  RES-VENDAS-TOTAL      PIC $ZZZ.ZZ9,99.
+       01  RES-FRETES.
+           05  FILLER                PIC X(16) VALUE
+               'FRETES.... QTDE='.
+           05  RES-FRETES-QTDE       PIC ZZZZ9.
+           05  FILLER                PIC X(08) VALUE '  TOTAL='.
+           05  RES-FRETES-TOTAL      PIC $ZZZ.ZZ9,99.
+       01  RES-REAJUSTES.
+           05  FILLER                PIC X(16) VALUE
+               'REAJUST... QTDE='.
+           05  RES-REAJUSTES-QTDE    PIC ZZZZ9.
+           05  FILLER                PIC X(08) VALUE '  TOTAL='.
+           05  RES-REAJUSTES-TOTAL   PIC $ZZZ.ZZ9,99.
+       01  RES-TURMA.
+           05  FILLER                PIC X(14) VALUE 'ALUNOS........'.
+           05  RES-TURMA-QTDE        PIC ZZZZ9.
+           05  FILLER                PIC X(12) VALUE '  APROVADOS='.
+           05  RES-TURMA-APROVADOS   PIC ZZZZ9.
+           05  FILLER                PIC X(09) VALUE '  RECUP.='.
+           05  RES-TURMA-RECUP       PIC ZZZZ9.
+           05  FILLER                PIC X(10) VALUE '  REPROV.='.
+           05  RES-TURMA-REPROV      PIC ZZZZ9.
+           05  FILLER                PIC X(10) VALUE '  REVISAO='.
+           05  RES-TURMA-REVISAO     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO RETURN-CODE.
+           OPEN OUTPUT RESUMO-DIARIO.
+           MOVE RES-CABECALHO TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE RES-SEPARADOR TO RES-LINHA.
+           WRITE RES-LINHA.
+
+       0200-PROCESSAR.
+           PERFORM 0210-SOMAR-VENDAS.
+           PERFORM 0220-SOMAR-FRETES.
+           PERFORM 0230-SOMAR-REAJUSTES.
+           PERFORM 0240-SOMAR-TURMA.
+
+      ******************************* TOTAIS DO FECHAMENTO DE VENDAS
+       0210-SOMAR-VENDAS.
+           OPEN INPUT VENDAS.
+           IF WRK-FS-VENDAS NOT = '00'
+               SET WRK-FIM-VENDAS TO TRUE
+           ELSE
+               PERFORM 0211-LER-VENDA
+               PERFORM 0212-ACUMULAR-VENDA
+                   UNTIL WRK-FIM-VENDAS
+               CLOSE VENDAS
+           END-IF.
+
+       0211-LER-VENDA.
+           READ VENDAS
+               AT END SET WRK-FIM-VENDAS TO TRUE
+           END-READ.
+
+       0212-ACUMULAR-VENDA.
+           ADD 1 TO WRK-QTDE-VENDAS.
+           ADD VENDA-VALOR TO WRK-TOTAL-VENDAS.
+           PERFORM 0211-LER-VENDA.
+
+      ******************************* TOTAIS DO LOTE DE FRETE
+       0220-SOMAR-FRETES.
+           OPEN INPUT FRETE-CALCULADO.
+           IF WRK-FS-FRETE NOT = '00'
+               SET WRK-FIM-FRETE TO TRUE
+           ELSE
+               PERFORM 0221-LER-FRETE
+               PERFORM 0222-ACUMULAR-FRETE
+                   UNTIL WRK-FIM-FRETE
+               CLOSE FRETE-CALCULADO
+           END-IF.
+
+       0221-LER-FRETE.
+           READ FRETE-CALCULADO
+               AT END SET WRK-FIM-FRETE TO TRUE
+           END-READ.
+
+       0222-ACUMULAR-FRETE.
+           ADD 1 TO WRK-QTDE-FRETES.
+           ADD FCAL-FRETE TO WRK-TOTAL-FRETES.
+           PERFORM 0221-LER-FRETE.
+
+      ******************************* TOTAIS DO LOTE DE REAJUSTE
+       0230-SOMAR-REAJUSTES.
+           OPEN INPUT FOLHA-EXTRATO.
+           IF WRK-FS-FOLHA NOT = '00'
+               SET WRK-FIM-FOLHA TO TRUE
+           ELSE
+               PERFORM 0231-LER-FOLHA
+               PERFORM 0232-ACUMULAR-FOLHA
+                   UNTIL WRK-FIM-FOLHA
+               CLOSE FOLHA-EXTRATO
+           END-IF.
+
+       0231-LER-FOLHA.
+           READ FOLHA-EXTRATO
+               AT END SET WRK-FIM-FOLHA TO TRUE
+           END-READ.
+
+       0232-ACUMULAR-FOLHA.
+           ADD 1 TO WRK-QTDE-REAJUSTES.
+           ADD FOLHA-VALOR-AUMENTO TO WRK-TOTAL-REAJUSTES.
+           PERFORM 0231-LER-FOLHA.
+
+      ******************************* TOTAIS DO BOLETIM DE TURMA
+      ******************************* (MESMA REGRA DE APROVACAO DO
+      ******************************* PROGCOB16/16B)
+       0240-SOMAR-TURMA.
+           OPEN INPUT TURMA.
+           IF WRK-FS-TURMA NOT = '00'
+               SET WRK-FIM-TURMA TO TRUE
+           ELSE
+               PERFORM 0241-LER-ALUNO
+               PERFORM 0242-ACUMULAR-ALUNO
+                   UNTIL WRK-FIM-TURMA
+               CLOSE TURMA
+           END-IF.
+
+       0241-LER-ALUNO.
+           READ TURMA
+               AT END SET WRK-FIM-TURMA TO TRUE
+           END-READ.
+
+       0242-ACUMULAR-ALUNO.
+           ADD 1 TO WRK-QTDE-ALUNOS.
+           COMPUTE WRK-MEDIA = (TUR-NOTA1 + TUR-NOTA2) / 2.
+           IF WRK-MEDIA >= 6
+               IF TUR-FREQUENCIA < WRK-FREQ-MINIMA
+                   ADD 1 TO WRK-QTDE-REVISAO
+               ELSE
+                   ADD 1 TO WRK-QTDE-APROVADOS
+               END-IF
+           ELSE
+               IF WRK-MEDIA >= 2
+                   ADD 1 TO WRK-QTDE-RECUPERACAO
+               ELSE
+                   ADD 1 TO WRK-QTDE-REPROVADOS
+               END-IF
+           END-IF.
+           PERFORM 0241-LER-ALUNO.
+
+       0300-FINALIZAR.
+           MOVE WRK-QTDE-VENDAS      TO RES-VENDAS-QTDE.
+           MOVE WRK-TOTAL-VENDAS     TO RES-VENDAS-TOTAL.
+           MOVE RES-VENDAS TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE WRK-QTDE-FRETES      TO RES-FRETES-QTDE.
+           MOVE WRK-TOTAL-FRETES     TO RES-FRETES-TOTAL.
+           MOVE RES-FRETES TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE WRK-QTDE-REAJUSTES   TO RES-REAJUSTES-QTDE.
+           MOVE WRK-TOTAL-REAJUSTES  TO RES-REAJUSTES-TOTAL.
+           MOVE RES-REAJUSTES TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE WRK-QTDE-ALUNOS      TO RES-TURMA-QTDE.
+           MOVE WRK-QTDE-APROVADOS   TO RES-TURMA-APROVADOS.
+           MOVE WRK-QTDE-RECUPERACAO TO RES-TURMA-RECUP.
+           MOVE WRK-QTDE-REPROVADOS  TO RES-TURMA-REPROV.
+           MOVE WRK-QTDE-REVISAO     TO RES-TURMA-REVISAO.
+           MOVE RES-TURMA TO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE RES-SEPARADOR TO RES-LINHA.
+           WRITE RES-LINHA.
+           CLOSE RESUMO-DIARIO.
+           PERFORM 0310-GRAVAR-AUDITORIA.
+           DISPLAY '----------------'.
+           DISPLAY 'FINAL DE PROCESSAMENTO - RESUMO DIARIO GERADO'.
+           DISPLAY 'VENDAS: ' WRK-QTDE-VENDAS
+                   ' FRETES: ' WRK-QTDE-FRETES
+                   ' REAJUSTES: ' WRK-QTDE-REAJUSTES
+                   ' ALUNOS: ' WRK-QTDE-ALUNOS.
+
+      ******************************* GRAVA A TRILHA DE AUDITORIA
+       0310-GRAVAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-LOG.
+           IF WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDITORIA-LOG
+               CLOSE AUDITORIA-LOG
+               OPEN EXTEND AUDITORIA-LOG
+           END-IF.
+           INITIALIZE AUDIT-REGISTRO.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE 'PROGCOB19' TO AUDIT-PROGRAMA.
+           MOVE 'RESUMO DIARIO' TO AUDIT-ENTRADA-CHAVE.
+           MOVE 'RESUMO CONSOLIDADO GERADO' TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+           CLOSE AUDITORIA-LOG.
